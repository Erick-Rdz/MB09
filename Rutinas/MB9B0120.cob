@@ -0,0 +1,396 @@
+      ******************************************************************
+      *  MB9B0120: RECONCILIACION BATCH DE SALDOS DE WALLET            *
+      *  RECORRE LOS WALLETS DEL CLIENTE (UNO SOLO SI E120-CTA-EJE    *
+      *  VIENE INFORMADA, O TODOS LOS QUE TENGA EN MBDT039 SI VIENE   *
+      *  EN BLANCO) Y COMPARA, PARA CADA UNO, EL SALDO CONTABLE REAL  *
+      *  (ULTIMO V071-AUTBAL DE BGDT071, LA MISMA TABLA DE MOVI-      *
+      *  MIENTOS QUE CONSULTA LA TRANSACCION ONLINE MB09/MB2C0009)    *
+      *  CONTRA LA SUMA DE SALDOS DE SUS SOBRES Y ALCANCIAS EN        *
+      *  MBDT039, MISMAS CONSULTAS QUE USA ESA MISMA TRANSACCION EN   *
+      *  23300-SUMA-SOBRES / 23400-SUMA-ALCANCIA.                      *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    MB9B0120.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ083    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      *     @BAZ116    MAR     08-09-2026 RECONCILIA TODOS LOS WALLETS *
+      *                                    DEL CLIENTE CUANDO NO SE    *
+      *                                    RECIBE UNA CUENTA EJECUTORA *
+      *                                    ESPECIFICA, Y CALCULA EL    *
+      *                                    SALDO CONTABLE DESDE        *
+      *                                    BGDT071 EN LUGAR DE         *
+      *                                    RECIBIRLO DEL LLAMADOR      *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RECON ASSIGN TO RECONRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RECON
+           RECORDING MODE IS F.
+       01  FR-RECON-LINEA                  PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+           EXEC SQL
+                INCLUDE MBGT039
+           END-EXEC.
+      *
+       01  VA-BGVC071.
+           COPY BGVC071.
+      *
+       01  VA-MBNE0120.
+           COPY MBNE0120.
+      *
+       01  WS-DIF-EDIT                     PIC -(13)9.99.
+       01  WS-WALLET-EDIT                  PIC -(13)9.99.
+       01  WS-ENVOLV-EDIT                  PIC -(13)9.99.
+      *
+       01  WS-CTA-EJE-AUX                  PIC X(20).
+       01  WS-CTA-SALDO-WALLET             PIC S9(13)V9(02).
+       01  WS-CTA-SALDO-SOBRES             PIC S9(13)V9(02).
+       01  WS-CTA-SALDO-ALCANC             PIC S9(13)V9(02).
+       01  WS-CTA-SALDO-ENVOLV             PIC S9(13)V9(02).
+       01  WS-CTA-DIFERENCIA               PIC S9(13)V9(02).
+       01  WS-CTA-COD-RETURN               PIC X(02).
+           88 WS-CTA-RETURN-CUADRA                 VALUE '00'.
+           88 WS-CTA-RETURN-DIFERENCIA             VALUE '08'.
+           88 WS-CTA-RETURN-SIN-DATOS              VALUE '10'.
+           88 WS-CTA-RETURN-ERROR                  VALUE '99'.
+      *
+       01  CA-0                            PIC X      VALUE '0'.
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-08                           PIC X(02)  VALUE '08'.
+       01  CA-10                           PIC X(02)  VALUE '10'.
+       01  CA-99                           PIC X(02)  VALUE '99'.
+       01  CA-TOLERANCIA                   PIC S9(13)V9(02) VALUE 0.
+       01  CA-ENTIDAD-DFT                  PIC X(04)  VALUE '0001'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+       01  WS-SWITCHES.
+           05 WSS-FIN-CURSOR-CTA           PIC X(01) VALUE 'N'.
+              88 WSS-FIN-CURSOR-CTA-SI               VALUE 'S'.
+           05 WSS-HUBO-ERROR               PIC X(01) VALUE 'N'.
+              88 WSS-HUBO-ERROR-SI                   VALUE 'S'.
+           05 WSS-HUBO-DIFERENCIA          PIC X(01) VALUE 'N'.
+              88 WSS-HUBO-DIFERENCIA-SI              VALUE 'S'.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-MBNE0120.
+      *
+           PERFORM 1000-START.
+           IF NOT E120-RETURN-ERROR
+              PERFORM 2000-PROCESS
+           END-IF.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO E120-COD-RETURN.
+           MOVE ZEROES                     TO E120-SALDO-SOBRES
+                                               E120-SALDO-ALCANC
+                                               E120-SALDO-ENVOLV
+                                               E120-SALDO-WALLET
+                                               E120-DIFERENCIA
+                                               E120-NUM-CUENTAS.
+           MOVE 'N'                        TO WSS-HUBO-ERROR
+                                               WSS-HUBO-DIFERENCIA.
+      *
+           IF E120-NUM-CLIENTE EQUAL SPACES
+              SET E120-RETURN-ERROR        TO TRUE
+           END-IF.
+      *
+           IF E120-ENTIDAD EQUAL SPACES
+              MOVE CA-ENTIDAD-DFT          TO E120-ENTIDAD
+           END-IF.
+      *
+           IF NOT E120-RETURN-ERROR
+              OPEN OUTPUT F-RECON
+              SET WSS-FILE-ABIERTO-SI      TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESS: RECONCILIA UN SOLO WALLET (E120-CTA-EJE      *
+      *     INFORMADA) O TODOS LOS WALLETS DEL CLIENTE (EN BLANCO), Y *
+      *     DERIVA EL CODIGO DE RETORNO GLOBAL.                        *
+      ******************************************************************
+       2000-PROCESS.
+      *
+           IF E120-CTA-EJE NOT EQUAL SPACES
+              MOVE E120-CTA-EJE            TO WS-CTA-EJE-AUX
+              PERFORM 2300-PROCESA-CUENTA
+           ELSE
+              PERFORM 2100-RECORRE-CUENTAS-CLIENTE
+           END-IF.
+      *
+           EVALUATE TRUE
+              WHEN E120-NUM-CUENTAS EQUAL ZEROES
+                   SET E120-RETURN-SIN-DATOS    TO TRUE
+              WHEN WSS-HUBO-ERROR-SI
+                   SET E120-RETURN-ERROR        TO TRUE
+              WHEN WSS-HUBO-DIFERENCIA-SI
+                   SET E120-RETURN-DIFERENCIA   TO TRUE
+              WHEN OTHER
+                   SET E120-RETURN-CUADRA       TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2100-RECORRE-CUENTAS-CLIENTE: RECORRE, VIA CURSOR, TODAS LAS*
+      *     CUENTAS EJECUTORAS DE WALLET QUE EL CLIENTE TIENE DADAS DE *
+      *     ALTA EN MBDT039.                                           *
+      ******************************************************************
+       2100-RECORRE-CUENTAS-CLIENTE.
+      *
+           MOVE E120-NUM-CLIENTE           TO T039-NUM-CLIENTE.
+      *
+           EXEC SQL
+               DECLARE C120CTA CURSOR FOR
+               SELECT DISTINCT T039_CTA_EJE
+                 FROM MAZP.MBDT039 with(nolock)
+                WHERE T039_NUM_CLIENTE = :T039-NUM-CLIENTE
+           END-EXEC.
+      *
+           EXEC SQL
+               OPEN C120CTA
+           END-EXEC.
+      *
+           PERFORM UNTIL WSS-FIN-CURSOR-CTA-SI
+               EXEC SQL
+                   FETCH C120CTA
+                   INTO :WS-CTA-EJE-AUX
+               END-EXEC
+      *
+               MOVE SQLCODE                TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        PERFORM 2300-PROCESA-CUENTA
+                   WHEN SQL-88-NOT-FOUND
+                        SET WSS-FIN-CURSOR-CTA-SI TO TRUE
+                   WHEN OTHER
+                        SET WSS-FIN-CURSOR-CTA-SI TO TRUE
+                        SET WSS-HUBO-ERROR-SI     TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+      *
+           EXEC SQL
+               CLOSE C120CTA
+           END-EXEC.
+      *
+      ******************************************************************
+      *.PN 2300-PROCESA-CUENTA: RECONCILIA UN WALLET (WS-CTA-EJE-AUX)  *
+      *     Y ACUMULA SUS RESULTADOS EN LOS TOTALES DE SALIDA.         *
+      ******************************************************************
+       2300-PROCESA-CUENTA.
+      *
+           MOVE CA-00                      TO WS-CTA-COD-RETURN.
+      *
+           PERFORM 2310-SALDO-WALLET-BGDT071.
+           PERFORM 2320-SUMA-SOBRES.
+           PERFORM 2330-SUMA-ALCANCIA.
+      *
+           ADD WS-CTA-SALDO-SOBRES WS-CTA-SALDO-ALCANC
+               GIVING WS-CTA-SALDO-ENVOLV.
+      *
+           SUBTRACT WS-CTA-SALDO-ENVOLV FROM WS-CTA-SALDO-WALLET
+               GIVING WS-CTA-DIFERENCIA.
+      *
+           IF NOT WS-CTA-RETURN-ERROR
+              EVALUATE TRUE
+                 WHEN WS-CTA-SALDO-WALLET EQUAL ZEROES AND
+                      WS-CTA-SALDO-SOBRES EQUAL ZEROES AND
+                      WS-CTA-SALDO-ALCANC EQUAL ZEROES
+                      SET WS-CTA-RETURN-SIN-DATOS  TO TRUE
+                 WHEN WS-CTA-DIFERENCIA >= (0 - CA-TOLERANCIA) AND
+                      WS-CTA-DIFERENCIA <= CA-TOLERANCIA
+                      SET WS-CTA-RETURN-CUADRA     TO TRUE
+                 WHEN OTHER
+                      SET WS-CTA-RETURN-DIFERENCIA TO TRUE
+              END-EVALUATE
+           END-IF.
+      *
+           ADD 1                           TO E120-NUM-CUENTAS.
+           ADD WS-CTA-SALDO-WALLET         TO E120-SALDO-WALLET.
+           ADD WS-CTA-SALDO-SOBRES         TO E120-SALDO-SOBRES.
+           ADD WS-CTA-SALDO-ALCANC         TO E120-SALDO-ALCANC.
+           ADD WS-CTA-SALDO-ENVOLV         TO E120-SALDO-ENVOLV.
+           ADD WS-CTA-DIFERENCIA           TO E120-DIFERENCIA.
+      *
+           EVALUATE TRUE
+              WHEN WS-CTA-RETURN-ERROR
+                   SET WSS-HUBO-ERROR-SI        TO TRUE
+              WHEN WS-CTA-RETURN-DIFERENCIA
+                   SET WSS-HUBO-DIFERENCIA-SI   TO TRUE
+           END-EVALUATE.
+      *
+           PERFORM 2900-ESCRIBE-REGISTRO.
+      *
+      ******************************************************************
+      *.PN 2310-SALDO-WALLET-BGDT071: OBTIENE EL SALDO CONTABLE DEL    *
+      *     WALLET COMO EL V071-AUTBAL DEL ULTIMO MOVIMIENTO QUE TIENE *
+      *     EN BGDT071 (MAYOR V071-NUM-OPERATION).                     *
+      ******************************************************************
+       2310-SALDO-WALLET-BGDT071.
+      *
+           MOVE ZEROES                     TO WS-CTA-SALDO-WALLET.
+           INITIALIZE VA-BGVC071.
+      *
+           MOVE E120-ENTIDAD               TO V071-ENT.
+           MOVE WS-CTA-EJE-AUX(5:4)        TO V071-CEN-REG.
+           MOVE WS-CTA-EJE-AUX(11:10)      TO V071-ACC.
+      *
+           EXEC SQL
+               SELECT T071_AUTBAL
+                 INTO :V071-AUTBAL
+                 FROM BGDT071 with(nolock)
+                WHERE T071_ENT     = :V071-ENT
+                  AND T071_CEN_REG = :V071-CEN-REG
+                  AND T071_ACC     = :V071-ACC
+                  AND T071_NUM_OPERATION =
+                      (SELECT MAX(T071_NUM_OPERATION)
+                         FROM BGDT071 with(nolock)
+                        WHERE T071_ENT     = :V071-ENT
+                          AND T071_CEN_REG = :V071-CEN-REG
+                          AND T071_ACC     = :V071-ACC)
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   MOVE V071-AUTBAL        TO WS-CTA-SALDO-WALLET
+              WHEN SQL-88-NOT-FOUND
+                   SET WS-CTA-RETURN-SIN-DATOS TO TRUE
+              WHEN OTHER
+                   SET WS-CTA-RETURN-ERROR TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2320-SUMA-SOBRES.                                           *
+      ******************************************************************
+       2320-SUMA-SOBRES.
+      *
+           INITIALIZE DCLMBGT039.
+      *
+           MOVE E120-NUM-CLIENTE           TO T039-NUM-CLIENTE.
+           MOVE WS-CTA-EJE-AUX             TO T039-CTA-EJE.
+      *
+           EXEC SQL
+               SELECT SUM(T039_SALDO)
+                 INTO :T039-SALDO
+                 FROM MAZP.MBDT039 with(nolock)
+                WHERE T039_NUM_CLIENTE = :T039-NUM-CLIENTE
+                  AND T039_CTA_EJE     = :T039-CTA-EJE
+                  AND T039_ESTAT_CTA_META IN ('SA','SP','SV','SS')
+                  AND T039_LOG_METAS   = 'SOBRES'
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   MOVE T039-SALDO         TO WS-CTA-SALDO-SOBRES
+              WHEN SQL-88-NOT-FOUND
+                   MOVE ZEROES             TO WS-CTA-SALDO-SOBRES
+              WHEN OTHER
+                   SET WS-CTA-RETURN-ERROR TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2330-SUMA-ALCANCIA.                                         *
+      ******************************************************************
+       2330-SUMA-ALCANCIA.
+      *
+           INITIALIZE DCLMBGT039.
+      *
+           MOVE E120-NUM-CLIENTE           TO T039-NUM-CLIENTE.
+           MOVE WS-CTA-EJE-AUX             TO T039-CTA-EJE.
+      *
+           EXEC SQL
+               SELECT SUM(T039_SALDO)
+                 INTO :T039-SALDO
+                 FROM MAZP.MBDT039 with(nolock)
+                WHERE T039_NUM_CLIENTE = :T039-NUM-CLIENTE
+                  AND T039_CTA_EJE     = :T039-CTA-EJE
+                  AND T039_ESTAT_CTA_META IN ('AC','IN','PA')
+                  AND T039_LOG_METAS   = 'ALCANCIA'
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   MOVE T039-SALDO         TO WS-CTA-SALDO-ALCANC
+              WHEN SQL-88-NOT-FOUND
+                   MOVE ZEROES             TO WS-CTA-SALDO-ALCANC
+              WHEN OTHER
+                   SET WS-CTA-RETURN-ERROR TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2900-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2900-ESCRIBE-REGISTRO.
+      *
+           MOVE WS-CTA-SALDO-WALLET        TO WS-WALLET-EDIT.
+           MOVE WS-CTA-SALDO-ENVOLV        TO WS-ENVOLV-EDIT.
+           MOVE WS-CTA-DIFERENCIA          TO WS-DIF-EDIT.
+      *
+           INITIALIZE FR-RECON-LINEA.
+           STRING E120-NUM-CLIENTE   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CTA-EJE-AUX     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-WALLET-EDIT     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-ENVOLV-EDIT     DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-DIF-EDIT        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CTA-COD-RETURN  DELIMITED BY SIZE
+             INTO FR-RECON-LINEA
+           END-STRING.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              WRITE FR-RECON-LINEA
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-RECON
+           END-IF.
+      *
+           GOBACK.
+      *
