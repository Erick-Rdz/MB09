@@ -25,6 +25,11 @@
       *                                 TCDT099 E IMPLEMENTA EL USO DE *
       *                                 LA RUTINA TC9CR099 PARA LEER EN*
       *                                 MEMORIA                        *
+      *     @AS0003     AGR    08-08-26 SE AGREGA OPCION '9' PARA      *
+      *                                 FORZAR LA RECARGA DEL AREA DE  *
+      *                                 MEMORIA DE TCDT099 EN TC9CR099 *
+      *                                 (BROADCAST DE INVALIDACION DE  *
+      *                                 CACHE)                         *
       ******************************************************************
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
@@ -102,7 +107,11 @@
       *
        01  CA-0                             PIC X            VALUE '0'.
        01  CA-1                             PIC X            VALUE '1'.
+       01  CA-2                             PIC X            VALUE '2'.
        01  CA-3                             PIC X            VALUE '3'.
+      *@AS0003-I
+       01  CA-9                             PIC X            VALUE '9'.
+      *@AS0003-F
        01  CA-NO                            PIC X            VALUE 'N'.
        01  CA-YES                           PIC X            VALUE 'Y'.
        01  CA-S                             PIC X            VALUE 'S'.
@@ -177,6 +186,10 @@
                  WHEN CA-1
                  WHEN CA-3
                       PERFORM 2040-SELECT
+      *@AS0003-I
+                 WHEN CA-9
+                      PERFORM 2045-FORZAR-RECARGA-099
+      *@AS0003-F
                  WHEN OTHER
                       MOVE  CA-10          TO  TCEC9900-COD-RETURN
                       MOVE  CA-YES          TO  SW-ERROR
@@ -293,6 +306,36 @@
       *       END-EVALUATE.
       *@MP0002-FIN
       ******************************************************************
+      *@AS0003-I
+      *.PN 2045-FORZAR-RECARGA-099: BROADCAST DE INVALIDACION DE CACHE.*
+      *                 FUERZA A TC9CR099 A RECARGAR SU AREA DE        *
+      *                 MEMORIA COMPARTIDA DE TCDT099 DE INMEDIATO, EN *
+      *                 LUGAR DE ESPERAR A QUE UNA LECTURA FALLE Y     *
+      *                 DISPARE LA RECARGA. CUALQUIER TRANSACCION QUE  *
+      *                 SEPA QUE TCDT099 CAMBIO PUEDE INVOCAR ESTA     *
+      *                 OPCION PARA QUE TODAS LAS REGIONES QUE         *
+      *                 COMPARTEN EL AREA DE MEMORIA VEAN LOS DATOS    *
+      *                 NUEVOS EN LA SIGUIENTE LECTURA.                *
+      ******************************************************************
+       2045-FORZAR-RECARGA-099.
+      *
+           MOVE 'TCDT099'              TO EAREA-AREA-NM
+           MOVE CA-2                   TO EAREA-TYP-PROC-AREA
+      *
+           CALL CA-TC9CR099    USING DFHEIBLK
+                                     QAECEAREA-01
+                                     TCECR099
+      *
+           IF EAREA-COD-RETURN EQUAL ZERO
+              MOVE CA-00               TO TCEC9900-COD-RETURN
+           ELSE
+              MOVE CA-YES              TO SW-ERROR
+              MOVE CA-99               TO TCEC9900-COD-RETURN
+              MOVE CA-TABLE            TO TCEC9900-DES-TABLE
+           END-IF
+            .
+      *@AS0003-F
+      ******************************************************************
       *.PN 2500-INFORM-OUTPUT.                                         *
       ******************************************************************
        2500-INFORM-OUTPUT.
