@@ -0,0 +1,267 @@
+      ******************************************************************
+      *  MB9B0122: HERRAMIENTA DE MIGRACION EN SITIO DE CUENTA         *
+      *            ESTANDAR A WALLET. RECIBE UNA CUENTA (ENT/CEN_REG/  *
+      *            ACC) Y EL PRODUCTO/SUBPRODUCTO WALLET DESTINO;      *
+      *            VALIDA QUE LA CUENTA EXISTA EN BGDT041, QUE NO SEA  *
+      *            YA ESE MISMO WALLET, Y QUE EL PRODUCTO/SUBPRODUCTO  *
+      *            DESTINO ESTE CONFIGURADO COMO WALLET EN BGDT140     *
+      *            (TABLA '0406', MISMA VALIDACION QUE LA TRANSACCION  *
+      *            ONLINE MB09/MB2C0009 EN 25100-VALIDA-SPROD-WALLET); *
+      *            DE CUMPLIR, ACTUALIZA T041_COD_PRODUCT/T041_COD_    *
+      *            SPROD DE LA CUENTA EN SITIO (NO ABRE UNA CUENTA     *
+      *            NUEVA NI MUEVE EL NUMERO DE CUENTA).                *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    MB9B0122.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ093    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MIGRACION ASSIGN TO MIGRARPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-MIGRACION
+           RECORDING MODE IS F.
+       01  FR-MIGRACION-LINEA             PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+           EXEC SQL
+                INCLUDE BGDT041
+           END-EXEC.
+      *
+           EXEC SQL
+                INCLUDE BGDT140
+           END-EXEC.
+      *
+       01  VA-MBNE0122.
+           COPY MBNE0122.
+      *
+       01  CA-0                            PIC X      VALUE '0'.
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-0406                         PIC X(04)  VALUE '0406'.
+       01  CA-E                            PIC X(01)  VALUE 'E'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-MBNE0122.
+      *
+           PERFORM 1000-START.
+           IF E122-RETURN-OK
+              PERFORM 2000-PROCESS
+           END-IF.
+           PERFORM 2900-ESCRIBE-REGISTRO.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO E122-COD-RETURN.
+           MOVE SPACES                     TO E122-COD-PROD-ANT
+                                               E122-COD-SPROD-ANT.
+      *
+           IF E122-ENT-ACC        EQUAL SPACES OR
+              E122-CEN-REG        EQUAL SPACES OR
+              E122-ACC            EQUAL SPACES OR
+              E122-COD-PROD-DEST  EQUAL SPACES OR
+              E122-COD-SPROD-DEST EQUAL SPACES
+              SET E122-RETURN-ERROR        TO TRUE
+           END-IF.
+      *
+           IF E122-RETURN-OK
+              OPEN OUTPUT F-MIGRACION
+              SET WSS-FILE-ABIERTO-SI      TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESS.                                               *
+      ******************************************************************
+       2000-PROCESS.
+      *
+           PERFORM 2100-CONSULTA-CUENTA.
+      *
+           IF E122-RETURN-OK
+              PERFORM 2150-VALIDA-YA-WALLET
+           END-IF.
+      *
+           IF E122-RETURN-OK
+              PERFORM 2160-VALIDA-SPROD-WALLET-DEST
+           END-IF.
+      *
+           IF E122-RETURN-OK
+              PERFORM 2200-ACTUALIZA-CUENTA
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2100-CONSULTA-CUENTA: LOCALIZA LA CUENTA EN BGDT041 Y GUARDA*
+      *                          SU PRODUCTO/SUBPRODUCTO ACTUAL.       *
+      ******************************************************************
+       2100-CONSULTA-CUENTA.
+      *
+           MOVE E122-ENT-ACC               TO V041-ENT.
+           MOVE E122-CEN-REG               TO V041-CEN-REG.
+           MOVE E122-ACC                   TO V041-ACC.
+      *
+           EXEC SQL
+               SELECT T041_COD_PRODUCT
+                     ;T041_COD_SPROD
+                 INTO :V041-COD-PROD
+                     ;:V041-COD-SPROD
+                 FROM BGDT041 with(nolock);
+                WHERE T041_ENT     = :V041-ENT
+                  AND T041_CEN_REG = :V041-CEN-REG
+                  AND T041_ACC     = :V041-ACC
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   MOVE V041-COD-PROD      TO E122-COD-PROD-ANT
+                   MOVE V041-COD-SPROD     TO E122-COD-SPROD-ANT
+              WHEN SQL-88-NOT-FOUND
+                   SET E122-RETURN-NO-ENCONTRADA TO TRUE
+              WHEN OTHER
+                   SET E122-RETURN-ERROR   TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2150-VALIDA-YA-WALLET: LA CUENTA NO SE MIGRA SI YA TIENE EL *
+      *                           PRODUCTO/SUBPRODUCTO WALLET DESTINO. *
+      ******************************************************************
+       2150-VALIDA-YA-WALLET.
+      *
+           IF E122-COD-PROD-ANT  EQUAL E122-COD-PROD-DEST  AND
+              E122-COD-SPROD-ANT EQUAL E122-COD-SPROD-DEST
+              SET E122-RETURN-YA-WALLET    TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2160-VALIDA-SPROD-WALLET-DEST: CONFIRMA QUE EL PRODUCTO/    *
+      *     SUBPRODUCTO DESTINO ESTE DADO DE ALTA COMO WALLET EN       *
+      *     BGDT140 ('0406'), LA MISMA TABLA QUE CONSULTA LA           *
+      *     TRANSACCION ONLINE MB09/MB2C0009 EN 25100-VALIDA-SPROD-    *
+      *     WALLET (ALLA VIA TABLA EN MEMORIA; AQUI VIA SQL DIRECTO    *
+      *     PUES ESTE BATCH NO PRECARGA ESA TABLA EN MEMORIA).         *
+      ******************************************************************
+       2160-VALIDA-SPROD-WALLET-DEST.
+      *
+           MOVE CA-0406                    TO T140-COD-TABLE.
+           MOVE CA-E                       TO T140-LANGUAGE.
+           MOVE E122-ENT-ACC               TO T140-ENTITY.
+           MOVE E122-COD-PROD-DEST         TO T140-KEY-TABLE(1:2);
+           MOVE E122-COD-SPROD-DEST        TO T140-KEY-TABLE(3:4);
+      *
+           EXEC SQL
+               SELECT T140_DES_TABLE
+                 INTO :T140-DES-TABLE
+                 FROM BGDT140 with(nolock);
+                WHERE T140_COD_TABLE = :T140-COD-TABLE
+                  AND T140_LANGUAGE  = :T140-LANGUAGE
+                  AND T140_ENTITY    = :T140-ENTITY
+                  AND T140_KEY_TABLE = :T140-KEY-TABLE
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   CONTINUE
+              WHEN SQL-88-NOT-FOUND
+                   SET E122-RETURN-DEST-NO-WALLET TO TRUE
+              WHEN OTHER
+                   SET E122-RETURN-ERROR   TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2200-ACTUALIZA-CUENTA: MIGRA EL PRODUCTO/SUBPRODUCTO DE LA  *
+      *                           CUENTA EN SITIO.                     *
+      ******************************************************************
+       2200-ACTUALIZA-CUENTA.
+      *
+           EXEC SQL
+               UPDATE BGDT041
+                  SET T041_COD_PRODUCT = :E122-COD-PROD-DEST
+                     ,T041_COD_SPROD   = :E122-COD-SPROD-DEST
+                WHERE T041_ENT     = :V041-ENT
+                  AND T041_CEN_REG = :V041-CEN-REG
+                  AND T041_ACC     = :V041-ACC
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   SET E122-RETURN-OK      TO TRUE
+              WHEN OTHER
+                   SET E122-RETURN-ERROR   TO TRUE
+           END-EVALUATE.
+      *
+      ******************************************************************
+      *.PN 2900-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2900-ESCRIBE-REGISTRO.
+      *
+           INITIALIZE FR-MIGRACION-LINEA.
+           STRING E122-ENT-ACC            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  E122-CEN-REG            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  E122-ACC                DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  E122-COD-PROD-ANT       DELIMITED BY SIZE
+                  '/'                     DELIMITED BY SIZE
+                  E122-COD-SPROD-ANT      DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  E122-COD-PROD-DEST      DELIMITED BY SIZE
+                  '/'                     DELIMITED BY SIZE
+                  E122-COD-SPROD-DEST     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  E122-COD-RETURN         DELIMITED BY SIZE
+             INTO FR-MIGRACION-LINEA
+           END-STRING.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              WRITE FR-MIGRACION-LINEA
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-MIGRACION
+           END-IF.
+      *
+           GOBACK.
+      *
