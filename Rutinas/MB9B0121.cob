@@ -0,0 +1,195 @@
+      ******************************************************************
+      *  MB9B0121: LIBERACION AUTOMATICA DE RETENCIONES DE TARJETA     *
+      *            DIGITAL VENCIDAS. RECORRE BGDT089 (LA MISMA TABLA   *
+      *            DE RETENCIONES QUE CONSULTA LA TRANSACCION ONLINE   *
+      *            MB09/MB2C0009 EN 26000-RETENCION-CUENTA) Y LIBERA   *
+      *            (BORRA EL RENGLON) TODA RETENCION DE TARJETA        *
+      *            DIGITAL CUYA FECHA DE REGISTRO REBASE LA VIGENCIA   *
+      *            CONFIGURADA.                                        *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    MB9B0121.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ120    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      *     @BAZ118    MAR     08-09-2026 CIERRA F-LIBERACION SOLO SI *
+      *                                    SE LLEGO A ABRIR           *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LIBERACION ASSIGN TO LIBERRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-LIBERACION
+           RECORDING MODE IS F.
+       01  FR-LIBERACION-LINEA             PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+           EXEC SQL
+                INCLUDE BGDT089
+           END-EXEC.
+      *
+       01  VA-MBNE0121.
+           COPY MBNE0121.
+      *
+       01  WS-SWITCHES.
+           05 WSS-FIN-CURSOR                PIC X(01) VALUE 'N'.
+              88 WSS-FIN-CURSOR-SI                  VALUE 'S'.
+      *
+       01  CA-0                            PIC X      VALUE '0'.
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-10                           PIC X(02)  VALUE '10'.
+       01  CA-99                           PIC X(02)  VALUE '99'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-MBNE0121.
+      *
+           PERFORM 1000-START.
+           IF E121-RETURN-OK
+              PERFORM 2000-PROCESS
+           END-IF.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO E121-COD-RETURN.
+           MOVE 0                          TO E121-NUM-LIBERADAS.
+      *
+           IF E121-ENT-ORIGIN    EQUAL SPACES OR
+              E121-COD-TIPRET    EQUAL SPACES OR
+              E121-FECHA-PROCESO EQUAL SPACES OR
+              E121-DIAS-VIGENCIA EQUAL ZEROES
+              SET E121-RETURN-ERROR        TO TRUE
+           END-IF.
+      *
+           IF E121-RETURN-OK
+              OPEN OUTPUT F-LIBERACION
+              SET WSS-FILE-ABIERTO-SI      TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESS.                                               *
+      ******************************************************************
+       2000-PROCESS.
+      *
+           EXEC SQL
+               DECLARE C121RET CURSOR FOR
+               SELECT T089_CEN_REG, T089_ACC, T089_NUM_WHD
+                 FROM BGDT089
+                WHERE T089_ENT = :E121-ENT-ORIGIN
+                  AND T089_COD = :E121-COD-TIPRET
+                  AND T089_DAT_REG < (DATE(:E121-FECHA-PROCESO) -
+                                       :E121-DIAS-VIGENCIA DAYS)
+           END-EXEC.
+      *
+           EXEC SQL
+               OPEN C121RET
+           END-EXEC.
+      *
+           PERFORM UNTIL WSS-FIN-CURSOR-SI
+               EXEC SQL
+                   FETCH C121RET
+                   INTO :T089-CEN-REG, :T089-ACC, :T089-NUM-WHD
+               END-EXEC
+      *
+               MOVE SQLCODE                TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        PERFORM 2100-LIBERA-RETENCION
+                   WHEN SQL-88-NOT-FOUND
+                        SET WSS-FIN-CURSOR-SI TO TRUE
+                   WHEN OTHER
+                        SET WSS-FIN-CURSOR-SI TO TRUE
+                        MOVE CA-99          TO E121-COD-RETURN
+               END-EVALUATE
+           END-PERFORM.
+      *
+           EXEC SQL
+               CLOSE C121RET
+           END-EXEC.
+      *
+           IF E121-NUM-LIBERADAS EQUAL 0 AND E121-COD-RETURN EQUAL CA-00
+              MOVE CA-10                   TO E121-COD-RETURN
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2100-LIBERA-RETENCION.                                      *
+      ******************************************************************
+       2100-LIBERA-RETENCION.
+      *
+           EXEC SQL
+                DELETE FROM BGDT089
+                 WHERE T089_ENT     = :E121-ENT-ORIGIN
+                   AND T089_CEN_REG = :T089-CEN-REG
+                   AND T089_ACC     = :T089-ACC
+                   AND T089_NUM_WHD = :T089-NUM-WHD
+           END-EXEC.
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           IF SQL-88-OK
+              ADD 1 TO E121-NUM-LIBERADAS
+              PERFORM 2900-ESCRIBE-REGISTRO
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2900-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2900-ESCRIBE-REGISTRO.
+      *
+           INITIALIZE FR-LIBERACION-LINEA.
+           STRING E121-ENT-ORIGIN        DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T089-CEN-REG            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T089-ACC                DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T089-NUM-WHD            DELIMITED BY SIZE
+             INTO FR-LIBERACION-LINEA
+           END-STRING.
+      *
+           WRITE FR-LIBERACION-LINEA.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-LIBERACION
+           END-IF.
+      *
+           GOBACK.
+      *
