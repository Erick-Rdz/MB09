@@ -25,6 +25,11 @@
       *     -------- ------- -------- ------------------------------- *
       *   @TCDT001   JSL      24-10-12  SE AGREGA ACCESO A TABLA      *
       *                                 TCDT099                       *
+      *   @TCDT002   AGR      08-08-26  SE AGREGA SOPORTE DE PAGINA   *
+      *                                 (TCECR099-NUM-PAGINA) AL LEER *
+      *                                 EN MEMORIA PARA NO DEPENDER   *
+      *                                 DE AGRANDAR EL BUFFER DE      *
+      *                                 QAECREAM                      *
       *****************************************************************
 
       *****************************************************************
@@ -280,6 +285,14 @@
            MOVE TCECR099-COD-REQOPTION TO EREAM-OPTION
            MOVE TCECR099-KEY           TO EREAM-RECORD
 
+      *@TCDT002-I
+           IF TCECR099-NUM-PAGINA = ZERO
+             MOVE CN-1                TO EREAM-NUM-PAGINA
+           ELSE
+             MOVE TCECR099-NUM-PAGINA TO EREAM-NUM-PAGINA
+           END-IF
+      *@TCDT002-F
+
            PERFORM 3111-CALL-READ-ROUTINE
 
            IF EREAM-COD-RETURN = CN-30
