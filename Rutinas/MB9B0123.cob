@@ -0,0 +1,145 @@
+      ******************************************************************
+      *  MB9B0123: JOB PROGRAMADO DE RECARGA DEL CACHE EN MEMORIA DE    *
+      *            TCDT099 MANEJADO POR TC9CR099. SE PENSO PARA SER    *
+      *            INVOCADO PERIODICAMENTE POR EL SCHEDULER DE BATCH   *
+      *            (EN LUGAR DE DEPENDER DE QUE UNA LECTURA FALLE Y    *
+      *            DISPARE LA RECARGA, COMO YA HACE TC9CR099 POR SU    *
+      *            CUENTA, O DE QUE ALGUNA TRANSACCION SEPA QUE        *
+      *            TCDT099 CAMBIO E INVOQUE EL BROADCAST DE TC9C9900   *
+      *            OPCION '9'); FUERZA LA MISMA RECARGA (EAREA-TYP-    *
+      *            PROC-AREA = '2') QUE TC9C9900/2045-FORZAR-RECARGA-  *
+      *            099, PERO DESDE UN PROGRAMA BATCH INDEPENDIENTE QUE *
+      *            NO REQUIERE QUE NINGUNA TRANSACCION ONLINE DISPARE  *
+      *            EL REFRESCO.                                        *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    MB9B0123.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ106    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RECARGA ASSIGN TO RECARGRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-RECARGA
+           RECORDING MODE IS F.
+       01  FR-RECARGA-LINEA               PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       COPY DFHEIBLK.
+       01 QAECEAREA-01.
+          COPY QAECAREA.
+       COPY TCECR099.
+      *
+       01  VA-MBNE0123.
+           COPY MBNE0123.
+      *
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-2                            PIC X      VALUE '2'.
+       01  CA-TCDT099                      PIC X(08)  VALUE 'TCDT099 '.
+       01  CA-TC9CR099                     PIC X(08)  VALUE 'TC9CR099'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-MBNE0123.
+      *
+           PERFORM 1000-START.
+           PERFORM 2000-PROCESS.
+           PERFORM 2900-ESCRIBE-REGISTRO.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO E123-COD-RETURN.
+      *
+           OPEN OUTPUT F-RECARGA.
+           SET WSS-FILE-ABIERTO-SI         TO TRUE.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESS.                                               *
+      ******************************************************************
+       2000-PROCESS.
+      *
+           PERFORM 2100-FUERZA-RECARGA-099.
+      *
+      ******************************************************************
+      *.PN 2100-FUERZA-RECARGA-099: INVOCA A TC9CR099 CON LA MISMA      *
+      *     OPCION DE RECARGA (EAREA-TYP-PROC-AREA = '2') QUE USA EL    *
+      *     BROADCAST MANUAL DE TC9C9900/2045-FORZAR-RECARGA-099, PERO  *
+      *     DISPARADA POR EL SCHEDULER DE BATCH EN LUGAR DE UNA         *
+      *     TRANSACCION ONLINE.                                        *
+      ******************************************************************
+       2100-FUERZA-RECARGA-099.
+      *
+           MOVE CA-TCDT099                 TO EAREA-AREA-NM.
+           MOVE CA-2                       TO EAREA-TYP-PROC-AREA.
+      *
+           CALL CA-TC9CR099    USING DFHEIBLK
+                                     QAECEAREA-01
+                                     TCECR099.
+      *
+           IF EAREA-COD-RETURN EQUAL ZERO
+              SET E123-RETURN-OK           TO TRUE
+           ELSE
+              SET E123-RETURN-ERROR        TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2900-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2900-ESCRIBE-REGISTRO.
+      *
+           INITIALIZE FR-RECARGA-LINEA.
+           STRING CA-TCDT099               DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  E123-COD-RETURN          DELIMITED BY SIZE
+             INTO FR-RECARGA-LINEA
+           END-STRING.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              WRITE FR-RECARGA-LINEA
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-RECARGA
+           END-IF.
+      *
+           GOBACK.
+      *
