@@ -24,6 +24,9 @@
       * ADTC002D                                                       *
       * PROYECTO  FECHA      COMENTARIO                                *
       *---------- ---------- ------------------------------------------*
+      * @QA6C001   08-08-2026 AGR  SE AGREGA AVANCE DE PAGINA (SIGUIENTE*
+      *                            OCURRENCIA) PARA ATENDER EREAM-NUM- *
+      *                            PAGINA SIN AGRANDAR EREAM-RECORD    *
       *---------- ---------- ------------------------------------------*
       ******************************************************************
       *                                                               *
@@ -94,6 +97,9 @@
        01 VA-VARIABLE.
           05  VA-REFERENCE                 PIC X(20)   VALUE SPACES.
           05  VN-COUNTER                   PIC 9(5)  COMP-5.
+      *@QA6C001-I
+          05  VN-PAGINA-ACTUAL             PIC 9(4)  COMP-5.
+      *@QA6C001-F
           05  VA-MEMORY.
               10 VA-TBL-NAME               PIC X(10).
               10 VA-MEMO-NM                PIC X(12).
@@ -162,6 +168,13 @@
 
            PERFORM 2100-READ-RECORD
 
+      *@QA6C001-I
+           PERFORM 2120-AVANZA-PAGINA
+              VARYING VN-PAGINA-ACTUAL FROM 2 BY 1
+                UNTIL VN-PAGINA-ACTUAL > EREAM-NUM-PAGINA
+                   OR NOT SW-RET-OK
+      *@QA6C001-F
+
            PERFORM 2150-EVALUATE-RESULT.
 
 
@@ -211,7 +224,19 @@
            INSPECT VA-NUM-REC-MEMO REPLACING ALL LOW-VALUES BY SPACES
            INSPECT VA-MEMO-ST REPLACING ALL LOW-VALUES BY SPACES.
 
+      ******************************************************************
+      *I---------------------------------------------------------------*
+      *I                   2120-AVANZA-PAGINA
+      * AVANZA UNA OCURRENCIA (OPCION 'SIGUIENTE') A PARTIR DE LA CLAVE
+      * DEVUELTA POR LA LLAMADA ANTERIOR (VA-KEY-RECORD), PARA ATENDER
+      * EREAM-NUM-PAGINA SIN NECESIDAD DE UN BUFFER MAS GRANDE.
+      *@QA6C001-I
+      ******************************************************************
+       2120-AVANZA-PAGINA.
 
+           MOVE CA-OPT-3                  TO  VA-MEMO-SBOPT
+           PERFORM 2100-READ-RECORD.
+      *@QA6C001-F
 
       ******************************************************************
       *I---------------------------------------------------------------*
