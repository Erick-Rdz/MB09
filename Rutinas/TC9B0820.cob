@@ -0,0 +1,323 @@
+      ******************************************************************
+      *  TC9B0820: REPORTE DIARIO DE TC REGIONALIZADO POR SUCURSAL/    *
+      *  REGION VS TC NACIONAL. RECORRE LAS SUCURSALES DE LA ENTIDAD   *
+      *  (TCDT010 TABLA 0405), OBTIENE SU REGION Y FACTORES (TCDT010   *
+      *  TABLA 0404 / TCTC4041) Y LOS APLICA SOBRE EL TC NACIONAL DEL  *
+      *  DIA (TCDT081) CON LA MISMA FORMULA DE TC7C0820, MARCANDO      *
+      *  CADA SUCURSAL/REGION CUYO TC CALCULADO DIFIERE DEL NACIONAL.  *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    TC9B0820.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ080    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      *     @BAZ118    MAR     08-09-2026 CIERRA F-REPORTE SOLO SI SE  *
+      *                                    LLEGO A ABRIR               *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-4381.
+       OBJECT-COMPUTER. IBM-4381.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-REPORTE ASSIGN TO TC820RPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-REPORTE
+           RECORDING MODE IS F.
+       01  FR-REPORTE-LINEA                PIC X(120).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+       01  VA-TCNE0820B.
+           COPY TCNE0820B.
+      *
+       01  WS-SWITCHES.
+           05 WSS-FIN-CURSOR-SUC           PIC X(01) VALUE 'N'.
+              88 WSS-FIN-CURSOR-SUC-SI               VALUE 'S'.
+           05 WSS-CON-DATOS                PIC X(01) VALUE 'N'.
+              88 WSS-CON-DATOS-SI                     VALUE 'S'.
+      *
+       01  WS-SUCURSAL                     PIC X(23).
+       01  WS-CLAVE-REGION                 PIC X(05).
+      *
+       01  WS-NACIONAL.
+           05 WS-NAL-OFFERRATE             PIC S9(9)V99 COMP-3.
+           05 WS-NAL-BIDRATE               PIC S9(9)V99 COMP-3.
+      *
+       01  WS-REGIONAL.
+           05 WS-REG-OFFERRATE             PIC S9(9)V99 COMP-3.
+           05 WS-REG-BIDRATE                PIC S9(9)V99 COMP-3.
+      *
+       01  WS-DELTA.
+           05 WS-DELTA-OFFERRATE           PIC S9(9)V99 COMP-3.
+           05 WS-DELTA-BIDRATE             PIC S9(9)V99 COMP-3.
+      *
+       01  WS-EDIT-AMT                     PIC -(6)9.99.
+      *
+       01  CA-0                            PIC X      VALUE '0'.
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-10                           PIC X(02)  VALUE '10'.
+       01  CA-99                           PIC X(02)  VALUE '99'.
+       01  CA-TBL-0404                     PIC X(04)  VALUE '0404'.
+       01  CA-TBL-0405                     PIC X(04)  VALUE '0405'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+       01 VA-TCTC4041.
+          COPY TCTC4041.
+      *
+      ******************************************************************
+      *                       LINKAGE SECTION                          *
+      ******************************************************************
+       LINKAGE SECTION.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-TCNE0820B.
+      *
+           PERFORM 1000-START.
+           IF TC820B-RETURN-OK
+              PERFORM 2000-PROCESO
+           END-IF.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO TC820B-COD-RETURN.
+           MOVE 0                          TO TC820B-NUM-REGS.
+      *
+           IF TC820B-COD-ENTITY EQUAL SPACES OR
+              TC820B-FECHA      EQUAL SPACES
+              SET TC820B-RETURN-ERROR      TO TRUE
+           END-IF.
+      *
+           IF TC820B-COD-FCC EQUAL SPACES
+              MOVE 'USD'                   TO TC820B-COD-FCC
+           END-IF.
+      *
+           IF TC820B-RETURN-OK
+              OPEN OUTPUT F-REPORTE
+              SET WSS-FILE-ABIERTO-SI      TO TRUE
+              PERFORM 2500-LEE-TC-NACIONAL
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2500-LEE-TC-NACIONAL: OBTIENE EL TC BASE NACIONAL DEL DIA   *
+      *                          DESDE TCDT081.                        *
+      ******************************************************************
+       2500-LEE-TC-NACIONAL.
+      *
+           EXEC SQL
+               SELECT OFFERRATE, BIDRATE
+                 INTO :WS-NAL-OFFERRATE, :WS-NAL-BIDRATE
+                 FROM TCDT081 with (nolock)
+                WHERE COD_ENTITY   = :TC820B-COD-ENTITY
+                  AND COD_FCC      = :TC820B-COD-FCC
+                  AND DAT_EXCHANGE = :TC820B-FECHA
+                  AND FLG_FCCB3    = 'D'
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+      *
+           IF NOT SQL-88-OK
+              MOVE CA-10                   TO TC820B-COD-RETURN
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESO: RECORRE TODAS LAS SUCURSALES DE LA ENTIDAD.   *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EXEC SQL
+               DECLARE C820BSUC CURSOR FOR
+               SELECT DISTINCT KEY_TABLE, DTA_TBLKEY
+                 FROM TCDT010 with (nolock)
+                WHERE COD_TABLE = :CA-TBL-0405
+                  AND ENTITY    = :TC820B-COD-ENTITY
+                  AND LNG_DATA  = 'E'
+           END-EXEC.
+      *
+           EXEC SQL
+               OPEN C820BSUC
+           END-EXEC.
+      *
+           PERFORM UNTIL WSS-FIN-CURSOR-SUC-SI
+               EXEC SQL
+                   FETCH C820BSUC
+                   INTO :WS-SUCURSAL, :WS-CLAVE-REGION
+               END-EXEC
+      *
+               MOVE SQLCODE                TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        PERFORM 2100-LEE-FACTOR-REGION
+                        IF TC820B-RETURN-OK
+                           PERFORM 2200-CALCULA-Y-COMPARA
+                        END-IF
+                   WHEN SQL-88-NOT-FOUND
+                        SET WSS-FIN-CURSOR-SUC-SI TO TRUE
+                   WHEN OTHER
+                        SET WSS-FIN-CURSOR-SUC-SI TO TRUE
+                        MOVE CA-99          TO TC820B-COD-RETURN
+               END-EVALUATE
+           END-PERFORM.
+      *
+           EXEC SQL
+               CLOSE C820BSUC
+           END-EXEC.
+      *
+           IF NOT TC820B-RETURN-ERROR
+              IF TC820B-NUM-REGS > ZEROES
+                 MOVE CA-00                TO TC820B-COD-RETURN
+              ELSE
+                 MOVE CA-10                TO TC820B-COD-RETURN
+              END-IF
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2100-LEE-FACTOR-REGION: OBTIENE LOS FACTORES DE LA REGION   *
+      *                            PARA LA DIVISA SOLICITADA.          *
+      ******************************************************************
+       2100-LEE-FACTOR-REGION.
+      *
+           INITIALIZE TCTC4041.
+           MOVE CA-00                      TO TC820B-COD-RETURN.
+      *
+           EXEC SQL
+               SELECT DTA_TBLKEY
+                 INTO :TCTC4041-DATA
+                 FROM TCDT010 with (nolock)
+                WHERE COD_TABLE = :CA-TBL-0404
+                  AND ENTITY    = :TC820B-COD-ENTITY
+                  AND LNG_DATA  = 'E'
+                  AND KEY_TABLE = :WS-CLAVE-REGION
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+      *
+           IF NOT SQL-88-OK
+      * NO HAY FACTOR CONFIGURADO PARA LA REGION; SE OMITE LA SUCURSAL
+      * (NO ES UN ERROR DEL REPORTE; SOLO NO APLICA REGIONALIZACION).
+              MOVE CA-10                   TO TC820B-COD-RETURN
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2200-CALCULA-Y-COMPARA: APLICA EL FACTOR DE REGION AL TC    *
+      *                            NACIONAL Y COMPARA CONTRA ESTE.     *
+      ******************************************************************
+       2200-CALCULA-Y-COMPARA.
+      *
+           IF TC820B-COD-ENTITY <> '0127' AND '0019' AND '0047'
+              COMPUTE WS-REG-OFFERRATE ROUNDED = WS-NAL-OFFERRATE *
+                                                  TCTC4041-FACTOR-V
+              COMPUTE WS-REG-BIDRATE   ROUNDED = WS-NAL-BIDRATE   *
+                                                  TCTC4041-FACTOR-C
+           ELSE
+              IF TC820B-COD-ENTITY = '0127' AND
+                 TCTC4041-DATA (51:1) = 1
+                 COMPUTE WS-REG-OFFERRATE ROUNDED = WS-NAL-OFFERRATE -
+                                                     TCTC4041-FACTOR-V
+                 COMPUTE WS-REG-BIDRATE   ROUNDED = WS-NAL-BIDRATE   -
+                                                     TCTC4041-FACTOR-C
+              ELSE
+                 COMPUTE WS-REG-OFFERRATE ROUNDED = WS-NAL-OFFERRATE +
+                                                     TCTC4041-FACTOR-V
+                 COMPUTE WS-REG-BIDRATE   ROUNDED = WS-NAL-BIDRATE   -
+                                                     TCTC4041-FACTOR-C
+              END-IF
+           END-IF.
+      *
+           COMPUTE WS-DELTA-OFFERRATE = WS-REG-OFFERRATE -
+                                         WS-NAL-OFFERRATE
+           COMPUTE WS-DELTA-BIDRATE   = WS-REG-BIDRATE -
+                                         WS-NAL-BIDRATE
+      *
+           IF WS-DELTA-OFFERRATE NOT EQUAL ZEROES OR
+              WS-DELTA-BIDRATE   NOT EQUAL ZEROES
+              PERFORM 2300-ESCRIBE-REGISTRO
+              ADD 1 TO TC820B-NUM-REGS
+              SET WSS-CON-DATOS-SI TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2300-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2300-ESCRIBE-REGISTRO.
+      *
+           INITIALIZE FR-REPORTE-LINEA.
+           STRING TC820B-FECHA       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-SUCURSAL        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CLAVE-REGION    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  TCTC4041-NOMBRE-R  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+             INTO FR-REPORTE-LINEA
+           END-STRING.
+      *
+           MOVE WS-NAL-OFFERRATE      TO WS-EDIT-AMT.
+           STRING FR-REPORTE-LINEA    DELIMITED BY SPACE
+                  WS-EDIT-AMT         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+             INTO FR-REPORTE-LINEA
+           END-STRING.
+      *
+           MOVE WS-REG-OFFERRATE      TO WS-EDIT-AMT.
+           STRING FR-REPORTE-LINEA    DELIMITED BY SPACE
+                  WS-EDIT-AMT         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+             INTO FR-REPORTE-LINEA
+           END-STRING.
+      *
+           MOVE WS-NAL-BIDRATE        TO WS-EDIT-AMT.
+           STRING FR-REPORTE-LINEA    DELIMITED BY SPACE
+                  WS-EDIT-AMT         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+             INTO FR-REPORTE-LINEA
+           END-STRING.
+      *
+           MOVE WS-REG-BIDRATE        TO WS-EDIT-AMT.
+           STRING FR-REPORTE-LINEA    DELIMITED BY SPACE
+                  WS-EDIT-AMT         DELIMITED BY SIZE
+             INTO FR-REPORTE-LINEA
+           END-STRING.
+      *
+           WRITE FR-REPORTE-LINEA.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-REPORTE
+           END-IF.
+      *
+           GOBACK.
