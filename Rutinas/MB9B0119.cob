@@ -0,0 +1,452 @@
+      ******************************************************************
+      *  MB9B0119: EXTRACTO BATCH DE MOVIMIENTOS (CSV/ANCHO FIJO)      *
+      *  DRIVA LA MISMA LOGICA DEL STORED MB09_MB2CF119_v5 USADA POR   *
+      *  LA TRANSACCION ONLINE MB09 (MB2C0009) PERO VUELCA TODO EL     *
+      *  RANGO DE FECHAS SOLICITADO A UN ARCHIVO PLANO.                *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    MB9B0119.
+      *
+       AUTHOR.        BACKOFFICE.
+      *
+       DATE-WRITTEN.  2026-08-08.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ075    MAR     08-08-2026 ALTA DEL PROGRAMA            *
+      *     @BAZ117    MAR     08-09-2026 LLAMA MB09_MB2CF119_v5 IGUAL *
+      *                                   QUE EL RESTO DE LOS          *
+      *                                   LLAMADORES (CALL CON         *
+      *                                   VARIABLES HOST DE SALIDA, NO *
+      *                                   CURSOR SOBRE LA FUNCION DE   *
+      *                                   TABLA) Y PAGINA EL JSON DE   *
+      *                                   RESULTADO; AGREGA BANDERA DE *
+      *                                   ARCHIVO ABIERTO PARA QUE EL  *
+      *                                   CLOSE NO DEPENDA DEL CODIGO  *
+      *                                   DE RETORNO.                  *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EXTRACTO ASSIGN TO EXTRFILE
+                  ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-EXTRACTO
+           RECORDING MODE IS F.
+       01  FR-EXTRACTO-LINEA               PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+       01  VA-MBNE0119.
+           COPY MBNE0119.
+      *
+       01  WS-SWITCHES.
+           05 WSS-FIN-CURSOR               PIC X(01) VALUE 'N'.
+              88 WSS-FIN-CURSOR-SI                  VALUE 'S'.
+      *
+       01  WSS-FILE-ABIERTO                PIC X(01) VALUE 'N'.
+          88 WSS-FILE-ABIERTO-SI                  VALUE 'S'.
+      *
+       01  WS-DATOS-MOVTO.
+           05 WS-FECHM01                   PIC X(10).
+           05 WS-HORAM01                   PIC X(08).
+           05 WS-DESCM01                   PIC X(40).
+           05 WS-IMPTM01                   PIC S9(13)V9(02).
+           05 WS-NOPEM01                   PIC X(12).
+      *
+       01  WS-IMPTM01-EDIT                 PIC -(13)9.99.
+      *
+       01  CA-0                            PIC X      VALUE '0'.
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-10                           PIC X(02)  VALUE '10'.
+       01  CA-99                           PIC X(02)  VALUE '99'.
+       01  CA-15                           PIC 9(02)  VALUE 15.
+       01  CA-MAX-REINT-SP                 PIC 9(02)  VALUE 03.
+       01  CA-ENTIDAD-DFT                  PIC X(04)  VALUE '0001'.
+       01  CA-71                           PIC X(03)  VALUE '071'.
+       01  CA-MAXLLAV                      PIC X(20)
+                                       VALUE '9999-12-31 999999999'.
+      *
+      * DATOS DE ENTRADA/SALIDA DE MB09_MB2CF119_v5 (MISMA FORMA QUE
+      * LA LLAMA LA TRANSACCION ONLINE MB09/MB2C0009 EN 23001-LLAMA-
+      * SP-JSON).
+       01  VA-STORED.
+           05 VA-ENT-IN                    PIC X(04).
+           05 VA-BDMID-IN                  PIC X(40).
+           05 VA-BRN-OPEN-IN               PIC X(40).
+           05 VA-COD-PROD-IN               PIC X(02).
+           05 VA-NUM-ACC-IN                PIC X(08).
+           05 VA-FECHA-IN                  PIC X(10).
+           05 VA-ULT-LLAVE-IN              PIC X(20).
+           05 VA-BAN71                     PIC X(03).
+           05 VA-FECHA-ACCT                PIC X(10).
+           05 VA-MOV-71                    PIC X(8000).
+           05 VA-MOV-710                   PIC X(8000).
+           05 VA-DATOS-403                 PIC X(8000).
+           05 VA-DATOS-CTA                 PIC X(8000).
+      *
+       01  RESULTADO                       PIC S9(8)  COMP.
+       01  VN-NULL-1                       PIC S9(4)  COMP VALUE 0.
+       01  VN-NULL-2                       PIC S9(4)  COMP VALUE 0.
+       01  VN-NULL-3                       PIC S9(4)  COMP VALUE 0.
+       01  VN-NULL-4                       PIC S9(4)  COMP VALUE 0.
+       01  VA-REINTENTOS-SP                PIC 9(02)  VALUE ZEROS.
+       01  WS-REGS-PAGINA                  PIC 9(02)  VALUE ZEROS.
+       01  WS-LLAVE                        PIC X(20)  VALUE SPACES.
+      *
+      * LOS 15 REGISTROS QUE EL SP REGRESA POR LLAMADA, DELIMITADOS EN
+      * VA-MOV-71 POR '"};{"' (MISMA TECNICA QUE 23100-SEPARA-JSON DE
+      * MB2C0009-COMENTADO.COB).
+       01  VA-REG.
+           05 VA-REG01                     PIC X(4000).
+           05 VA-REG02                     PIC X(4000).
+           05 VA-REG03                     PIC X(4000).
+           05 VA-REG04                     PIC X(4000).
+           05 VA-REG05                     PIC X(4000).
+           05 VA-REG06                     PIC X(4000).
+           05 VA-REG07                     PIC X(4000).
+           05 VA-REG08                     PIC X(4000).
+           05 VA-REG09                     PIC X(4000).
+           05 VA-REG10                     PIC X(4000).
+           05 VA-REG11                     PIC X(4000).
+           05 VA-REG12                     PIC X(4000).
+           05 VA-REG13                     PIC X(4000).
+           05 VA-REG14                     PIC X(4000).
+           05 VA-REG15                     PIC X(4000).
+      *
+      * CADA REGISTRO SE REPARTE POR ETIQUETA (A",":.../"B":"...) IGUAL
+      * QUE VA-BUFFER-JSON-SEP EN MB2C0009-COMENTADO.COB; AQUI SOLO SE
+      * DECLARAN LAS ETIQUETAS A..G QUE EL EXTRACTO NECESITA.
+       01  VA-BUFFER-JSON                  PIC X(8000).
+       01  VA-BUFFER-JSON-SEP.
+           05 VA-A.
+              10 FILLER                    PIC X(04)  VALUE 'A":"'.
+              10 VA-T071-DAT-OPERATION      PIC X(10).
+           05 VA-B.
+              10 FILLER                    PIC X(04)  VALUE 'B":"'.
+              10 VA-T071-NUM-OPERATION      PIC X(09).
+           05 VA-C.
+              10 FILLER                    PIC X(04)  VALUE 'C":"'.
+              10 VA-T071-DAT-VALUE          PIC X(10).
+           05 VA-D.
+              10 FILLER                    PIC X(04)  VALUE 'D":"'.
+              10 VA-T071-HORA               PIC X(06).
+           05 VA-E.
+              10 FILLER                    PIC X(04)  VALUE 'E":"'.
+              10 VA-T071-AMOUNT             PIC X(17).
+           05 VA-F.
+              10 FILLER                    PIC X(04)  VALUE 'F":"'.
+              10 VA-T071-CODE               PIC X(03).
+           05 VA-G.
+              10 FILLER                    PIC X(04)  VALUE 'G":"'.
+              10 VA-T071-OBSERVATIONS       PIC X(31).
+      *
+       01  WS-T071-AMOUNT-X                PIC X(15).
+       01  WS-T071-AMOUNT-N REDEFINES WS-T071-AMOUNT-X
+                                            PIC S9(13)V99.
+      *
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION USING VA-MBNE0119.
+      *
+           PERFORM 1000-START.
+           IF E119-RETURN-OK
+              PERFORM 2000-PROCESS
+           END-IF.
+           PERFORM 3000-END.
+      *
+      ******************************************************************
+      *.PN 1000-START.                                                 *
+      ******************************************************************
+       1000-START.
+      *
+           MOVE CA-00                      TO E119-COD-RETURN.
+           MOVE 0                          TO E119-NUM-REGS.
+      *
+           IF E119-BDMID   EQUAL SPACES OR
+              E119-NUMCUEN EQUAL SPACES OR
+              E119-FECHINI EQUAL SPACES OR
+              E119-FECHFIN EQUAL SPACES
+              SET E119-RETURN-ERROR        TO TRUE
+           END-IF.
+      *
+           IF E119-RETURN-OK
+              OPEN OUTPUT F-EXTRACTO
+              SET WSS-FILE-ABIERTO-SI      TO TRUE
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2000-PROCESS: PAGINA SOBRE MB09_MB2CF119_v5 HASTA AGOTAR  *
+      *                  EL RANGO DE FECHAS O LA INFORMACION.        *
+      ******************************************************************
+       2000-PROCESS.
+      *
+           IF E119-FORMATO-CSV OR E119-FORMATO-FIJO
+              CONTINUE
+           ELSE
+              SET E119-FORMATO-CSV         TO TRUE
+           END-IF.
+      *
+           IF E119-ENTIDAD EQUAL SPACES
+              MOVE CA-ENTIDAD-DFT          TO E119-ENTIDAD
+           END-IF.
+      *
+           MOVE E119-ENTIDAD               TO VA-ENT-IN.
+           MOVE E119-BDMID                 TO VA-BDMID-IN.
+           MOVE E119-NUMCUEN(1:4)          TO VA-BRN-OPEN-IN.
+           MOVE E119-NUMCUEN(5:2)          TO VA-COD-PROD-IN.
+           MOVE E119-NUMCUEN(7:8)          TO VA-NUM-ACC-IN.
+           MOVE E119-FECHINI               TO VA-FECHA-IN.
+           MOVE CA-71                      TO VA-BAN71.
+           MOVE CA-MAXLLAV                 TO VA-ULT-LLAVE-IN.
+           MOVE E119-FECHFIN               TO VA-FECHA-ACCT.
+      *
+           PERFORM UNTIL WSS-FIN-CURSOR-SI
+               PERFORM 2050-LLAMA-SP-JSON
+      *
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        PERFORM 2100-PROCESA-PAGINA
+                   WHEN OTHER
+                        SET WSS-FIN-CURSOR-SI TO TRUE
+                        MOVE CA-99          TO E119-COD-RETURN
+               END-EVALUATE
+           END-PERFORM.
+      *
+           IF E119-NUM-REGS EQUAL 0 AND E119-COD-RETURN EQUAL CA-00
+              MOVE CA-10                   TO E119-COD-RETURN
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2050-LLAMA-SP-JSON: LLAMA EL SP Y REINTENTA HASTA         *
+      *     CA-MAX-REINT-SP VECES SI NO RESPONDE (MISMO CRITERIO     *
+      *     QUE 23000-EXTRAE-DATOS-X-SP-JSON DE MB2C0009).            *
+      ******************************************************************
+       2050-LLAMA-SP-JSON.
+      *
+           MOVE 1                          TO VA-REINTENTOS-SP.
+           PERFORM 2060-LLAMA-SP.
+           PERFORM UNTIL SQL-88-OK
+                      OR VA-REINTENTOS-SP >= CA-MAX-REINT-SP
+               ADD 1                       TO VA-REINTENTOS-SP
+               PERFORM 2060-LLAMA-SP
+           END-PERFORM.
+      *
+      ******************************************************************
+      *.PN 2060-LLAMA-SP: INVOCA MB09_MB2CF119_v5 CON LAS VARIABLES  *
+      *     HOST DE SALIDA, IGUAL QUE EL RESTO DE LOS LLAMADORES     *
+      *     (23001-LLAMA-SP-JSON EN MB2C0009). NO SE DECLARA UN      *
+      *     CURSOR SOBRE EL SP.                                      *
+      ******************************************************************
+       2060-LLAMA-SP.
+      *
+           EXEC SQL
+               :RESULTADO = CALL MAZP.MAZP.MB09_MB2CF119_v5(
+                                           :VA-ENT-IN       IN,
+                                           :VA-BDMID-IN     IN,
+                                           :VA-BRN-OPEN-IN  IN,
+                                           :VA-COD-PROD-IN  IN,
+                                           :VA-NUM-ACC-IN   IN,
+                                           :VA-FECHA-IN     IN,
+                                           :VA-ULT-LLAVE-IN IN,
+                                           :VA-BAN71        IN,
+                                           :VA-FECHA-ACCT   IN,
+                                         :VA-MOV-71   :VN-NULL-1
+                                         :VA-MOV-710  :VN-NULL-2
+                                         :VA-DATOS-403:VN-NULL-3
+                                         :VA-DATOS-CTA:VN-NULL-4 OUTPUT
+                                      )
+           END-EXEC.
+      *
+           MOVE SQLCODE                    TO SQL-VALUES.
+      *
+      ******************************************************************
+      *.PN 2100-PROCESA-PAGINA: SEPARA LOS HASTA 15 REGISTROS DEL      *
+      *     JSON DE VA-MOV-71, ESCRIBE LOS QUE CAEN EN EL RANGO        *
+      *     SOLICITADO Y ARMA LA LLAVE DE CONTINUACION PARA LA         *
+      *     SIGUIENTE PAGINA.                                          *
+      ******************************************************************
+       2100-PROCESA-PAGINA.
+      *
+           MOVE 0                          TO WS-REGS-PAGINA.
+           MOVE SPACES                     TO VA-REG01
+           MOVE SPACES                     TO VA-REG02
+           MOVE SPACES                     TO VA-REG03
+           MOVE SPACES                     TO VA-REG04
+           MOVE SPACES                     TO VA-REG05
+           MOVE SPACES                     TO VA-REG06
+           MOVE SPACES                     TO VA-REG07
+           MOVE SPACES                     TO VA-REG08
+           MOVE SPACES                     TO VA-REG09
+           MOVE SPACES                     TO VA-REG10
+           MOVE SPACES                     TO VA-REG11
+           MOVE SPACES                     TO VA-REG12
+           MOVE SPACES                     TO VA-REG13
+           MOVE SPACES                     TO VA-REG14
+           MOVE SPACES                     TO VA-REG15.
+      *
+           IF VA-MOV-71 NOT = SPACES AND VA-MOV-71 NOT = LOW-VALUES
+              UNSTRING VA-MOV-71 DELIMITED BY '"};{"'
+                  INTO VA-REG01, VA-REG02, VA-REG03, VA-REG04, VA-REG05,
+                       VA-REG06, VA-REG07, VA-REG08, VA-REG09, VA-REG10,
+                       VA-REG11, VA-REG12, VA-REG13, VA-REG14, VA-REG15
+           END-IF.
+      *
+           IF VA-REG01 NOT = SPACES AND VA-REG01 NOT = LOW-VALUES
+              MOVE VA-REG01(4:3996)        TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG02 NOT = SPACES AND VA-REG02 NOT = LOW-VALUES
+              MOVE VA-REG02                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG03 NOT = SPACES AND VA-REG03 NOT = LOW-VALUES
+              MOVE VA-REG03                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG04 NOT = SPACES AND VA-REG04 NOT = LOW-VALUES
+              MOVE VA-REG04                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG05 NOT = SPACES AND VA-REG05 NOT = LOW-VALUES
+              MOVE VA-REG05                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG06 NOT = SPACES AND VA-REG06 NOT = LOW-VALUES
+              MOVE VA-REG06                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG07 NOT = SPACES AND VA-REG07 NOT = LOW-VALUES
+              MOVE VA-REG07                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG08 NOT = SPACES AND VA-REG08 NOT = LOW-VALUES
+              MOVE VA-REG08                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG09 NOT = SPACES AND VA-REG09 NOT = LOW-VALUES
+              MOVE VA-REG09                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG10 NOT = SPACES AND VA-REG10 NOT = LOW-VALUES
+              MOVE VA-REG10                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG11 NOT = SPACES AND VA-REG11 NOT = LOW-VALUES
+              MOVE VA-REG11                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG12 NOT = SPACES AND VA-REG12 NOT = LOW-VALUES
+              MOVE VA-REG12                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG13 NOT = SPACES AND VA-REG13 NOT = LOW-VALUES
+              MOVE VA-REG13                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG14 NOT = SPACES AND VA-REG14 NOT = LOW-VALUES
+              MOVE VA-REG14                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+           IF VA-REG15 NOT = SPACES AND VA-REG15 NOT = LOW-VALUES
+              MOVE VA-REG15                TO VA-BUFFER-JSON
+              PERFORM 2150-PROCESA-REGISTRO
+           END-IF.
+      *
+           IF WS-REGS-PAGINA EQUAL ZEROES OR
+              WS-REGS-PAGINA < CA-15       OR
+              WS-LLAVE(1:10) < E119-FECHINI
+              SET WSS-FIN-CURSOR-SI        TO TRUE
+           ELSE
+              MOVE WS-LLAVE                TO VA-ULT-LLAVE-IN
+              MOVE WS-LLAVE(1:10)          TO VA-FECHA-ACCT
+           END-IF.
+      *
+      ******************************************************************
+      *.PN 2150-PROCESA-REGISTRO: REPARTE UN REGISTRO DEL JSON POR     *
+      *     ETIQUETA, ESCRIBE LA LINEA DEL EXTRACTO SI CAE DENTRO DEL  *
+      *     RANGO SOLICITADO Y ACTUALIZA LA LLAVE DE CONTINUACION.     *
+      ******************************************************************
+       2150-PROCESA-REGISTRO.
+      *
+           UNSTRING VA-BUFFER-JSON DELIMITED BY '";"'
+               INTO VA-A, VA-B, VA-C, VA-D, VA-E, VA-F, VA-G.
+      *
+           ADD 1                           TO WS-REGS-PAGINA.
+      *
+           IF VA-T071-DAT-OPERATION >= E119-FECHINI AND
+              VA-T071-DAT-OPERATION <= E119-FECHFIN
+              MOVE VA-T071-AMOUNT(1:15)     TO WS-T071-AMOUNT-X
+              MOVE VA-T071-DAT-OPERATION    TO WS-FECHM01
+              MOVE VA-T071-HORA             TO WS-HORAM01
+              MOVE VA-T071-OBSERVATIONS     TO WS-DESCM01
+              MOVE WS-T071-AMOUNT-N         TO WS-IMPTM01
+              MOVE VA-T071-NUM-OPERATION    TO WS-NOPEM01
+              MOVE WS-IMPTM01               TO WS-IMPTM01-EDIT
+              PERFORM 2200-ESCRIBE-REGISTRO
+              ADD 1                        TO E119-NUM-REGS
+           END-IF.
+      *
+           MOVE VA-T071-DAT-OPERATION(1:10) TO WS-LLAVE(1:10).
+           MOVE VA-T071-NUM-OPERATION       TO WS-LLAVE(12:9).
+      *
+      ******************************************************************
+      *.PN 2200-ESCRIBE-REGISTRO.                                      *
+      ******************************************************************
+       2200-ESCRIBE-REGISTRO.
+      *
+           INITIALIZE FR-EXTRACTO-LINEA.
+           IF E119-FORMATO-CSV
+              STRING WS-FECHM01       DELIMITED BY SIZE
+                     ','               DELIMITED BY SIZE
+                     WS-HORAM01       DELIMITED BY SIZE
+                     ','               DELIMITED BY SIZE
+                     WS-DESCM01       DELIMITED BY SIZE
+                     ','               DELIMITED BY SIZE
+                     WS-IMPTM01-EDIT  DELIMITED BY SIZE
+                     ','               DELIMITED BY SIZE
+                     WS-NOPEM01       DELIMITED BY SIZE
+                INTO FR-EXTRACTO-LINEA
+              END-STRING
+           ELSE
+              STRING WS-FECHM01       DELIMITED BY SIZE
+                     WS-HORAM01       DELIMITED BY SIZE
+                     WS-DESCM01       DELIMITED BY SIZE
+                     WS-IMPTM01-EDIT  DELIMITED BY SIZE
+                     WS-NOPEM01       DELIMITED BY SIZE
+                INTO FR-EXTRACTO-LINEA
+              END-STRING
+           END-IF.
+      *
+           WRITE FR-EXTRACTO-LINEA.
+      *
+      ******************************************************************
+      *.PN 3000-END.                                                   *
+      ******************************************************************
+       3000-END.
+      *
+           IF WSS-FILE-ABIERTO-SI
+              CLOSE F-EXTRACTO
+           END-IF.
+      *
+           GOBACK.
+      *
