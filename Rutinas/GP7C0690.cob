@@ -30,6 +30,10 @@
       * @BA0007     MCALVILLO  28/12/05 QUITAR LOG                     *
       * @BA0008     VCORTESM   23/04/07 MANEJO DE CODIGOS DE RETORNO   *
       * @BA0009     ACRUZC     11/09/07 SE REEMPLAZA CODIGO CURRENTIME *
+      * @BA0010     AGR        08/08/26 SE AGREGA BITACORA DE CAMBIOS  *
+      *                                 (GPDT022) CON VALOR ANTERIOR/  *
+      *                                 NUEVO AL ACTUALIZAR GPDT021    *
+      *                                 DESDE LAS OPCIONES 1; 3 Y 4    *
       ******************************************************************
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
@@ -85,6 +89,9 @@
            05 CA-GP7C0690                  PIC X(8)    VALUE 'GP7C0690'.
       *
            05 CA-TBL-21                    PIC X(8)    VALUE 'GPDT021'.
+      *@BA0010
+           05 CA-TBL-22                    PIC X(8)    VALUE 'GPDT022'.
+      *@BA0010
       *@BA0009
           05 CA-PUNTO                     PIC X(1)   VALUE '.'.
           05 CA-DOSP                      PIC X(1)   VALUE ':'.
@@ -157,6 +164,10 @@
                                    VALUE ZEROES.
            05 VA-CTR-ETY           PIC S9(7) COMP-3.
            05 VA-CTR-REP           PIC 9 COMP-3.
+      *@BA0010-INI
+           05 VA-AUD-VAL-OLD       PIC X(20).
+           05 VA-AUD-VAL-NEW       PIC X(20).
+      *@BA0010-FIN
       *
            EXEC SQL
              INCLUDE GPGT021
@@ -165,6 +176,15 @@
            EXEC SQL
              INCLUDE GPVC021
            END-EXEC.
+      *@BA0010-INI
+           EXEC SQL
+             INCLUDE GPGT022
+           END-EXEC.
+      *
+           EXEC SQL
+             INCLUDE GPVC022
+           END-EXEC.
+      *@BA0010-FIN
       *
       *    EXEC SQL
       *         DECLARE GPDC0210 CURSOR FOR
@@ -724,11 +744,16 @@
                WHEN SQL-88-OK
       *@BA0006 - INI
                    SET SW-UPD-YES TO TRUE
+      *@BA0010-INI
+                   MOVE VA-CTR-ETY           TO VA-AUD-VAL-OLD
+                   MOVE V021-CTR-ETY         TO VA-AUD-VAL-NEW
+                   PERFORM C7-BITACORA-CAMBIO
+      *@BA0010-FIN
                WHEN  SQL-88-NOT-FOUND
                    SET SW-UPD-NO TO TRUE
                WHEN OTHER
                 MOVE CA-COD-RTN-99           TO E069-COD-MOD-RTN
-      *@BA0008-INI          
+      *@BA0008-INI
       *         MOVE SQLERRM                 TO E069-TXT-DTA-SQL
                 MOVE 'UPDATE GPDT012'        TO E069-TXT-DTA-SQL
       *@BA0008-FIN
@@ -743,7 +768,9 @@
       *.PN C3-WRITE-DATE.                                              *
       ******************************************************************
        C3-WRITE-DATE.
-      *
+      *@BA0010-INI
+           MOVE V021-DAT-CTRL-TBL TO VA-AUD-VAL-OLD.
+      *@BA0010-FIN
            MOVE E069-DAT-CTRL-TBL TO V021-DAT-CTRL-TBL.
       *
            EXEC SQL
@@ -759,7 +786,42 @@
            END-EXEC.
       *
            PERFORM DB2CHECK.
+      *@BA0010-INI
+           MOVE V021-DAT-CTRL-TBL  TO VA-AUD-VAL-NEW
+           PERFORM C7-BITACORA-CAMBIO.
+      *@BA0010-FIN
       *
+      *@BA0010-INI
+      ******************************************************************
+      *.PN C7-BITACORA-CAMBIO.                                         *
+      * REGISTRA EN GPDT022 EL VALOR ANTERIOR Y EL NUEVO VALOR DE LA   *
+      * ENTRADA DE CONTROL ACTUALIZADA; NO DETIENE EL FLUJO PRINCIPAL  *
+      * SI LA BITACORA FALLA, ES UN REGISTRO DE MEJOR ESFUERZO.        *
+      ******************************************************************
+       C7-BITACORA-CAMBIO.
+      *
+           EXEC SQL
+                INSERT INTO GPDT022
+                   (T022_ENT_ORIGIN    ,
+                    T022_NUM_SEQUENCE  ,
+                    T022_COD_OPTION    ,
+                    T022_VAL_OLD       ,
+                    T022_VAL_NEW       ,
+                    T022_TRM_LASTMOD   ,
+                    T022_STP_LASTMOD   )
+                VALUES
+                   (:V021-ENT-ORIGIN    ,
+                    :V021-NUM-SEQUENCE  ,
+                    :E069-COD-OPTION    ,
+                    :VA-AUD-VAL-OLD     ,
+                    :VA-AUD-VAL-NEW     ,
+                    :EIBTRMID           ,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           .
+      *@BA0010-FIN
       ******************************************************************
       *.PN C4-OPEN-CURSOR.                                             *
       ******************************************************************
