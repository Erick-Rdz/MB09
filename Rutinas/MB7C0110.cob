@@ -18,6 +18,26 @@
       *     ---------- ------- -------- ------------------------------ *
       *     @MB00001   GICE    24/07/19 SE ELIMINA LLAMADO A WINAPI POR*
       *                                 NO USAR DLL'S                  *
+      *     @MB00002   AGR     08/08/26 SE VALIDA DUPLICADO RECIENTE   *
+      *                                 (MISMO CLIENTE/OPERACION) ANTES*
+      *                                 DE INSERTAR; SE REGISTRA        *
+      *                                 BITACORA DE ALTA/DUPLICADO/    *
+      *                                 FALLA EN PEDT101; LA FALLA DE  *
+      *                                 INSERT YA NO DETIENE AL LLAMA- *
+      *                                 DOR; SOLO SE REGRESA CON ERROR *
+      *     @MB00003   AGR     08/08/26 SE COMPARA LA COORDENADA ACTUAL*
+      *                                 CONTRA LA ULTIMA GEOLOCALIZA-  *
+      *                                 CION DEL CLIENTE Y SE ESTIMA LA*
+      *                                 VELOCIDAD IMPLICADA; SI EXCEDE *
+      *                                 LO FISICAMENTE POSIBLE SE      *
+      *                                 REGISTRA EN BITACORA PEDT101 Y *
+      *                                 SE REGRESA LA BANDERA EN LA    *
+      *                                 COMMAREA (PR-GEO-FLGVIAJIMP)   *
+      *     @MB00004   AGR     08/08/26 SE RECIBEN PRECISION (ACCURACY)*
+      *                                 Y ALTITUD DE LA COORDENADA; LA *
+      *                                 PRECISION SE USA PARA EVITAR   *
+      *                                 FALSOS POSITIVOS DE VIAJE      *
+      *                                 IMPOSIBLE CON GPS IMPRECISO    *
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
       ******************************************************************
@@ -43,6 +63,9 @@
          COPY QAWCSQL.
          EXEC SQL INCLUDE SQLCA   END-EXEC.
          EXEC SQL INCLUDE PEGT100 END-EXEC.
+      *@MB00002-I
+         EXEC SQL INCLUDE PEGT101 END-EXEC.
+      *@MB00002-F
       *
       *-------------------  C O N S T A N T E S  ----------------------*
        01  CT-CONSTANTES.
@@ -60,6 +83,18 @@
       *@MB00001-F
            05 CT-00                      PIC X(02) VALUE '00'.
            05 CT-99                      PIC X(02) VALUE '99'.
+      *@MB00002-I
+           05 CT-OK                      PIC X(03) VALUE 'OK '.
+           05 CT-DUPLIC                  PIC X(03) VALUE 'DUP'.
+           05 CT-FALLA                   PIC X(03) VALUE 'ERR'.
+      *@MB00002-F
+      *@MB00003-I
+           05 CT-VIAJIMP                 PIC X(03) VALUE 'VIM'.
+           05 CT-VEL-MAX-KMH             PIC 9(04) VALUE 900.
+      *@MB00003-F
+      *@MB00004-I
+           05 CT-ACC-MAX-METROS          PIC 9(05) VALUE 500.
+      *@MB00004-F
       *@MB00001-I
       *    05 CA-QR4CDB0                 PIC X(07) VALUE 'QR4CDB0'.
       *    05 CA-PROGRAM                 PIC X(08) VALUE 'MB7C0047'.
@@ -75,6 +110,14 @@
                                           'COORDENADA NO INFORMADA'.
           05 MS-MSN-4                    PIC X(21) VALUE
                                           'ERROR EN ALTA PEDT100'.
+      *@MB00002-I
+          05 MS-MSN-5                    PIC X(30) VALUE
+                                          'DUPLICADO; NO SE REINSERTA'.
+      *@MB00002-F
+      *@MB00003-I
+          05 MS-MSN-6                    PIC X(30) VALUE
+                                          'VIAJE IMPOSIBLE DETECTADO'.
+      *@MB00003-F
       *
       *---------------------  V A R I A B L E S -----------------------*
        01 VA-VARIABLES.
@@ -90,6 +133,24 @@
              10 VA-FSIST-A                  PIC X(02) VALUE SPACES.
              10 VA-FSIST-M                  PIC X(02) VALUE SPACES.
              10 VA-FSIST-D                  PIC X(02) VALUE SPACES.
+      *@MB00002-I
+          05 VA-EXISTE-DUPLICADO          PIC X(01) VALUE 'N'.
+             88 VA-88-EXISTE-DUP                 VALUE 'S'.
+             88 VA-88-NO-EXISTE-DUP              VALUE 'N'.
+          05 VA-CONTADOR-DUP              PIC S9(04) COMP VALUE ZEROES.
+          05 VA-BITACORA-ESTATUS          PIC X(03) VALUE SPACES.
+          05 VA-BITACORA-DETALLE          PIC X(30) VALUE SPACES.
+      *@MB00002-F
+      *@MB00003-I
+          05 VA-VIAJE-IMPOSIBLE           PIC X(01) VALUE 'N'.
+             88 VA-88-VIAJE-IMPOSIBLE-SI         VALUE 'S'.
+             88 VA-88-VIAJE-IMPOSIBLE-NO         VALUE 'N'.
+          05 VA-PREV-LAT                  PIC S9(03)V9(06) VALUE ZEROES.
+          05 VA-PREV-LON                  PIC S9(03)V9(06) VALUE ZEROES.
+          05 VA-PREV-SEGTRANSC            PIC S9(09) COMP VALUE ZEROES.
+          05 VA-DISTANCIA-KM              PIC S9(06)V99 VALUE ZEROES.
+          05 VA-VELOCIDAD-KMH             PIC S9(06)V99 VALUE ZEROES.
+      *@MB00003-F
       *
       ******************************************************************
       *LINKAGE SECTION.
@@ -171,6 +232,14 @@
            IF PR-GEO-MONTO2 EQUAL TO LOW-VALUES OR HIGH-VALUES
               MOVE ZEROES             TO PR-GEO-MONTO2
            END-IF
+      *@MB00004-I
+           IF PR-GEO-ACCURACY EQUAL TO LOW-VALUES OR HIGH-VALUES
+              MOVE ZEROES             TO PR-GEO-ACCURACY
+           END-IF
+           IF PR-GEO-ALTITUD  EQUAL TO LOW-VALUES OR HIGH-VALUES
+              MOVE ZEROES             TO PR-GEO-ALTITUD
+           END-IF
+      *@MB00004-F
       *
            ACCEPT VA-FEC-SIS FROM DATE
 
@@ -207,6 +276,129 @@
            MOVE PR-GEO-CENTRO                TO T100-CEN-LASTMOD
            MOVE PR-GEO-USUARIO               TO T100-USER-LASTMOD
            MOVE PR-GEO-TERMINAL              TO T100-TRM-LASTMOD
+      *@MB00002-I
+           PERFORM 2100-VALIDA-DUPLICADO
+      *
+           IF VA-88-EXISTE-DUP
+              MOVE MS-MSN-5                  TO PR-GEO-AVISO
+              MOVE CT-00                     TO PR-GEO-ERROR
+              MOVE CT-DUPLIC                 TO VA-BITACORA-ESTATUS
+              MOVE MS-MSN-5                  TO VA-BITACORA-DETALLE
+              PERFORM 2300-BITACORA-PEDT101
+           ELSE
+      *@MB00003-I
+              PERFORM 2150-VALIDA-VIAJE-IMPOSIBLE
+      *@MB00003-F
+              PERFORM 2200-INSERTA-PEDT100
+           END-IF
+      *@MB00003-I
+           MOVE VA-VIAJE-IMPOSIBLE            TO PR-GEO-FLGVIAJIMP
+      *@MB00003-F
+           .
+      *@MB00002-F
+      *@MB00003-I
+      ******************************************************************
+      *2150-VALIDA-VIAJE-IMPOSIBLE: COMPARA LA COORDENADA ACTUAL CONTRA*
+      *                    LA ULTIMA GEOLOCALIZACION REGISTRADA PARA EL*
+      *                    CLIENTE Y ESTIMA LA VELOCIDAD IMPLICADA     *
+      *                    ENTRE AMBAS; SI EXCEDE LO FISICAMENTE       *
+      *                    POSIBLE SE MARCA VIAJE IMPOSIBLE.           *
+      ******************************************************************
+       2150-VALIDA-VIAJE-IMPOSIBLE.
+      *
+           MOVE 'N'                          TO VA-VIAJE-IMPOSIBLE
+           MOVE ZEROES                       TO VA-PREV-SEGTRANSC
+                                                 VA-DISTANCIA-KM
+                                                 VA-VELOCIDAD-KMH
+      *
+           EXEC SQL
+               SELECT TOP 1 T100_LATITUDE
+                     ;T100_LONGITUDE
+                     ;(DAYS(CURRENT TIMESTAMP) - DAYS(T100_STP_LASTMOD));
+                       * 86400 +
+                       (MIDNIGHT_SECONDS(CURRENT TIMESTAMP) -
+                        MIDNIGHT_SECONDS(T100_STP_LASTMOD));
+                 INTO :VA-PREV-LAT
+                     ;:VA-PREV-LON
+                     ;:VA-PREV-SEGTRANSC
+                FROM PEDT100
+               WHERE T100_NUM_CUS = :T100-NUM-CUS
+               ORDER BY T100_STP_LASTMOD DESC
+           END-EXEC
+      *
+           MOVE SQLCODE                      TO SQL-VALUES
+      *
+           EVALUATE TRUE
+            WHEN SQL-88-OK
+                 IF VA-PREV-SEGTRANSC GREATER THAN ZEROES
+      *@MB00004-I
+      * SI LA PRECISION DEL GPS ES DEMASIADO BURDA (RADIO MAYOR A
+      * CT-ACC-MAX-METROS) NO SE CONFIA EN LA COORDENADA PARA ESTIMAR
+      * VELOCIDAD; SE EVITA UN FALSO POSITIVO DE VIAJE IMPOSIBLE.
+                    IF PR-GEO-ACCURACY EQUAL TO ZEROES OR
+                       PR-GEO-ACCURACY NOT GREATER THAN CT-ACC-MAX-METROS
+      *@MB00004-F
+                       COMPUTE VA-DISTANCIA-KM =
+                           FUNCTION SQRT
+                             (((T100-LATITUDE - VA-PREV-LAT) ** 2) +
+                              ((T100-LONGITUDE - VA-PREV-LON) ** 2)) * 111
+                       COMPUTE VA-VELOCIDAD-KMH =
+                           (VA-DISTANCIA-KM / VA-PREV-SEGTRANSC) * 3600
+                       IF VA-VELOCIDAD-KMH GREATER THAN CT-VEL-MAX-KMH
+                          MOVE 'S'                TO VA-VIAJE-IMPOSIBLE
+                       END-IF
+      *@MB00004-I
+                    END-IF
+      *@MB00004-F
+                 END-IF
+            WHEN OTHER
+      * NO HAY GEOLOCALIZACION PREVIA O NO SE PUDO CONSULTAR; NO SE
+      * MARCA VIAJE IMPOSIBLE.
+                 CONTINUE
+           END-EVALUATE
+           .
+      *@MB00003-F
+      ******************************************************************
+      *2100-VALIDA-DUPLICADO: BUSCA UN ALTA RECIENTE DEL MISMO CLIENTE *
+      *                       Y OPERACION PARA EVITAR DUPLICARLA.      *
+      ******************************************************************
+       2100-VALIDA-DUPLICADO.
+      *
+           MOVE ZEROES                       TO VA-CONTADOR-DUP
+           MOVE 'N'                          TO VA-EXISTE-DUPLICADO
+      *
+           IF T100-NUM-OPE EQUAL TO ZEROES OR SPACES
+              GO TO 2100-FIN-DUPLICADO
+           END-IF
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :VA-CONTADOR-DUP
+                 FROM PEDT100
+                WHERE T100_NUM_CUS = :T100-NUM-CUS
+                  AND T100_NUM_OPE = :T100-NUM-OPE
+                  AND T100_STP_LASTMOD > (CURRENT TIMESTAMP - 5 MINUTES)
+           END-EXEC
+      *
+           MOVE SQLCODE                      TO SQL-VALUES
+      *
+           EVALUATE TRUE
+            WHEN SQL-88-OK
+                 IF VA-CONTADOR-DUP GREATER THAN ZEROES
+                    MOVE 'S'                  TO VA-EXISTE-DUPLICADO
+                 END-IF
+            WHEN OTHER
+      * NO SE PUDO VALIDAR DUPLICADO; SE CONTINUA CON EL ALTA NORMAL
+                 CONTINUE
+           END-EVALUATE
+           .
+       2100-FIN-DUPLICADO.
+           EXIT.
+      *
+      ******************************************************************
+      *2200-INSERTA-PEDT100.                                           *
+      ******************************************************************
+       2200-INSERTA-PEDT100.
       *
            EXEC SQL
                INSERT INTO PEDT100
@@ -259,12 +451,67 @@
             WHEN SQL-88-OK
                  MOVE CT-00                  TO PR-GEO-AVISO
                  MOVE CT-00                  TO PR-GEO-ERROR
+      *@MB00002-I
+                 MOVE CT-OK                  TO VA-BITACORA-ESTATUS
+                 MOVE SPACES                 TO VA-BITACORA-DETALLE
+                 PERFORM 2300-BITACORA-PEDT101
+      *@MB00002-F
+      *@MB00003-I
+                 IF VA-88-VIAJE-IMPOSIBLE-SI
+                    MOVE CT-VIAJIMP           TO VA-BITACORA-ESTATUS
+                    MOVE MS-MSN-6             TO VA-BITACORA-DETALLE
+                    PERFORM 2300-BITACORA-PEDT101
+                 END-IF
+      *@MB00003-F
             WHEN OTHER
                  MOVE CT-99                     TO PR-GEO-AVISO
                  MOVE MS-MSN-4                  TO PR-GEO-ERROR
-                 PERFORM 3000-FIN-PROCESO
+      *@MB00002-I
+      * SE REGISTRA LA FALLA EN BITACORA Y SE REGRESA CON ERROR SIN
+      * ABORTAR AL PROGRAMA QUE NOS LLAMA (YA NO SE USA 3000-FIN-PROCESO
+      * PARA QUE EL LINK REGRESE DE FORMA NORMAL CON PR-GEO-ERROR/AVISO).
+                 MOVE CT-FALLA                  TO VA-BITACORA-ESTATUS
+                 MOVE MS-MSN-4                  TO VA-BITACORA-DETALLE
+                 PERFORM 2300-BITACORA-PEDT101
+      *@MB00002-F
            END-EVALUATE
            .
+      *@MB00002-I
+      ******************************************************************
+      *2300-BITACORA-PEDT101: REGISTRA ALTA/DUPLICADO/FALLA DEL INTENTO*
+      *                       DE INSERT A PEDT100 PARA AUDITORIA.      *
+      ******************************************************************
+       2300-BITACORA-PEDT101.
+      *
+           EXEC SQL
+               INSERT INTO PEDT101
+                  (T101_ENT          ,
+                   T101_NUM_CUS      ,
+                   T101_NUM_OPE      ,
+                   T101_STATUS       ,
+                   T101_DETALLE      ,
+                   T101_CEN_LASTMOD  ,
+                   T101_USER_LASTMOD ,
+                   T101_TRM_LASTMOD  ,
+                   T101_STP_LASTMOD  )
+               VALUES
+                  (:T100-ENT          ,
+                   :T100-NUM-CUS      ,
+                   :T100-NUM-OPE      ,
+                   :VA-BITACORA-ESTATUS,
+                   :VA-BITACORA-DETALLE,
+                   :T100-CEN-LASTMOD  ,
+                   :T100-USER-LASTMOD ,
+                   :T100-TRM-LASTMOD  ,
+                   CURRENT TIMESTAMP)
+           END-EXEC
+      *
+      * SI FALLA LA BITACORA NO SE ESCALA EL ERROR; ES UN REGISTRO DE
+      * AUDITORIA DE MEJOR ESFUERZO Y NO DEBE IMPEDIR QUE EL ALTA
+      * PRINCIPAL (O SU RECHAZO) SE REPORTE AL LLAMADOR.
+           MOVE SQLCODE                      TO SQL-VALUES
+           .
+      *@MB00002-F
       ******************************************************************
       *3000-FIN-PROCESO.
       ******************************************************************
