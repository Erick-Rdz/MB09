@@ -144,6 +144,11 @@
        01 VA-QGECLOG1-01.
           COPY QGECLOG1.
 
+      *.MC.S AGR001
+       01 VA-QGECINC-01.
+          COPY QGECINC.
+      *.MC.E AGR001
+
        COPY QRECHEX.
 
        COPY QAECTS1C.
@@ -170,6 +175,9 @@
       *
        01 VA-CONSTANTS.
           05 CA-FREE-MAIN                  PIC X(7)    VALUE 'QA6CFRE'.
+      *.MC.S AGR001
+          05 CA-QG1CINC                    PIC X(7)    VALUE 'QG1CINC'.
+      *.MC.E AGR001
       *.MC.S ALINFQA115.
           05 CA-QG9CSWA0                   PIC X(08)   VALUE 'QG9CSWA0'.
       *.MC.E ALINFQA115.
@@ -940,6 +948,15 @@
               END-IF
               PERFORM 310000-NOTIFY-ABEND
               IF ABC-ABEND EQUAL CA-YES
+      *.MC.S AGR001
+                 PERFORM 315000-REGISTRA-INCIDENTE
+      *.MC.E AGR001
+      *.MC.S AGR002
+                 IF ABC-SEVERIDAD-DEGRADADA
+                    MOVE WCO2C-CICS-NORMAL     TO EIBRESP
+                    GOBACK
+                 END-IF
+      *.MC.E AGR002
                  PERFORM 320000-DELETE-TS-QUEUE
                  MOVE WCO2C-CICS-ABENDERR      TO EIBRESP
                  GOBACK
@@ -1089,6 +1106,43 @@
       *    END-IF.
       *.MC.E ALINFQA121
       *
+      *.MC.S AGR001
+      ******************************************************************
+      *.PN            315000-REGISTRA-INCIDENTE                        *
+      *B.PR.S
+      *  BEST-EFFORT AUTOMATIC INCIDENT CREATION FOR A GENUINE ABEND.
+      *  IT DOES NOT AFFECT THE NORMAL ABEND FLOW: ANY FAILURE TO
+      *  REGISTER THE INCIDENT IS IGNORED.
+      *B.PR.E
+      *A.PR.S
+      *  ALTA AUTOMATICA DE INCIDENTE (BEST-EFFORT) CUANDO VA A OCURRIR
+      *  UN ABEND REAL. NO AFECTA EL FLUJO NORMAL DE ABEND: CUALQUIER
+      *  FALLA AL REGISTRAR EL INCIDENTE SE IGNORA.
+      *A.PR.E
+      ******************************************************************
+       315000-REGISTRA-INCIDENTE.
+      *
+           INITIALIZE QGECINC.
+           MOVE VA-ABCODE                   TO INC-ABCODE.
+           MOVE ABC-DES-PROG                TO INC-DES-PROG.
+           MOVE ABC-REFERENCE1              TO INC-REFERENCE1.
+           MOVE ABC-OBJECT-ERROR            TO INC-OBJECT-ERROR.
+           MOVE ABC-SQLCODE                 TO INC-SQLCODE.
+           MOVE ABC-SQLERRM                 TO INC-SQLERRM.
+           MOVE ABC-EIBFN                   TO INC-EIBFN.
+           MOVE ABC-EIBRSRCE                TO INC-EIBRSRCE.
+           MOVE ABC-EIBRCODE                TO INC-EIBRCODE.
+           MOVE ABC-EIBRESP1                TO INC-EIBRESP1.
+           MOVE ABC-EIBRESP2                TO INC-EIBRESP2.
+      *
+           CALL CA-QG1CINC USING DFHEIBLK QGECINC
+              ON EXCEPTION
+                 MOVE WCO2C-CICS-LINK       TO EIBFN
+                 MOVE WCO2C-CICS-PGMIDERR   TO EIBRESP
+                 MOVE CA-QG1CINC            TO EIBRSRCE
+           END-CALL.
+      *.MC.E AGR001
+      *
       ******************************************************************
       *.PN            320000-DELETE-TS-QUEUE
       *B.PR.S
