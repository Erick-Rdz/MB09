@@ -0,0 +1,122 @@
+      ******************************************************************
+      *  QG1CINC: ALTA AUTOMATICA DE INCIDENTE AL OCURRIR UN ABEND EN   *
+      *           QG1CABC.                                              *
+      ******************************************************************
+      *                  IDENTIFICATION DIVISION                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    QG1CINC.
+      *
+       AUTHOR.        AGR.
+      *
+       DATE-WRITTEN.  08-08-2026.
+      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *     CODE       AUTHOR  DATE       DESCRIPTION                  *
+      *     ---------- ------- ---------- --------------------------- *
+      *     @BAZ119    AGR     08-08-2026 ALTA DEL PROGRAMA            *
+      ******************************************************************
+      ******************************************************************
+      *                     ENVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      ******************************************************************
+      *                       DATA DIVISION                            *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+           COPY QAWCSQL.
+      *
+       01  VA-INCIDENTE.
+           05  VA-NUM-SEQUENCE             PIC S9(09) COMP-3.
+      *
+       01  CA-00                           PIC X(02)  VALUE '00'.
+       01  CA-99                           PIC X(02)  VALUE '99'.
+      *
+      ******************************************************************
+      *                 LINKAGE SECTION                                *
+      ******************************************************************
+       LINKAGE SECTION.
+      *
+       COPY DFHEIBLK.
+      *
+       01  QGECINC-01.
+           COPY QGECINC.
+      *
+      ******************************************************************
+      *                 PROCEDURE DIVISION                             *
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHEIBLK QGECINC-01.
+      *
+           PERFORM 1000-REGISTRA-INCIDENTE.
+           GOBACK.
+      *
+      ******************************************************************
+      *.PN            1000-REGISTRA-INCIDENTE                          *
+      *B.PR.S
+      *  BEST-EFFORT: INSERTS ONE ROW PER ABEND INTO THE INCIDENT LOG
+      *  TABLE. ANY SQL ERROR IS RETURNED IN INC-COD-RETURN BUT IS NOT
+      *  ESCALATED BY THE CALLER (QG1CABC IS ALREADY ON THE ABEND PATH).
+      *B.PR.E
+      *A.PR.S
+      *  BEST-EFFORT: INSERTA UN RENGLON POR CADA ABEND EN LA TABLA DE
+      *  BITACORA DE INCIDENTES. CUALQUIER ERROR DE SQL SE REGRESA EN
+      *  INC-COD-RETURN PERO NO SE ESCALA (QG1CABC YA ESTA EN EL FLUJO
+      *  DE ABEND).
+      *A.PR.E
+      ******************************************************************
+       1000-REGISTRA-INCIDENTE.
+      *
+           MOVE CA-00                      TO INC-COD-RETURN.
+      *
+           EXEC SQL
+                SELECT NVL(MAX(T888_NUM_SEQUENCE), 0) + 1
+                  INTO :VA-NUM-SEQUENCE
+                  FROM MAZP.QGDT888
+           END-EXEC.
+      *
+           EXEC SQL
+                INSERT INTO MAZP.QGDT888
+                   (T888_NUM_SEQUENCE  ,
+                    T888_ABCODE        ,
+                    T888_DES_PROG      ,
+                    T888_REFERENCE1    ,
+                    T888_OBJECT_ERROR  ,
+                    T888_SQLCODE       ,
+                    T888_SQLERRM       ,
+                    T888_EIBFN         ,
+                    T888_EIBRSRCE      ,
+                    T888_EIBRCODE      ,
+                    T888_EIBRESP1      ,
+                    T888_EIBRESP2      ,
+                    T888_TRM_LASTMOD   ,
+                    T888_STP_LASTMOD   )
+                VALUES
+                   (:VA-NUM-SEQUENCE    ,
+                    :INC-ABCODE         ,
+                    :INC-DES-PROG       ,
+                    :INC-REFERENCE1     ,
+                    :INC-OBJECT-ERROR   ,
+                    :INC-SQLCODE        ,
+                    :INC-SQLERRM        ,
+                    :INC-EIBFN          ,
+                    :INC-EIBRSRCE       ,
+                    :INC-EIBRCODE       ,
+                    :INC-EIBRESP1       ,
+                    :INC-EIBRESP2       ,
+                    :EIBTRMID           ,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           IF NOT SQL-88-OK
+              MOVE CA-99                   TO INC-COD-RETURN
+           END-IF
+           .
