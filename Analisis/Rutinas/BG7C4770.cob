@@ -16,6 +16,9 @@
       ******************************************************************
       *     CODE       AUTHOR  DATE     DESCRIPTION                    *
       *     ---------- ------- -------- ------------------------------ *
+      *     @BG0001    AGR     08-08-26 SE AGREGA REVERSO DEL TRASPASO *
+      *                                 CONSULTADO (BGNC477-FLG-REVERSA*
+      *                                 )                              *
       *                                                                *
       ******************************************************************
       *                     ENVIRONMENT DIVISION                       *
@@ -46,6 +49,9 @@
        01 VA-VARIABLES.
            05 VA-ACC-DEB                   PIC X(20).
            05 VA-MOV-DEB                   PIC 9(09).
+      *@BG0001-I
+       01 CA-RV                            PIC X(02) VALUE 'RV'.
+      *@BG0001-F
 
       ******************************************************************
       *                      LINKAGE SECTION                           *
@@ -90,6 +96,11 @@
            MOVE BGNC477-ACC                TO VA-ACC-DEB
            MOVE BGNC477-NUM-OP             TO VA-MOV-DEB
            PERFORM 2100-ACC-BGDT111.
+      *@BG0001-I
+           IF BGNC477-88-REVERSA-SI
+              PERFORM 2300-VALIDA-Y-REVERSA-TRASPASO
+           END-IF.
+      *@BG0001-F
       ******************************************************************
       *2100-ACC-BGDT111.                                               *
       ******************************************************************
@@ -233,6 +244,104 @@
            MOVE T111-TXT-FREE              TO BGNC477-TXT-FREE
            MOVE T111-TIMESTAMP             TO BGNC477-TIMESTMP.
       ******************************************************************
+      *@BG0001-I                                                       *
+      *2300-VALIDA-Y-REVERSA-TRASPASO.                                 *
+      *     MARCA EL TRASPASO ORIGINAL COMO REVERSADO E INSERTA EL     *
+      *     DETALLE DEL TRASPASO INVERSO (CUENTAS DE CARGO/ABONO       *
+      *     INTERCAMBIADAS) CON LOS NUMEROS DE MOVIMIENTO DE REVERSO   *
+      *     QUE EL LLAMADOR YA OBTUVO DEL MOTOR DE POSTEO.             *
+      ******************************************************************
+       2300-VALIDA-Y-REVERSA-TRASPASO.
+
+           IF T111-STATUS-MOV EQUAL CA-RV
+              SET BGNC477-REV-YA-REVERSADO     TO TRUE
+           ELSE
+              PERFORM 2310-MARCA-ORIGINAL-REVERSADO
+              IF BGNC477-REV-OK
+                 PERFORM 2320-INSERTA-REVERSO
+              END-IF
+           END-IF
+            .
+      ******************************************************************
+      *2310-MARCA-ORIGINAL-REVERSADO.                                  *
+      ******************************************************************
+       2310-MARCA-ORIGINAL-REVERSADO.
+
+           EXEC SQL
+              UPDATE BGDT111
+                 SET T111_STATUS_MOV = :CA-RV
+               WHERE T111_ACC_DEBIT  = :T111-ACC-DEBIT
+                 AND T111_MOV_DEBIT  = :T111-MOV-DEBIT
+                 AND T111_ACC_CREDIT = :T111-ACC-CREDIT
+                 AND T111_MOV_CREDIT = :T111-MOV-CREDIT
+           END-EXEC
+
+           MOVE SQLCODE                    TO SQL-VALUES
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                 SET BGNC477-REV-OK            TO TRUE
+              WHEN OTHER
+                 SET BGNC477-REV-ERROR         TO TRUE
+                 MOVE 'BGDT111/UPDATE'         TO BGNC477-ERR-VARIA1
+                 MOVE SQLCODE                  TO BGNC477-ERR-VARIA2
+           END-EVALUATE
+            .
+      ******************************************************************
+      *2320-INSERTA-REVERSO.                                           *
+      ******************************************************************
+       2320-INSERTA-REVERSO.
+
+           EXEC SQL
+              INSERT INTO BGDT111
+                 (T111_REF_CREDIT   ,
+                  T111_REF_DEBIT    ,
+                  T111_ACC_CREDIT   ,
+                  T111_ACC_DEBIT    ,
+                  T111_MOV_CREDIT   ,
+                  T111_MOV_DEBIT    ,
+                  T111_AMT          ,
+                  T111_STATUS_MOV   ,
+                  T111_FCC          ,
+                  T111_CENT         ,
+                  T111_FLG_FREE1    ,
+                  T111_FLG_FREE2    ,
+                  T111_AMT_FREE1    ,
+                  T111_AMT_FREE2    ,
+                  T111_DAT_FREE     ,
+                  T111_TXT_FREE     ,
+                  T111_TIMESTAMP    )
+              VALUES
+                 (:T111-REF-DEBIT    ,
+                  :T111-REF-CREDIT   ,
+                  :T111-ACC-DEBIT    ,
+                  :T111-ACC-CREDIT   ,
+                  :BGNC477-MOV-REV-CRED ,
+                  :BGNC477-MOV-REV-DEB  ,
+                  :T111-AMT          ,
+                  :CA-RV             ,
+                  :T111-FCC          ,
+                  :T111-CENT         ,
+                  :T111-FLG-FREE1    ,
+                  :T111-FLG-FREE2    ,
+                  :T111-AMT-FREE1    ,
+                  :T111-AMT-FREE2    ,
+                  :T111-DAT-FREE     ,
+                  'REVERSO'          ,
+                  CURRENT TIMESTAMP )
+           END-EXEC
+
+           MOVE SQLCODE                    TO SQL-VALUES
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                 SET BGNC477-REV-OK            TO TRUE
+              WHEN OTHER
+                 SET BGNC477-REV-ERROR         TO TRUE
+                 MOVE 'BGDT111/INSERT'         TO BGNC477-ERR-VARIA1
+                 MOVE SQLCODE                  TO BGNC477-ERR-VARIA2
+           END-EVALUATE
+            .
+      *@BG0001-F
+      ******************************************************************
       *3000-END.                                                       *
       ******************************************************************
        3000-END.
