@@ -19,6 +19,10 @@
       *     CODE       AUTHOR  DATE     DESCRIPTION                    *
       *     ---------- ------- -------- ------------------------------ *
       *     @MP0001    JLO   02-04-2022 Se cambia consulta de MCDT803. *
+      *     @MP0002    AGR   08-08-2026 Se agrega consulta por lote de *
+      *                                 cuentas (MODO-LOTE) para       *
+      *                                 resolver varias cuentas en una *
+      *                                 sola invocacion.               *
       *                                                                *
       ******************************************************************
       ******************************************************************
@@ -72,6 +76,9 @@
            05 VA-NUM-OPE-ALFA              PIC ZZZZZZZZ9.
            05 VA-CAMPOS                    PIC S9(02)  VALUE ZEROS.
            05 VA-CAMPO-CAL                 PIC S9(02)  VALUE ZEROS.
+      *@MP0002-I
+           05 WS-LOTE-IDX                  PIC S9(02) COMP VALUE ZEROS.
+      *@MP0002-F
       *
       ******************************************************************
       *COMUNICATION AREA                                               *
@@ -162,6 +169,16 @@
       ******************************************************************
        10100-VALIDA-ENTRADA.
       *
+      *@MP0002-I
+           IF E109-88-MODO-LOTE-SI
+              IF E109-LOTE-NUM-CTAS < 1 OR E109-LOTE-NUM-CTAS > 10
+                 MOVE W012-20CONS-A1          TO E109-COD-RETURN
+                 MOVE 'E109-LOTE-NUM-CTAS FUERA DE RANGO (1-10)'
+                                              TO E109-DES-ERR
+                 PERFORM 30000-END
+              END-IF
+           ELSE
+      *@MP0002-F
            IF E109-CUENTA = SPACES OR LOW-VALUES
               MOVE W012-20CONS-A1          TO E109-COD-RETURN
               MOVE 'E109-CUENTA NO INFORMADO'
@@ -175,13 +192,24 @@
                                            TO E109-DES-ERR
               PERFORM 30000-END
            END-IF
+      *@MP0002-I
+           END-IF
+      *@MP0002-F
            .
       ******************************************************************
       *.PN 20000-PROCESS.                                              *
       ******************************************************************
        20000-PROCESS.
       *
-           PERFORM 52000-PROCESA-MCDC0043  
+      *@MP0002-I
+           IF E109-88-MODO-LOTE-SI
+              PERFORM 60000-PROCESA-LOTE
+           ELSE
+      *@MP0002-F
+           PERFORM 52000-PROCESA-MCDC0043
+      *@MP0002-I
+           END-IF
+      *@MP0002-F
            MOVE W012-00CONS-A1             TO E109-COD-RETURN
       *
        EXIT
@@ -518,6 +546,238 @@
            END-EVALUATE
             .
       ******************************************************************
+      *@MP0002-I                                                       *
+      *60000-PROCESA-LOTE: RESUELVE CADA CUENTA/OPERACION DEL LOTE.    *
+      ******************************************************************
+       60000-PROCESA-LOTE.
+      *
+           MOVE 0                             TO E109-LOTE-NUM-RESULT
+           PERFORM VARYING WS-LOTE-IDX FROM 1 BY 1
+                   UNTIL WS-LOTE-IDX > E109-LOTE-NUM-CTAS
+               MOVE E109-LOTE-CUENTA(WS-LOTE-IDX)  TO E109-CUENTA
+               MOVE E109-LOTE-NUM-OPE(WS-LOTE-IDX) TO E109-NUM-OPE
+               PERFORM 61000-PROCESA-RENGLON-LOTE
+               ADD 1                           TO E109-LOTE-NUM-RESULT
+               PERFORM 62000-COPIA-RESULTADO-LOTE
+           END-PERFORM
+            .
+      ******************************************************************
+      *61000-PROCESA-RENGLON-LOTE: EQUIVALENTE A 52000-PROCESA-MCDC0043*
+      *                 PARA UN RENGLON DEL LOTE; NO TERMINA EL        *
+      *                 PROGRAMA EN ERROR, SOLO DEJA EL RENGLON EN     *
+      *                 ERROR Y CONTINUA CON LA SIGUIENTE CUENTA.      *
+      ******************************************************************
+       61000-PROCESA-RENGLON-LOTE.
+      *
+           INITIALIZE MPEC0009-DATA
+                      E109-COD-RETURN
+                      E109-DES-ERR
+                      E109-SQLCODE
+                      VA-NUM-OPE-ALFA
+                      VA-CAMPOS
+                      VA-CAMPO-CAL
+      *
+           MOVE E109-CUENTA(01:04)               TO T043-ENT-ACC
+           MOVE E109-CUENTA(05:04)               TO T043-BRN-ACC
+           MOVE E109-CUENTA(09:02)               TO T043-TYP-ACC
+           MOVE E109-CUENTA(11:08)               TO T043-ACC
+           MOVE E109-NUM-OPE                     TO T043-NUM-OPE-2
+           MOVE E109-NUM-OPE     TO VA-NUM-OPE-ALFA
+           INSPECT VA-NUM-OPE-ALFA TALLYING VA-CAMPOS
+           FOR LEADING SPACE
+           COMPUTE VA-CAMPO-CAL = 9 - VA-CAMPOS
+           ADD 1  TO VA-CAMPOS
+           MOVE VA-NUM-OPE-ALFA(VA-CAMPOS:VA-CAMPO-CAL)
+                           TO T043-NUM-OPE-2
+           EXEC SQL
+           SELECT  TOP 1
+                   T043_NUM_BIN_CRD  ,
+                   T043_NUM_CARD     ,
+                   T043_ENT_CONTRACT ,
+                   T043_BRN_CONTRACT ,
+                   T043_TYP_CONTRACT ,
+                   T043_NUM_CONTRACT ,
+                   T043_ENT_ORIGIN   ,
+                   T043_TXT_DIG_30   ,
+                   T043_DES_TOWN     ,
+                   T043_FLG_ORI_DEST ,
+                   T043_DAT_OPERATION,
+                   T043_TIM_OPERATION,
+                   T043_COD_OPERATION,
+                   T043_AMT_OPERATION,
+                   T043_FCC_CONTRACT ,
+                   T043_NUM_OPERATION,
+                   T043_NUM_DEB_OPE  ,
+                   T043_NUM_AUT      ,
+                   T043_DAT_ACCT     ,
+                   T043_FCC_OPERATION,
+                   T043_NUM_BSS      ,
+                   T043_COD_BSS_ACT  ,
+                   T043_NUM_REFERENCE,
+                   T043_COD_COUNTRY  ,
+                   T043_EXCHRT       ,
+                   T043_STP
+              INTO
+                   :T043-NUM-BIN-CRD  ,
+                   :T043-NUM-CARD     ,
+                   :T043-ENT-CONTRACT ,
+                   :T043-BRN-CONTRACT ,
+                   :T043-TYP-CONTRACT ,
+                   :T043-NUM-CONTRACT ,
+                   :T043-ENT-ORIGIN   ,
+                   :T043-TXT-DIG-30   ,
+                   :T043-DES-TOWN     ,
+                   :T043-FLG-ORI-DEST ,
+                   :T043-DAT-OPERATION,
+                   :T043-TIM-OPERATION,
+                   :T043-COD-OPERATION,
+                   :T043-AMT-OPERATION,
+                   :T043-FCC-CONTRACT ,
+                   :T043-NUM-OPERATION,
+                   :T043-NUM-DEB-OPE  ,
+                   :T043-NUM-AUT      ,
+                   :T043-DAT-ACCT     ,
+                   :T043-FCC-OPERATION,
+                   :T043-NUM-BSS      ,
+                   :T043-COD-BSS-ACT  ,
+                   :T043-NUM-REFERENCE,
+                   :T043-COD-COUNTRY  ,
+                   :T043-EXCHRT       ,
+                   :T043-STP
+                FROM
+                     MCDT043 with (nolock)
+           WHERE T043_ACC           = :T043-ACC
+             AND T043_BRN_ACC       = :T043-BRN-ACC
+             AND T043_TYP_ACC       = :T043-TYP-ACC
+             AND T043_ENT_ACC       = :T043-ENT-ACC
+             AND T043_NUM_OPE_2     = :T043-NUM-OPE-2
+           ORDER BY T043_STP DESC
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           EVALUATE TRUE
+               WHEN SQL-88-OK
+                    PERFORM 52000-DATOS-MCDT043
+                    PERFORM 63000-VALIDA-RECURRENTE-801-LOTE
+                    MOVE W012-00CONS-A1             TO E109-COD-RETURN
+               WHEN SQL-88-NOT-FOUND
+                    MOVE W012-10CONS-A1             TO E109-COD-RETURN
+                    MOVE 'E109-NUM-OPE NO EXISTE'
+                                                    TO E109-DES-ERR
+               WHEN SQL-88-SEVERAL
+                    MOVE W012-30CONS-A1             TO E109-COD-RETURN
+               WHEN OTHER
+                   MOVE W012-99CONS-A1     TO E109-COD-RETURN
+                   MOVE 'SELECT MCDT043'   TO E109-DES-ERR
+                   MOVE SQLCODE            TO E109-SQLCODE
+           END-EVALUATE
+            .
+      ******************************************************************
+      *62000-COPIA-RESULTADO-LOTE: COPIA LA SALIDA DEL RENGLON ACTUAL  *
+      *                 AL ARREGLO DE RESULTADOS DEL LOTE.             *
+      ******************************************************************
+       62000-COPIA-RESULTADO-LOTE.
+      *
+           MOVE E109-COD-RETURN    TO E109-LR-COD-RETURN(WS-LOTE-IDX)
+           MOVE E109-DES-ERR       TO E109-LR-DES-ERR(WS-LOTE-IDX)
+           MOVE E109-NUM-OPE-DEB   TO E109-LR-NUM-OPE-DEB(WS-LOTE-IDX)
+           MOVE E109-TIPO-OPE      TO E109-LR-TIPO-OPE(WS-LOTE-IDX)
+           MOVE E109-NUM-AUTO      TO E109-LR-NUM-AUTO(WS-LOTE-IDX)
+           MOVE E109-COD-FCC       TO E109-LR-COD-FCC(WS-LOTE-IDX)
+           MOVE E109-NUM-REFER     TO E109-LR-NUM-REFER(WS-LOTE-IDX)
+           MOVE E109-COD-ACT       TO E109-LR-COD-ACT(WS-LOTE-IDX)
+           MOVE E109-NUM-NEGOC     TO E109-LR-NUM-NEGOC(WS-LOTE-IDX)
+           MOVE E109-OPE-ORI       TO E109-LR-OPE-ORI(WS-LOTE-IDX)
+           MOVE E109-NUM-DECLA     TO E109-LR-NUM-DECLA(WS-LOTE-IDX)
+           MOVE E109-NUM-TRANS     TO E109-LR-NUM-TRANS(WS-LOTE-IDX)
+           MOVE E109-NUM-CARD      TO E109-LR-NUM-CARD(WS-LOTE-IDX)
+           MOVE E109-RECURRENTE    TO E109-LR-RECURRENTE(WS-LOTE-IDX)
+            .
+      ******************************************************************
+      *63000/64000/65000-VALIDA-RECURRENTE-LOTE: CASCADA 801/802/803   *
+      *                 EQUIVALENTE A 54000/55000/56000 PERO SIN       *
+      *                 TERMINAR EL PROGRAMA EN ERROR O SQL-88-SEVERAL.*
+      ******************************************************************
+       63000-VALIDA-RECURRENTE-801-LOTE.
+      *
+           EXEC SQL
+           SELECT  TOP 1
+                    T801_TKN_Q2
+           INTO    :T801-TKN-Q2
+           FROM MCDT801 with (nolock)
+           WHERE T801_NUM_CARD = :T043-NUM-CARD
+           AND   T801_NUM_BIN_CRD = :T043-NUM-BIN-CRD
+           AND   T801_DAT_OPERATION = :T043-DAT-OPERATION
+           AND   T801_TIM_OPERATION = :T043-TIM-OPERATION
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           EVALUATE TRUE
+               WHEN SQL-88-OK
+                    IF T801-TKN-Q2 = '02'
+                       MOVE CA-CARGO-REC            TO E109-RECURRENTE
+                    END-IF
+               WHEN SQL-88-NOT-FOUND
+                    PERFORM 64000-VALIDA-RECURRENTE-802-LOTE
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+            .
+       64000-VALIDA-RECURRENTE-802-LOTE.
+      *
+           EXEC SQL
+           SELECT  TOP 1
+                    T802_TKN_Q2
+           INTO    :T802-TKN-Q2
+           FROM MCDT802 with (nolock)
+           WHERE T802_NUM_CARD = :T043-NUM-CARD
+           AND   T802_NUM_BIN_CRD = :T043-NUM-BIN-CRD
+           AND   T802_DAT_OPERATION = :T043-DAT-OPERATION
+           AND   T802_TIM_OPERATION = :T043-TIM-OPERATION
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           EVALUATE TRUE
+               WHEN SQL-88-OK
+                    IF T802-TKN-Q2 = '02'
+                       MOVE CA-CARGO-REC            TO E109-RECURRENTE
+                    END-IF
+               WHEN SQL-88-NOT-FOUND
+                    PERFORM 65000-VALIDA-RECURRENTE-803-LOTE
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+            .
+       65000-VALIDA-RECURRENTE-803-LOTE.
+      *
+           EXEC SQL
+           SELECT  TOP 1
+                    T803_TKN_Q2
+           INTO    :T803-TKN-Q2
+           FROM MCDT803 with (nolock)
+           WHERE T803_NUM_CARD      = :T043-NUM-CARD
+           AND   T803_NUM_BIN_CRD   = :T043-NUM-BIN-CRD
+           AND   T803_DAT_OPERATION = :T043-DAT-OPERATION
+           AND   T803_TIM_OPERATION = :T043-TIM-OPERATION
+           AND   T803_NUM_AUT       = :T043-NUM-AUT
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+      *
+           EVALUATE TRUE
+               WHEN SQL-88-OK
+                    IF T803-TKN-Q2 = '02'
+                       MOVE CA-CARGO-REC            TO E109-RECURRENTE
+                    END-IF
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+            .
+      *@MP0002-F
+      ******************************************************************
       *30000-END.                                                      *
       ******************************************************************
        30000-END.
