@@ -162,6 +162,165 @@
       *  DECLARE DECLARE @BAZ073  PGR   22/06/2022 SE AGREGA DESCRIPCION PARA COD G89  **
       *  DECLARE DECLARE @BAZ074  JOM   25/07/2022 SE AGREGA DESCRIPCION PARA ALCANCIA  *
       *                           CON CODIGOS AG0; AF0; Z87; Z88; AD1  *
+      *  DECLARE DECLARE @BAZ075  AGR   08/08/2026 SE AGREGA BUSQUEDA DIRECTA POR NUMERO*
+      *                           DE OPERACION (E009-NUMOPER)          *
+      *  DECLARE DECLARE @BAZ076  AGR   08/08/2026 MODO HISTORICO (E009-HISTMOD) PARA   *
+      *                           CONSULTAR MAS ALLA DE 3 MESES        *
+      *  DECLARE DECLARE @BAZ077  AGR   08/08/2026 REFRESCO EN VIVO DE ESTATUS SPEI     *
+      *                           (E009-REFRESH) CONTRA FE7C1000       *
+      *  DECLARE DECLARE @BAZ078  AGR   08/08/2026 HISTORIAL COMPLETO DE ACLARACION     *
+      *                           (MBDT309H) EN LUGAR DE SOLO ESTATUS  *
+      *                           ACTUAL                                *
+      *  DECLARE DECLARE @BAZ079  AGR   08/08/2026 DETALLE POR SOBRE Y ALCANCIA         *
+      *                           (E009-DETSOB) NOMBRE/META/SALDO      *
+      *  DECLARE DECLARE @BAZ080  AGR   08/08/2026 SE REGISTRA EN MBDT141 EL CODIGO DE  *
+      *                           OPERACION NO CATALOGADO EN 28888-TIPO-OPER           *
+      *  DECLARE DECLARE @BAZ081  AGR   08/08/2026 TAMANIO DE PAGINA CONFIGURABLE      *
+      *                           (E009-PAGESIZE) MAX CA-LIMITE                       *
+      *  DECLARE DECLARE @BAZ082  AGR   08/08/2026 DETALLE DE LOTE DE NOMINA (EMPRESA/ *
+      *                           LOTE) PARA MOVTOS COD 907 (S009-NOMEMP/-NUMLOTE)    *
+      *  DECLARE DECLARE @BAZ084  AGR   08/08/2026 LIBERAR/CANCELAR UNA RETENCION     *
+      *                           DE CUENTA DESDE LA VISTA DE RETENCIONES (E009-      *
+      *                           ACCRET/-NUMWHD, S009-CODRET)                       *
+      *  DECLARE DECLARE @BAZ085  AGR   08/08/2026 BITACORA DEL TIPO DE CAMBIO      *
+      *                           HISTORICO APLICADO EN MOVTOS DOLARIZADOS (MBDT142,*
+      *                           VA-ORIGEN-TIPCAM: LIVE/HIST/CERO)                 *
+      *  DECLARE DECLARE @BAZ086  AGR   08/08/2026 ESTATUS DE LIQUIDACION/RECONCI-  *
+      *                           LIACION WESTERN UNION POR MTCN (WUDT201,         *
+      *                           S009-MTCN/-ESTLIQMTCN)                           *
+      *  DECLARE DECLARE @BAZ087  AGR   08/08/2026 BITACORA DE CONSENTIMIENTO DEL   *
+      *                           TUTOR AL CONSULTAR UNA CUENTA GUARDADITO KIDS    *
+      *                           (MBDT143)                                        *
+      *  DECLARE DECLARE @BAZ088  AGR   08/08/2026 RECONCILIACION DE COMISION DE   *
+      *                           CORRESPONSALES BANCARIOS CONTRA TABULADOR        *
+      *                           VIGENTE (CODT150, S009-COMCORR/-RECONCOM)        *
+      *  DECLARE DECLARE @BAZ089  AGR   08/08/2026 INDICADOR DE TARJETA DIGITAL/   *
+      *                           FISICA Y CONTADORES ACUMULADOS DE USO POR       *
+      *                           MOVIMIENTO (S009-INDTARDIG/-TOTTARDIG/          *
+      *                           -TOTTARFIS)                                     *
+      *  DECLARE DECLARE @BAZ090  AGR   08/08/2026 ESTATUS DE CICLO DE VIDA DE    *
+      *                           DEVOLUCION/RECHAZO SPEI Y CLAVE DE DEVOLUCION   *
+      *                           EN LA SALIDA 5 (S509-ESTSPEI/-CODRETSPEI)       *
+      *  DECLARE DECLARE @BAZ091  AGR   08/08/2026 BITACORA DE AUDITORIA DE      *
+      *                           ACCESO A LA CONSULTA DE MOVIMIENTOS (MBDT144)  *
+      *  DECLARE DECLARE @BAZ092  AGR   08/08/2026 SE ENVIAN PRECISION Y        *
+      *                           ALTITUD DE LA GEOLOCALIZACION A MB7C0110      *
+      *  DECLARE DECLARE @BAZ094  AGR   08/08/2026 BUSQUEDA DE MOVIMIENTOS      *
+      *                           WALLET POR TELEFONO DEL BENEFICIARIO         *
+      *                           (E009-TELBENEF/MCDT403)                      *
+      *  DECLARE DECLARE @BAZ095  AGR   08/08/2026 SE AGREGA DESGLOSE DE       *
+      *                           COMISION DEL PRODUCTO/SUBPRODUCTO (CODT151)  *
+      *                           JUNTO A LA CONSULTA DE INFORMACION DE        *
+      *                           PRODUCTO (QUERY-WPDT003)                     *
+      *  DECLARE DECLARE @BAZ096  AGR   08/08/2026 SE AGREGA COMPARATIVO DE    *
+      *                           FACTOR DE AJUSTE CAMBIARIO REGIONAL         *
+      *                           (TCTC4041/TC7C0820) CONTRA SU RANGO NORMAL  *
+      *                           PARA DETECTAR FACTORES ATIPICOS (OUTLIER)   *
+      *  DECLARE DECLARE @BAZ097  AGR   08/08/2026 SE AGREGA DETALLE DEL      *
+      *                           CALENDARIO DE PAGOS DEL PRESTAMO (CRDT060)  *
+      *                           PARA LOS MOVIMIENTOS DE PAGO DE PRESTAMO    *
+      *  DECLARE DECLARE @BAZ098  AGR   08/08/2026 SE AGREGA RESPALDO POR      *
+      *                           TABLA (WPDT003) PARA DESCRIBIR CODIGOS DE   *
+      *                           OPERACION NUEVOS SIN MATCH EN CONSULTA-     *
+      *                           DESC-OPER; EVITA CAMBIO DE CODIGO POR CADA  *
+      *                           CODIGO NUEVO                                *
+      *  DECLARE DECLARE @BAZ099  AGR   08/08/2026 SE AGREGAN REINTENTOS      *
+      *                           ACOTADOS (3 INTENTOS, VA-REINTENTOS-SP     *
+      *                           SE REINICIA EN CADA LLAMADA) ALREDEDOR     *
+      *                           DE LAS LLAMADAS A LOS STORED PROCEDURES    *
+      *                           MB09_MB2CF119_V5/_V2/MB2CF219 ANTES DE     *
+      *                           ABANDONAR VIA 30000-FIN                   *
+      *  DECLARE DECLARE @BAZ100  AGR   08/08/2026 SE EXTIENDE LA            *
+      *                           IDENTIFICACION DE RED POR BIN (ANTES SOLO *
+      *                           DETECTABA AMERICAN EXPRESS) CON UNA TABLA *
+      *                           DE RANGOS (DETERMINA-RED-BIN) PARA CUBRIR *
+      *                           PRODUCTOS DE TARJETA MAS RECIENTES        *
+      *  DECLARE DECLARE @BAZ101  AGR   08/08/2026 SE CAMBIA EL IDIOMA      *
+      *                           FIJO 'E' POR CAA-SW-LNG-TERM EN LAS       *
+      *                           CONSULTAS A WPDT003 QUE ALIMENTAN         *
+      *                           VA-DESC-OPE; ASI LAS ENTIDADES            *
+      *                           TRANSFRONTERIZAS RECIBEN LA DESCRIPCION  *
+      *                           DEL MOVIMIENTO EN SU PROPIO IDIOMA       *
+      *                           (LA TABLA WPDT003 YA TIENE UNA COLUMNA    *
+      *                           T003_COD_LANGUAGE POR CADA ENTRADA)       *
+      *  DECLARE DECLARE @BAZ102  AGR   08/08/2026 SE AGREGA DETALLE DE     *
+      *                           LA RETENCION (MOTIVO/DEPARTAMENTO/       *
+      *                           FECHA DE VENCIMIENTO) A LA CONSULTA DE   *
+      *                           RETENCIONES DE CUENTA (26000-RETENCION- *
+      *                           CUENTA); MOTIVO SE TOMA DE T089-        *
+      *                           OBSERVATIONS (YA CAPTURADO), EL          *
+      *                           DEPARTAMENTO SE BUSCA DE MEJOR ESFUERZO  *
+      *                           EN WPDT003 (TYP_CODE '3') Y EL          *
+      *                           VENCIMIENTO SE CALCULA EN EL MOTOR SQL   *
+      *                           A PARTIR DE LA FECHA DE REGISTRO MAS EL *
+      *                           PLAZO CONFIGURADO (CA-DIAS-VENCE-RET)   *
+      *  DECLARE DECLARE @BAZ103  AGR   08/08/2026 SE AGREGA EL CELULAR   *
+      *                           DE LA CONTRAPARTE (S509-CELPA/-CELDE)  *
+      *                           EN TRANSFERENCIAS MONEDERO A MONEDERO  *
+      *                           (TOMIIN A TOMIIN, SW-160/SW-169) YA QUE*
+      *                           YA SE RESOLVIA POR CELULAR (T036-NUM-  *
+      *                           CEL) PERO NO SE REGRESABA AL LLAMADOR  *
+      *  DECLARE DECLARE @BAZ104  AGR   08/08/2026 SE AGREGA EL TIPO DE  *
+      *                           CAMBIO REALMENTE APLICADO (VA-TIPCAM- *
+      *                           APLICADO/S009-TIPCAMAPLI) EN LOS       *
+      *                           MOVIMIENTOS DE COMPRA/VENTA DE DIVISA  *
+      *                           (COD787/COD786/CODT64/CODT63); ANTES   *
+      *                           SOLO SE MOSTRABA INCRUSTADO EN EL      *
+      *                           TEXTO DE LA DESCRIPCION (VA-DESC-OPE)  *
+      *  DECLARE DECLARE @BAZ105  AGR   08/08/2026 SE AGREGA HISTORIAL   *
+      *                           DE ABONOS DE INTERES Y TRASPASOS      *
+      *                           AUTOMATICOS (BARRIDO) DE/HACIA LA     *
+      *                           ALCANCIA (23420-HISTORIAL-ALCANCIA)   *
+      *                           CONTRA MBDT039H; ANTES SOLO SE VEIA   *
+      *                           EL SALDO ACTUAL (23410-DETALLE-       *
+      *                           ALCANCIA), SIN HISTORIAL DE MOVTOS    *
+      *  DECLARE DECLARE @BAZ107  AGR   08/08/2026 SE AGREGA RESPALDO   *
+      *                           CONFIGURABLE (WPDT003, TYP_CODE '8') *
+      *                           PARA LAS LEYENDAS DE PROMOCIONES     *
+      *                           (CA-BON-DOS-P, PROMOCION BUEN FIN)   *
+      *                           QUE ANTES SOLO EXISTIAN COMO         *
+      *                           CONSTANTES FIJAS EN EL PROGRAMA; DE  *
+      *                           MEJOR ESFUERZO: SI NO ESTA           *
+      *                           CONFIGURADA, QUEDA LA LEYENDA FIJA   *
+      *                           DE SIEMPRE (QUERY-WPDT003-PROMO)     *
+      *  DECLARE DECLARE @BAZ108  AGR   08/08/2026 SE AGREGA EL COPY     *
+      *                           MBNS1009 QUE RESPALDA EL DETALLE DE   *
+      *                           CARGO RECURRENTE/DOMICILIACION        *
+      *                           (S109-*, MP9C0009/ACCESO-MP9C0009);   *
+      *                           LOS MOVE A S109-* YA EXISTIAN DESDE   *
+      *                           @BAZ063 PERO NUNCA SE HABIAN PODIDO   *
+      *                           VER EN LA SALIDA PORQUE EL COPY QUE   *
+      *                           LOS DEFINIA NUNCA SE HABIA AGREGADO   *
+      *  DECLARE DECLARE @BAZ109  AGR   08/08/2026 SE ENMASCARAN LAS    *
+      *                           CUENTAS CONTRAPARTE DE LA SALIDA 5    *
+      *                           (S509-CTAPARA/-CTADE); IGUAL QUE      *
+      *                           @BAZ051 YA ENMASCARABA LA TARJETA;    *
+      *                           E009-VERSIN PERMITE A UN ROL          *
+      *                           AUTORIZADO VER SIN ENMASCARAR, LO     *
+      *                           CUAL QUEDA AUDITADO EN MBDT144        *
+      *  DECLARE DECLARE @BAZ110  AGR   08/08/2026 SE AGREGA LA SALIDA  *
+      *                           7 (MBNS7009) CON EL SALDO/VIAJES DE   *
+      *                           LA TARJETA DE TRANSPORTE (METRO CDMX)*
+      *                           CONSULTADO EN VIVO CONTRA MB7C0130    *
+      *                           (E009-SALMETRO, VA-COD-MOV Z25/Z26/  *
+      *                           Z51); MISMO ESTILO DE LINK A SWITCH   *
+      *                           EXTERNO QUE @BAZ077 USA CON FE7C1000  *
+      *  DECLARE DECLARE @BAZ111  AGR   08/08/2026 SE AGREGA ABC-       *
+      *                           SEVERIDAD A QGECABC PARA QUE QG1CABC  *
+      *                           PUEDA REGISTRAR UN INCIDENTE SIN      *
+      *                           ABENDAR CUANDO EL ERROR ES DEGRADADO/ *
+      *                           RECUPERABLE (P.EJ. MB7C0130 NO        *
+      *                           DISPONIBLE EN CONSULTA-SALDO-METRO)   *
+      *  DECLARE DECLARE @BAZ112  AGR   08/08/2026 SE REGISTRA EN       *
+      *                           MBDT145 LA LATENCIA (MS) DE CADA      *
+      *                           LLAMADA A LOS STORED PROCEDURES       *
+      *                           MB09_MB2CF119_V5/_V2/MB2CF219 (VER    *
+      *                           23099-REGISTRA-LATENCIA-SP)           *
+      *  DECLARE DECLARE @BAZ113  AGR   08/08/2026 LA VALIDACION DE     *
+      *                           USUARIO SAPP (1100-VAL-USUADIO-SAPP)  *
+      *                           REGRESA UNA RAZON ESPECIFICA (NO      *
+      *                           LIGADO/SUSPENDIDO/ENTIDAD NO COINCIDE)*
+      *                           EN LUGAR DE UN RECHAZO GENERICO       *
       ******************************************************************
       ******************************************************************
       *              ENVIRONMENT DIVISION                              *
@@ -206,6 +365,9 @@
       *-- Copy de Salida
            COPY MBNS0009.
       *
+      * @BAZ108-I
+           COPY MBNS1009.
+      * @BAZ108-F
            COPY MBNS2009.
       *LCR-INI2
            COPY MBNS3009.
@@ -221,6 +383,9 @@
            COPY MBNS6009.
 
       * DECLARE DECLARE @BAZ052-F
+      * DECLARE DECLARE @BAZ110-I
+           COPY MBNS7009.
+      * DECLARE DECLARE @BAZ110-F
            EXEC SQL
              INCLUDE SQLCA
            END-EXEC.
@@ -389,12 +554,21 @@
        END-EXEC.
       * DECLARE DECLARE @BAZ071-FIN
       * DECLARE DECLARE @BAZ060-F
+      * @BAZ078-I
+       EXEC SQL
+            INCLUDE MBGT309H
+       END-EXEC.
+      * @BAZ078-F
        01 CA-BGNC477.
            COPY BGNC477.
        01 VA-WPWC0010-01.
           COPY WPWC0010.
        01 VA-FENC1000.
           COPY FENC1000.
+      * DECLARE DECLARE @BAZ110-I
+       01 VA-MBEC0130.
+          COPY MBEC0130.
+      * DECLARE DECLARE @BAZ110-F
        01 VA-TCEC0810.
           COPY TCEC0810.
           03 VA-QBEC999-TCEC0810   PIC X(50); .
@@ -418,6 +592,46 @@
         05 WSS-FIN-CURSOR1         PIC X(01); .
          88 WSS-FIN-S1                       VALUE 'S'.
          88 WSS-FIN-N1                       VALUE 'N'.
+      * @BAZ075-I
+        05 WSS-BUSCA-NUMOPER        PIC X(01); VALUE 'N'.
+         88 WSS-BUSCA-NUMOPER-SI              VALUE 'S'.
+         88 WSS-BUSCA-NUMOPER-NO              VALUE 'N'.
+      * @BAZ075-F
+      * @BAZ094-I
+        05 WSS-TELBENEF             PIC X(01); VALUE 'N'.
+         88 WSS-TELBENEF-SI                   VALUE 'S'.
+         88 WSS-TELBENEF-NO                   VALUE 'N'.
+      * @BAZ094-F
+      * @BAZ114-I
+        05 WSS-FIN-TELBENEF         PIC X(01); VALUE 'N'.
+         88 WSS-FIN-TELBENEF-SI                VALUE 'S'.
+        05 WSS-TELBENEF-MATCH       PIC X(01); VALUE 'N'.
+         88 WSS-TELBENEF-MATCH-SI              VALUE 'S'.
+         88 WSS-TELBENEF-MATCH-NO              VALUE 'N'.
+      * @BAZ114-F
+      * @BAZ096-I
+        05 WSS-FACTOR-REGIONAL      PIC X(01); VALUE 'N'.
+         88 WSS-FACTOR-REGIONAL-OUTLIER        VALUE 'S'.
+         88 WSS-FACTOR-REGIONAL-NORMAL         VALUE 'N'.
+      * @BAZ096-F
+      * @BAZ078-I
+        05 WSS-FIN-CURSOR309H      PIC X(01); VALUE 'N'.
+         88 WSS-FIN-S309H                     VALUE 'S'.
+         88 WSS-FIN-N309H                     VALUE 'N'.
+      * @BAZ078-F
+      * @BAZ079-I
+        05 WSS-FIN-CURSOR039       PIC X(01); VALUE 'N'.
+         88 WSS-FIN-S039                      VALUE 'S'.
+         88 WSS-FIN-N039                      VALUE 'N'.
+      * @BAZ079-F
+      * @BAZ105-I
+        05 WSS-FIN-CURSOR039H      PIC X(01); VALUE 'N'.
+         88 WSS-FIN-S039H                     VALUE 'S'.
+         88 WSS-FIN-N039H                     VALUE 'N'.
+      * @BAZ105-F
+      * @BAZ107-I
+        05 WSS-COD-PROMO           PIC X(05); VALUE SPACES.
+      * @BAZ107-F
         05 WSS-FIN-CURSOR2         PIC X(01); .
          88 WSS-FIN-S2                       VALUE 'S'.
          88 WSS-FIN-N2                       VALUE 'N'.
@@ -824,6 +1038,17 @@
          01 SW-SAPP                       PIC X(002);  VALUE '10'.
             88 SW-OK-SAPP                     VALUE '00'.
             88 SW-NOK-SAPP                    VALUE '10'.
+      * @BAZ113-I
+         01 VA-SAPP-RAZON                 PIC X(002);  VALUE SPACES.
+            88 VA-SAPP-ACTIVO                 VALUE '00'.
+            88 VA-SAPP-NOLIGA                 VALUE '01'.
+            88 VA-SAPP-SUSPENDIDO             VALUE '02'.
+            88 VA-SAPP-ENTMISM                VALUE '03'.
+      *    RAZON ESPECIFICA DE LA VALIDACION DE USUARIO SAPP CONTRA
+      *    MBDT140 (VER 1100-VAL-USUADIO-SAPP/1101-DETERMINA-RAZON-
+      *    SAPP), EN LUGAR DE UN UNICO RECHAZO GENERICO (SW-NOK-SAPP).
+         01 VN-CONT-SAPP                  PIC S9(04); COMP VALUE ZEROS.
+      * @BAZ113-F
       * DECLARE DECLARE @BAZ070-I
          01 SW-BAN-TBL                     PIC X(003);  VALUE '071'.
             88 SW-BAN071                      VALUE '071'.
@@ -886,6 +1111,9 @@
           05 CA-LIMITE                 PIC 9(02);   VALUE 15.
           05 CA-0                      PIC S9(1);   VALUE +0.
           05 CA-10                     PIC X(02);   VALUE '10'.
+      * DECLARE DECLARE @BAZ084-I
+          05 CA-99                     PIC X(02);   VALUE '99'.
+      * DECLARE DECLARE @BAZ084-F
           05 CA-03                     PIC X(02);   VALUE '03'.
           05 CA-40                     PIC X(02);   VALUE '40'.
           05 CA-217                    PIC X(03);   VALUE '217'.
@@ -942,6 +1170,13 @@
           05 CA-BON-DOS-P              PIC X(29);   VALUE
                                         'Bonificacion Promo de 2 pesos'.
       * DECLARE DECLARE @BAZ044-F
+      * @BAZ107-I
+          05 CA-PROBUENFIN             PIC X(32);   VALUE
+                                  'PROMOCION BUEN FIN BANCA DIGITAL'.
+          05 CA-PR-BON2P               PIC X(05);   VALUE 'BON2P'.
+          05 CA-PR-BFBD                PIC X(05);   VALUE 'BFBD1'.
+          05 CA-8                      PIC X(01);   VALUE '8'.
+      * @BAZ107-F
           05 CA-DEP-BANCO              PIC X(17);   VALUE
                                                     'Dep�sito en banco'.
           05 CA-ENV-ATM-TOMIIN         PIC X(18);   VALUE
@@ -1017,6 +1252,12 @@
           05 CA-PEDT100                PIC X(07);   VALUE 'PEDT100'.
           05 CA-MB2C0009               PIC X(08);   VALUE 'MB2C0009'.
           05 CA-TC9C9900               PIC X(08);   VALUE 'TC9C9900'.
+      * DECLARE DECLARE @BAZ099-I
+          05 CA-MAX-REINT-SP           PIC 9(02);   VALUE 03.
+      * DECLARE DECLARE @BAZ099-F
+      * DECLARE DECLARE @BAZ102-I
+          05 CA-DIAS-VENCE-RET         PIC 9(03);   VALUE 030.
+      * DECLARE DECLARE @BAZ102-F
           05 CA-MAXLLAV                PIC X(20);   VALUE
                                             '9999-12-31 999999999'.
       * DECLARE DECLARE @BAZ070-I
@@ -1024,6 +1265,10 @@
       * DECLARE DECLARE @BAZ070-F
           05 CA-WRITEQQUEUE            PIC X(17);  VALUE
                                                'ERROR WRITEQ COLS'.
+      * @BAZ111-I
+          05 CA-NODISP-MB7C0130        PIC X(17);  VALUE
+                                               'NODISP MB7C0130'.
+      * @BAZ111-F
           05 CA-BAN-EMP-AZT            PIC X(24);  VALUE
                                         'Banca Empresarial Azteca'.
       * DECLARE DECLARE @BAZ.I
@@ -1112,6 +1357,9 @@
           05 VN-GRABADOS           PIC 9(03);  VALUE ZEROES.
           05 VN-CONTREG            PIC 9(03);  VALUE ZEROES.
           05 VN-LEIDOS             PIC 9(03);  VALUE ZEROES.
+      * DECLARE DECLARE @BAZ081-I
+          05 WS-LIMITE-PAG         PIC 9(02);  VALUE ZEROES.
+      * DECLARE DECLARE @BAZ081-F
           05 VN-IND                PIC 9(03);  VALUE ZEROES.
           05 VN-IND1               PIC 9(03);  VALUE ZEROES.
           05 VN-IND2               PIC 9(03);  VALUE ZEROES.
@@ -1164,6 +1412,37 @@
       * DECLARE DECLARE @BAZ063-FIN
       * DECLARE DECLARE @BAZ027-I
           05 VA-CUENTA-AUX             PIC X(20);  VALUE SPACES.
+      * @BAZ114-I
+          05 VA-TELBENEF-NUMCTAS       PIC 9(02);  VALUE ZEROES.
+          05 VA-TELBENEF-IDX           PIC 9(02);  VALUE ZEROES.
+          05 VA-TELBENEF-CTA-AUX       PIC X(20);  VALUE SPACES.
+          05 VA-TELBENEF-CTA-TAB       OCCURS 10 TIMES
+                                        PIC X(20);  VALUE SPACES.
+      * @BAZ114-F
+      * @BAZ095-I
+          05 VA-COMISION-PRODUCTO      PIC S9(09)V99 COMP-3 VALUE ZEROES.
+      * @BAZ095-F
+      * @BAZ096-I
+          05 VA-FACTOR-VENTA-REG       PIC S9(06)V9(06) COMP-3 VALUE ZEROES.
+          05 VA-FACTOR-COMPRA-REG      PIC S9(06)V9(06) COMP-3 VALUE ZEROES.
+          05 CA-FACTOR-TOLERANCIA      PIC S9(02)V9(06) COMP-3
+                                                 VALUE 0.050000.
+      *    TOLERANCIA (5%); ALREDEDOR DE 1.000000 (SIN AJUSTE); PARA
+      *    CONSIDERAR UN FACTOR REGIONAL COMO ATIPICO (OUTLIER).
+      * @BAZ096-F
+      * @BAZ097-I
+          05 VA-PREST-NUMPAGO          PIC 9(03)             VALUE ZEROES.
+          05 VA-PREST-SALDO            PIC S9(09)V99 COMP-3  VALUE ZEROES.
+          05 VA-PREST-IMPPAGO          PIC S9(09)V99 COMP-3  VALUE ZEROES.
+          05 VA-PREST-PROXPAGO         PIC X(10)             VALUE SPACES.
+      * @BAZ097-F
+      * @BAZ105-I
+          05 VA-HISTALC-FECHA          PIC X(10)             VALUE SPACES.
+          05 VA-HISTALC-HORA           PIC X(08)             VALUE SPACES.
+          05 VA-HISTALC-TIPMOV         PIC X(03)             VALUE SPACES.
+          05 VA-HISTALC-IMPORTE        PIC S9(09)V99 COMP-3  VALUE ZEROES.
+          05 VA-HISTALC-DESC           PIC X(30)             VALUE SPACES.
+      * @BAZ105-F
           05 VA-ALIAS-AUX              PIC X(50);  VALUE SPACES.
           05 VA-NOMBRE-AUX             PIC X(60);  VALUE SPACES.
       * DECLARE DECLARE @BAZ044-I
@@ -1238,6 +1517,65 @@
          05 VA-COD-MOV                 PIC X(03);  VALUE SPACES.
       * DECLARE DECLARE @BAZ001<--FIN
          05 VA-DESC-OPE                PIC X(50); .
+      * DECLARE DECLARE @BAZ104-I
+         05 VA-TIPCAM-APLICADO         PIC X(16);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ104-F
+      * DECLARE DECLARE @BAZ082-I
+         05 VA-NOMEMP-907              PIC X(50);  VALUE SPACES.
+         05 VA-NUMLOTE-907             PIC X(10);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ082-F
+      * DECLARE DECLARE @BAZ084-I
+         05 VA-CODRET-ACCION           PIC X(02);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ084-F
+      * DECLARE DECLARE @BAZ102-I
+         05 VA-RETEN-MOTIVO            PIC X(40);  VALUE SPACES.
+         05 VA-RETEN-DEPTO             PIC X(30);  VALUE SPACES.
+         05 VA-RETEN-FEC-VENCE         PIC X(10);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ102-F
+      * DECLARE DECLARE @BAZ085-I
+         05 VA-ORIGEN-TIPCAM           PIC X(01);  VALUE SPACES.
+            88 VA-ORIGEN-LIVE                  VALUE 'L'.
+            88 VA-ORIGEN-HIST                  VALUE 'H'.
+            88 VA-ORIGEN-CERO                  VALUE 'Z'.
+      * DECLARE DECLARE @BAZ085-F
+      * DECLARE DECLARE @BAZ086-I
+         05 VA-MTCN-NUM                PIC X(10);  VALUE SPACES.
+         05 VA-ESTLIQ-MTCN             PIC X(02);  VALUE SPACES.
+            88 VA-ESTLIQ-MTCN-OK               VALUE 'OK'.
+            88 VA-ESTLIQ-MTCN-PEND              VALUE 'PE'.
+            88 VA-ESTLIQ-MTCN-NA               VALUE 'NA' SPACES.
+      * DECLARE DECLARE @BAZ086-F
+      * DECLARE DECLARE @BAZ088-I
+         05 VA-COMISION-CORR           PIC S9(09)V99 COMP-3  VALUE ZEROES.
+         05 VA-COMISION-ESPERADA       PIC S9(09)V99 COMP-3  VALUE ZEROES.
+         05 VA-RECONCOM                PIC X(02);  VALUE SPACES.
+            88 VA-RECONCOM-OK                  VALUE 'OK'.
+            88 VA-RECONCOM-DIF                 VALUE 'DF'.
+            88 VA-RECONCOM-NA                  VALUE 'NA' SPACES.
+      * DECLARE DECLARE @BAZ088-F
+      * DECLARE DECLARE @BAZ089-I
+         05 VA-IND-TARDIG              PIC X(01);  VALUE SPACES.
+            88 VA-TARDIG-DIGITAL               VALUE 'D'.
+            88 VA-TARDIG-FISICA                 VALUE 'F'.
+            88 VA-TARDIG-NA                      VALUE SPACES.
+         05 VA-TOT-TARDIG              PIC 9(03);  VALUE ZEROES.
+         05 VA-TOT-TARFIS              PIC 9(03);  VALUE ZEROES.
+      * DECLARE DECLARE @BAZ089-F
+      * DECLARE DECLARE @BAZ090-I
+         05 VA-SPEI-ESTADO             PIC X(02);  VALUE SPACES.
+            88 VA-SPEI-ESTADO-PENDIENTE         VALUE 'PE'.
+            88 VA-SPEI-ESTADO-DEVUELTO          VALUE 'DV'.
+            88 VA-SPEI-ESTADO-RECHAZADO         VALUE 'RC'.
+            88 VA-SPEI-ESTADO-ERROR             VALUE 'ER'.
+            88 VA-SPEI-ESTADO-NA                 VALUE 'NA' SPACES.
+         05 VA-SPEI-CODRET              PIC X(02);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ090-F
+      * DECLARE DECLARE @BAZ091-I
+         05 VA-AUDIT-LLAVE             PIC X(16);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ091-F
+      * DECLARE DECLARE @BAZ109-I
+         05 VA-AUDIT-DESENMASC         PIC X(01);  VALUE 'N'.
+      * DECLARE DECLARE @BAZ109-F
          05 VA-NUM-CHEQUE              PIC X(09); .
          05 VA-NUM-CHEQUE-9            PIC 9(09); .
          05 VN-AMT-TOT                 PIC Z(12); 9.99.
@@ -1271,6 +1609,10 @@
          05 AUX-NETNAMEUPD             PIC X(08);  VALUE SPACES.
       * DECLARE DECLARE @BAZ023.F
          05 AUX-BIN                    PIC X(06);  VALUE SPACES.
+      * DECLARE DECLARE @BAZ100-I
+         05 AUX-BIN-NUM   REDEFINES AUX-BIN
+                                       PIC 9(06).
+      * DECLARE DECLARE @BAZ100-F
          05 AUX-DESBANCO               PIC X(20);  VALUE SPACES.
          05 AUX-TIME043                PIC 9(06);  VALUE ZEROES.
          05 AUX-TIMESTP043             PIC X(16);  VALUE SPACES.
@@ -1498,6 +1840,15 @@
       * DECLARE DECLARE @BAZ070-F
           05 VA-NUM-REG                  PIC 9(02);  VALUE ZEROS.
           05 I-REG                       PIC 9(02);  VALUE ZEROS.
+      * @BAZ075-I
+          05 VA-NUMOPER-IN               PIC X(09);  VALUE SPACES.
+      * @BAZ075-F
+      * @BAZ076-I
+          05 VN-AUX-NUMOPER              PIC 9(02);  VALUE ZEROS.
+          05 SW-ENCONTRO-NUMOPER         PIC X(01);  VALUE 'N'.
+             88 SW-ENCONTRO-SI                  VALUE 'S'.
+             88 SW-ENCONTRO-NO                  VALUE 'N'.
+      * @BAZ076-F
           05 I-REG2                      PIC 9(02);  VALUE ZEROS.
           05 RESULTADO                   PIC S9(8);  COMP.
           05 VA-T041-WDRWBAL-ENT         PIC X(15); .
@@ -1510,20 +1861,67 @@
       * DECLARE DECLARE @BAZ070-I
           05 VA-CONTADOR                 PIC 9(02);  VALUE ZEROS.
       * DECLARE DECLARE @BAZ070-F
+      * DECLARE DECLARE @BAZ099-I
+          05 VA-REINTENTOS-SP            PIC 9(02);  VALUE ZEROS.
+      * DECLARE DECLARE @BAZ099-F
           05 VA-EMPIEZA                  PIC 9(2); .
           05 VA-ENTRADA-JUSTIF-DER       PIC X(17); .
           05 VA-SALIDA-JUSTIF-DER        PIC X(17); .
           05 VA-CUANTOS-MENOS            PIC 99.
       * DECLARE DECLARE @BAZ070-I
           05 WS-LLAVE                    PIC X(20); .
+      * @BAZ115-I
+      *    INDICES PARA LA PRECARGA POR LOTE DE LOS CARGOS RECURRENTES
+      *    CONTRA MP9C0009; VER 25001-PRELEE-MP9C0009-LOTE.
+          05 VA-MP9-I-REG                PIC 9(02);  VALUE ZEROS.
+          05 VA-MP9-LOTE-IDX             PIC 9(02);  VALUE ZEROS.
+          05 VA-MP9-COPY-IDX             PIC 9(02);  VALUE ZEROS.
+          05 VA-MP9-DEST-REG             PIC 9(02);  VALUE ZEROS.
+          05 CN-10                       PIC 9(02);  VALUE 10.
+          05 VA-MP9-MAPA-REG             PIC 9(02)
+                                          OCCURS 10 TIMES.
+      * @BAZ115-F
       *
        01  VA-TIEMPO-AUX.
            05 VA-H-INI-AUX.
               10 VA-INI-AUX-HM             PIC X(04);   VALUE SPACES.
               10 VA-INI-AUX-SM             PIC X(04);   VALUE SPACES.
+      * @BAZ112-I
+              10 VA-INI-AUX-SM-N REDEFINES VA-INI-AUX-SM
+                                           PIC 9(04).
+      * @BAZ112-F
            05 VA-H-FIN-AUX.
               10 VA-FIN-AUX-HM             PIC X(04);   VALUE SPACES.
               10 VA-FIN-AUX-SM             PIC X(04);   VALUE SPACES.
+      * @BAZ112-I
+              10 VA-FIN-AUX-SM-N REDEFINES VA-FIN-AUX-SM
+                                           PIC 9(04).
+      * @BAZ112-F
+      *
+      * @BAZ112-I
+      *    LATENCIA DE LOS STORED PROCEDURES MB09_MB2CF119/MB2CF219;
+      *    VER 23099-REGISTRA-LATENCIA-SP.
+       01  VA-LATENCIA-SP.
+           05 VA-SP-NOMBRE                 PIC X(20);   VALUE SPACES.
+           05 VA-SP-ELAPSED-CS             PIC S9(06);  VALUE ZEROS.
+           05 VA-SP-ELAPSED-MS             PIC S9(06);  VALUE ZEROS.
+      * @BAZ114-I
+      *    DESCOMPONE HH:MM:SS.CC DE VA-H-INI-AUX/VA-H-FIN-AUX PARA
+      *    CALCULAR LA LATENCIA SOBRE EL TIMESTAMP COMPLETO (ANTES SOLO
+      *    SE DIFERENCIABA EL FRAGMENTO SS.CC, QUEDANDO MAL POR MULTIPLOS
+      *    DE MINUTO EN LLAMADAS QUE CRUZAN UN MINUTO/HORA).
+           05 VA-INI-AUX-HH                PIC 9(02);   VALUE ZEROS.
+           05 VA-INI-AUX-MM                PIC 9(02);   VALUE ZEROS.
+           05 VA-INI-AUX-SS                PIC 9(02);   VALUE ZEROS.
+           05 VA-INI-AUX-CC                PIC 9(02);   VALUE ZEROS.
+           05 VA-FIN-AUX-HH                PIC 9(02);   VALUE ZEROS.
+           05 VA-FIN-AUX-MM                PIC 9(02);   VALUE ZEROS.
+           05 VA-FIN-AUX-SS                PIC 9(02);   VALUE ZEROS.
+           05 VA-FIN-AUX-CC                PIC 9(02);   VALUE ZEROS.
+           05 VA-INI-TOTAL-CS              PIC S9(08);  VALUE ZEROS.
+           05 VA-FIN-TOTAL-CS              PIC S9(08);  VALUE ZEROS.
+      * @BAZ114-F
+      * @BAZ112-F
       *
        01 VA-REG.
           05 VA-REG01                    PIC X(4000); .
@@ -1619,6 +2017,24 @@
       * DECLARE DECLARE @BAZ070-I
              10 TB-T071-DAT-ACCT         PIC X(10);  VALUE SPACES.
       * DECLARE DECLARE @BAZ070-F
+      * @BAZ115-I
+      *    CACHE DEL RESULTADO DE MP9C0009 POR RENGLON; SE LLENA DE
+      *    UNA SOLA VEZ POR PAGINA EN 25001-PRELEE-MP9C0009-LOTE
+      *    (MODO-LOTE) EN LUGAR DE UN CALL POR MOVIMIENTO RECURRENTE.
+             10 TB-MP9009-COD-RETURN     PIC X(02);  VALUE SPACES.
+             10 TB-MP9009-RECURRENTE     PIC X(16);  VALUE SPACES.
+             10 TB-MP9009-NUM-OPE-DEB    PIC X(05);  VALUE SPACES.
+             10 TB-MP9009-TIPO-OPE       PIC X(07);  VALUE SPACES.
+             10 TB-MP9009-NUM-AUTO       PIC X(06);  VALUE SPACES.
+             10 TB-MP9009-COD-FCC        PIC X(03);  VALUE SPACES.
+             10 TB-MP9009-NUM-REFER      PIC X(25);  VALUE SPACES.
+             10 TB-MP9009-COD-ACT        PIC X(04);  VALUE SPACES.
+             10 TB-MP9009-NUM-NEGOC      PIC X(10);  VALUE SPACES.
+             10 TB-MP9009-OPE-ORI        PIC X(02);  VALUE SPACES.
+             10 TB-MP9009-NUM-DECLA      PIC X(04);  VALUE SPACES.
+             10 TB-MP9009-NUM-TRANS      PIC X(06);  VALUE SPACES.
+             10 TB-MP9009-NUM-CARD       PIC X(16);  VALUE SPACES.
+      * @BAZ115-F
 
           05 TB-SAL-SP-RET               OCCURS 15 TIMES.
              10 TB-RET-T403-NUM-BIN          PIC X(06);  VALUE SPACES.
@@ -1922,6 +2338,21 @@
            IF CAA-CEN-ACCOUNT = CA-1156 AND                             VARIABLES DEL COMMAREA
               CAA-CHANN = CA-54
               PERFORM 1100-VAL-USUADIO-SAPP                             REALIZA VALIDACION DE USUARIO SAPP CON SELECT A TABLA MBDT140|
+      * @BAZ113-I
+      *       SE EXPONE LA RAZON ESPECIFICA DEL RECHAZO SAPP EN LA
+      *       CONSULTA (CAA-COD-AVISO1); NO DETIENE EL FLUJO, YA QUE
+      *       SW-NOK-SAPP SOLO ACTIVA EL RESPALDO VALIDA-RELACION-BDMID.
+              EVALUATE TRUE
+                 WHEN VA-SAPP-NOLIGA
+                    MOVE 'MCA0100'          TO CAA-COD-AVISO1
+                 WHEN VA-SAPP-SUSPENDIDO
+                    MOVE 'MCA0101'          TO CAA-COD-AVISO1
+                 WHEN VA-SAPP-ENTMISM
+                    MOVE 'MCA0102'          TO CAA-COD-AVISO1
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+      * @BAZ113-F
            END-IF
       * DECLARE DECLARE @BAZ056-F
            .
@@ -1948,14 +2379,51 @@
       *
            MOVE SQLCODE                     TO SQL-VALUES
       *
+      * @BAZ113-I
            EVALUATE TRUE
                WHEN SQL-88-OK
-                    SET SW-OK-SAPP          TO TRUE
+                    IF T140-DES-TABLE(1:1); EQUAL 'S'
+                       SET SW-NOK-SAPP        TO TRUE
+                       SET VA-SAPP-SUSPENDIDO TO TRUE
+                    ELSE
+                       SET SW-OK-SAPP         TO TRUE
+                       SET VA-SAPP-ACTIVO     TO TRUE
+                    END-IF
                WHEN OTHER
                     SET SW-NOK-SAPP         TO TRUE
+                    PERFORM 1101-DETERMINA-RAZON-SAPP
            END-EVALUATE
+      * @BAZ113-F
            .
       * DECLARE DECLARE @BAZ056-F
+      * @BAZ113-I
+      ******************************************************************
+      *.PN 1101-DETERMINA-RAZON-SAPP.                                  *
+      * CUANDO NO SE ENCUENTRA EL USUARIO SAPP PARA LA ENTIDAD ACTUAL,  *
+      * DISTINGUE SI ES PORQUE NUNCA SE LIGO A SAPP O PORQUE ESTA       *
+      * LIGADO A OTRA ENTIDAD (ENTIDAD NO COINCIDE); DE MEJOR ESFUERZO, *
+      * SI LA CONSULTA FALLA SE ASUME NO LIGADO.                        *
+      ******************************************************************
+       1101-DETERMINA-RAZON-SAPP.
+      *
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO  :VN-CONT-SAPP
+             FROM MBDT140 with (nolock);
+             WHERE  T140_KEY_TABLE  =:T140-KEY-TABLE AND
+                    T140_COD_TABLE  =:T140-COD-TABLE AND
+                    T140_LANGUAGE   =:T140-LANGUAGE
+           END-EXEC
+      *
+           MOVE SQLCODE                     TO SQL-VALUES
+      *
+           IF SQL-88-OK AND VN-CONT-SAPP > 0
+              SET VA-SAPP-ENTMISM           TO TRUE
+           ELSE
+              SET VA-SAPP-NOLIGA            TO TRUE
+           END-IF
+           .
+      * @BAZ113-F
       *
       ******************************************************************
       *ACCESO-TC9C9900.
@@ -2135,6 +2603,15 @@
       * DECLARE DECLARE @BAZ052-I
                             PERFORM  23300-SUMA-SOBRES                  REALIZA SELECT SUMA DE SALDO Y COUNT DE ID_CTA_META a tabla MBDT039
                             PERFORM  23400-SUMA-ALCANCIA                REALIZA SELECT SUMA DE SALDO Y COUNT DE ID_CTA_META a tabla MBDT039
+      * @BAZ079-I
+                            IF E009-DETSOB-SI
+                               PERFORM 23310-DETALLE-SOBRES
+                               PERFORM 23410-DETALLE-ALCANCIA
+      * @BAZ105-I
+                               PERFORM 23420-HISTORIAL-ALCANCIA
+      * @BAZ105-F
+                            END-IF
+      * @BAZ079-F
                             PERFORM  66669-WRITE-SALIDA6
       * DECLARE DECLARE @BAZ052-F
                         ELSE
@@ -2186,6 +2663,40 @@
            IF   VA-FECHA-ACCT    =CA-FECHA-MAX
                 MOVE CAA-FECHA-CONT2       TO VA-FECHA-ACCT
            END-IF
+      *
+      * DECLARE DECLARE @BAZ099-I
+      *    REINTENTO ACOTADO (3 INTENTOS, SIN ESTADO COMPARTIDO ENTRE
+      *    TRANSACCIONES) ANTES DE ABANDONAR EN 30000-FIN.
+           MOVE 1                          TO VA-REINTENTOS-SP
+           PERFORM 23001-LLAMA-SP-JSON
+           PERFORM UNTIL SQL-88-OK
+                      OR VA-REINTENTOS-SP >= CA-MAX-REINT-SP
+              ADD 1                        TO VA-REINTENTOS-SP
+              PERFORM 23001-LLAMA-SP-JSON
+           END-PERFORM
+      * DECLARE DECLARE @BAZ099-F
+      *
+           EVALUATE TRUE
+             WHEN SQL-88-OK
+      *
+                  PERFORM  23100-CARGA-REGISTROS
+      *
+             WHEN OTHER
+                  MOVE CT-BGE0236          TO CAA-COD-ERROR
+                  MOVE SQLCODE             TO CAA-ERR-VARIA1
+                  MOVE VA-BDMID-IN         TO CAA-ERR-VARIA2
+                  PERFORM 30000-FIN
+           END-EVALUATE
+      *
+           MOVE VA-INI-AUX-SM     TO CAA-TB-AUTH(01:4);
+           MOVE VA-FIN-AUX-SM     TO CAA-TB-AUTH(05:4);
+           .
+      *
+      ******************************************************************
+      *23001-LLAMA-SP-JSON
+      * DECLARE DECLARE @BAZ099-I
+      ******************************************************************
+       23001-LLAMA-SP-JSON.
       *
            ACCEPT VA-H-INI-AUX     FROM TIME
            exec sql
@@ -2199,31 +2710,83 @@
                                            :VA-ULT-LLAVE-IN IN;
                                            :VA-BAN71        IN;
                                            :VA-FECHA-ACCT   IN;
-                                         :VA-MOV-71   :VN-NULL-1  
-                                         :VA-MOV-710  :VN-NULL-2  
-                                         :VA-DATOS-403:VN-NULL-3  
+                                         :VA-MOV-71   :VN-NULL-1
+                                         :VA-MOV-710  :VN-NULL-2
+                                         :VA-DATOS-403:VN-NULL-3
                                          :VA-DATOS-CTA:VN-NULL-4 OUTPUT
-                                      ); 
+                                      );
           end-exec.
           ACCEPT VA-H-FIN-AUX    FROM TIME
+      * @BAZ112-I
+           MOVE 'MB09_MB2CF119_v5'         TO VA-SP-NOMBRE
+           PERFORM 23099-REGISTRA-LATENCIA-SP
+      * @BAZ112-F
       *
            MOVE SQLCODE                    TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ099-F
+      *
+      * @BAZ112-I
+      ******************************************************************
+      *.PN 23099-REGISTRA-LATENCIA-SP.                                  *
+      * CALCULA LA LATENCIA (EN MILISEGUNDOS) DE LA ULTIMA LLAMADA A UN *
+      * STORED PROCEDURE MB09_MB2CF119/MB2CF219 (VA-H-INI-AUX/-FIN-AUX  *
+      * YA LAS CAPTURA CADA LLAMA-SP DESDE @BAZ070) Y LA REGISTRA EN    *
+      * MBDT145 (CUENTA, NOMBRE DEL SP, MILISEGUNDOS) PARA DAR          *
+      * SEGUIMIENTO A LOS TIEMPOS ALTOS QUE @BAZ070 YA BUSCABA REDUCIR. *
+      * ES UN REGISTRO DE MEJOR ESFUERZO, NO DETIENE EL FLUJO PRINCIPAL.*
+      ******************************************************************
+       23099-REGISTRA-LATENCIA-SP.
+      *
+      * @BAZ114-I
+      *    SE ARMA EL TOTAL EN CENTESIMAS DE SEGUNDO DESDE MEDIANOCHE
+      *    PARA CADA MARCA (HH/MM/SS/CC), NO SOLO EL FRAGMENTO SS.CC,
+      *    PARA QUE LLAMADAS QUE CRUZAN UN MINUTO U HORA SE CALCULEN
+      *    BIEN.
+           MOVE VA-INI-AUX-HM(1:2);      TO VA-INI-AUX-HH
+           MOVE VA-INI-AUX-HM(3:2);      TO VA-INI-AUX-MM
+           MOVE VA-INI-AUX-SM(1:2);      TO VA-INI-AUX-SS
+           MOVE VA-INI-AUX-SM(3:2);      TO VA-INI-AUX-CC
+           MOVE VA-FIN-AUX-HM(1:2);      TO VA-FIN-AUX-HH
+           MOVE VA-FIN-AUX-HM(3:2);      TO VA-FIN-AUX-MM
+           MOVE VA-FIN-AUX-SM(1:2);      TO VA-FIN-AUX-SS
+           MOVE VA-FIN-AUX-SM(3:2);      TO VA-FIN-AUX-CC
+      *
+           COMPUTE VA-INI-TOTAL-CS =
+                   ((VA-INI-AUX-HH * 60) + VA-INI-AUX-MM) * 6000
+                                + (VA-INI-AUX-SS * 100) + VA-INI-AUX-CC
+           COMPUTE VA-FIN-TOTAL-CS =
+                   ((VA-FIN-AUX-HH * 60) + VA-FIN-AUX-MM) * 6000
+                                + (VA-FIN-AUX-SS * 100) + VA-FIN-AUX-CC
+      *
+           COMPUTE VA-SP-ELAPSED-CS = VA-FIN-TOTAL-CS - VA-INI-TOTAL-CS
+      *
+           IF VA-SP-ELAPSED-CS < 0
+      *       LA LLAMADA CRUZO MEDIANOCHE
+              ADD 8640000                  TO VA-SP-ELAPSED-CS
+           END-IF
+      * @BAZ114-F
+      *
+           COMPUTE VA-SP-ELAPSED-MS = VA-SP-ELAPSED-CS * 10
       *
-           EVALUATE TRUE
-             WHEN SQL-88-OK
-      *
-                  PERFORM  23100-CARGA-REGISTROS
-      *
-             WHEN OTHER
-                  MOVE CT-BGE0236          TO CAA-COD-ERROR
-                  MOVE SQLCODE             TO CAA-ERR-VARIA1
-                  MOVE VA-BDMID-IN         TO CAA-ERR-VARIA2
-                  PERFORM 30000-FIN
-           END-EVALUATE
+           EXEC SQL
+                INSERT INTO MBDT145
+                     (T145_ENT_ORIGIN   ,
+                      T145_NUM_ACC      ,
+                      T145_SP_NOMBRE    ,
+                      T145_ELAPSED_MS   ,
+                      T145_STP_LASTMOD  )
+                VALUES
+                     (:CAA-ENTIDAD          ,
+                      :VA-NUM-ACC-IN        ,
+                      :VA-SP-NOMBRE         ,
+                      :VA-SP-ELAPSED-MS     ,
+                      CURRENT TIMESTAMP)
+           END-EXEC
       *
-           MOVE VA-INI-AUX-SM     TO CAA-TB-AUTH(01:4); 
-           MOVE VA-FIN-AUX-SM     TO CAA-TB-AUTH(05:4); 
+           MOVE SQLCODE TO SQL-VALUES
            .
+      * @BAZ112-F
       *
       ******************************************************************
       *23100-CARGA-REGISTROS
@@ -2540,7 +3103,13 @@
            MOVE   TB-T071-NUM-OPERATION2(VA-CONTADOR); 
                                 TO WS-LLAVE(12:10); 
            MOVE   WS-LLAVE
-                                TO TB-VA-FETCH-LLAVE       (VA-CONTADOR); 
+                                TO TB-VA-FETCH-LLAVE       (VA-CONTADOR);
+      * @BAZ076-I
+           IF WSS-BUSCA-NUMOPER-SI AND
+              TB-T071-NUM-OPERATION2(VA-CONTADOR); NOT EQUAL VA-NUMOPER-IN
+              SUBTRACT 1               FROM VA-CONTADOR
+           END-IF
+      * @BAZ076-F
        .
       * DECLARE DECLARE @BAZ070-F
       ******************************************************************
@@ -2561,35 +3130,17 @@
       *BAZ053-INI
       * Se cambia el stored MB09_MB2CF119 por MB09_MB2CF119_v2
       *BAZ053-FIN
-           exec sql
-               :RESULTADO = CALL MAZP.MAZP.MB09_MB2CF119_v2(
-                                           :VA-ENT-IN IN;
-                                           :VA-BDMID-IN IN;
-                                           :VA-BRN-OPEN-IN IN;
-                                           :VA-COD-PROD-IN IN;
-                                           :VA-NUM-ACC-IN IN;
-                                           :VA-FECHA-IN IN;
-                                           :VA-ULT-LLAVE-IN IN;
-                                         :VA-SAL-1  
-                                         :VA-SAL-2  
-                                         :VA-SAL-3  
-                                         :VA-SAL-4  
-                                         :VA-SAL-5  
-                                         :VA-SAL-6  
-                                         :VA-SAL-7  
-                                         :VA-SAL-8  
-                                         :VA-SAL-9  
-                                         :VA-SAL-10  
-                                         :VA-SAL-11  
-                                         :VA-SAL-12  
-                                         :VA-SAL-13  
-                                         :VA-SAL-14  
-                                         :VA-SAL-15 OUTPUT
-
-                                      ); 
-          end-exec.
-      *
-           MOVE SQLCODE                    TO SQL-VALUES
+      * DECLARE DECLARE @BAZ099-I
+      *    REINTENTO ACOTADO (3 INTENTOS, SIN ESTADO COMPARTIDO ENTRE
+      *    TRANSACCIONES) ANTES DE ABANDONAR EN 30000-FIN.
+           MOVE 1                          TO VA-REINTENTOS-SP
+           PERFORM 23001-LLAMA-SP-STORED
+           PERFORM UNTIL SQL-88-OK
+                      OR VA-REINTENTOS-SP >= CA-MAX-REINT-SP
+              ADD 1                        TO VA-REINTENTOS-SP
+              PERFORM 23001-LLAMA-SP-STORED
+           END-PERFORM
+      * DECLARE DECLARE @BAZ099-F
       *
            EVALUATE TRUE
              WHEN SQL-88-OK
@@ -2728,7 +3279,11 @@
 
                        COMPUTE I-REG = I-REG + 1
                   END-PERFORM
-
+      * @BAZ076-I
+                  IF WSS-BUSCA-NUMOPER-SI
+                     PERFORM 23130-FILTRA-NUMOPER
+                  END-IF
+      * @BAZ076-F
                   CONTINUE
              WHEN OTHER
                   MOVE CT-BGE0236          TO CAA-COD-ERROR
@@ -2738,23 +3293,16 @@
            END-EVALUATE
            .
       ******************************************************************
-      *24000-EXTRAE-DATOS-X-STORED-RET
+      *23001-LLAMA-SP-STORED
+      * DECLARE DECLARE @BAZ099-I
       ******************************************************************
-       24000-EXTRAE-DATOS-X-STORED-RET.
-           INITIALIZE TB-STORED
-                      VA-STORED
-      *
-           MOVE CAA-ENT-ACC                TO VA-ENT-IN
-           MOVE E009-BDMID                 TO VA-BDMID-IN
-           MOVE E009-NUMCUEN(1:4);           TO VA-BRN-OPEN-IN
-           MOVE E009-NUMCUEN(5:2);           TO VA-COD-PROD-IN
-           MOVE E009-NUMCUEN(7:8);           TO VA-NUM-ACC-IN
-           MOVE VA-FECHA-CALC              TO VA-FECHA-IN
-           MOVE VA-ULT-LLAVE               TO VA-ULT-LLAVE-IN
+       23001-LLAMA-SP-STORED.
       *
+      * @BAZ112-I
            ACCEPT VA-H-INI-AUX     FROM TIME
+      * @BAZ112-F
            exec sql
-               :RESULTADO = CALL MAZP.MAZP.MB09_MB2CF219(
+               :RESULTADO = CALL MAZP.MAZP.MB09_MB2CF119_v2(
                                            :VA-ENT-IN IN;
                                            :VA-BDMID-IN IN;
                                            :VA-BRN-OPEN-IN IN;
@@ -2762,27 +3310,86 @@
                                            :VA-NUM-ACC-IN IN;
                                            :VA-FECHA-IN IN;
                                            :VA-ULT-LLAVE-IN IN;
-                                         :VA-SAL-1  
-                                         :VA-SAL-2  
-                                         :VA-SAL-3  
-                                         :VA-SAL-4  
-                                         :VA-SAL-5  
-                                         :VA-SAL-6  
-                                         :VA-SAL-7  
-                                         :VA-SAL-8  
-                                         :VA-SAL-9  
-                                         :VA-SAL-10  
-                                         :VA-SAL-11  
-                                         :VA-SAL-12  
-                                         :VA-SAL-13  
-                                         :VA-SAL-14  
+                                         :VA-SAL-1
+                                         :VA-SAL-2
+                                         :VA-SAL-3
+                                         :VA-SAL-4
+                                         :VA-SAL-5
+                                         :VA-SAL-6
+                                         :VA-SAL-7
+                                         :VA-SAL-8
+                                         :VA-SAL-9
+                                         :VA-SAL-10
+                                         :VA-SAL-11
+                                         :VA-SAL-12
+                                         :VA-SAL-13
+                                         :VA-SAL-14
                                          :VA-SAL-15 OUTPUT
 
-                                      ); 
+                                      );
           end-exec.
-          ACCEPT VA-H-FIN-AUX    FROM TIME
+      * @BAZ112-I
+           ACCEPT VA-H-FIN-AUX     FROM TIME
+           MOVE 'MB09_MB2CF119_v2'         TO VA-SP-NOMBRE
+           PERFORM 23099-REGISTRA-LATENCIA-SP
+      * @BAZ112-F
       *
            MOVE SQLCODE                    TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ099-F
+      ******************************************************************
+      *23130-FILTRA-NUMOPER
+      * @BAZ076-I
+      * REDUCE EL RESULTADO AL UNICO MOVIMIENTO CUYO NUMERO DE
+      * OPERACION COINCIDE CON EL SOLICITADO EN E009-NUMOPER.
+      ******************************************************************
+       23130-FILTRA-NUMOPER.
+      *
+           MOVE 1                         TO VN-AUX-NUMOPER
+           SET SW-ENCONTRO-NO             TO TRUE
+      *
+           PERFORM UNTIL VN-AUX-NUMOPER > VA-NUM-REG
+                          OR SW-ENCONTRO-SI
+              IF TB-T071-NUM-OPERATION2(VN-AUX-NUMOPER);
+                                  EQUAL VA-NUMOPER-IN
+                 MOVE TB-SAL-SP(VN-AUX-NUMOPER); TO TB-SAL-SP(1);
+                 SET SW-ENCONTRO-SI         TO TRUE
+              END-IF
+              COMPUTE VN-AUX-NUMOPER = VN-AUX-NUMOPER + 1
+           END-PERFORM.
+      *
+           IF SW-ENCONTRO-SI
+              MOVE 1                      TO VA-NUM-REG
+           ELSE
+              MOVE 0                      TO VA-NUM-REG
+           END-IF.
+      * @BAZ076-F
+      ******************************************************************
+      *24000-EXTRAE-DATOS-X-STORED-RET
+      ******************************************************************
+       24000-EXTRAE-DATOS-X-STORED-RET.
+           INITIALIZE TB-STORED
+                      VA-STORED
+      *
+           MOVE CAA-ENT-ACC                TO VA-ENT-IN
+           MOVE E009-BDMID                 TO VA-BDMID-IN
+           MOVE E009-NUMCUEN(1:4);           TO VA-BRN-OPEN-IN
+           MOVE E009-NUMCUEN(5:2);           TO VA-COD-PROD-IN
+           MOVE E009-NUMCUEN(7:8);           TO VA-NUM-ACC-IN
+           MOVE VA-FECHA-CALC              TO VA-FECHA-IN
+           MOVE VA-ULT-LLAVE               TO VA-ULT-LLAVE-IN
+      *
+      * DECLARE DECLARE @BAZ099-I
+      *    REINTENTO ACOTADO (3 INTENTOS, SIN ESTADO COMPARTIDO ENTRE
+      *    TRANSACCIONES) ANTES DE ABANDONAR EN 30000-FIN.
+           MOVE 1                          TO VA-REINTENTOS-SP
+           PERFORM 24001-LLAMA-SP-STORED-RET
+           PERFORM UNTIL SQL-88-OK
+                      OR VA-REINTENTOS-SP >= CA-MAX-REINT-SP
+              ADD 1                        TO VA-REINTENTOS-SP
+              PERFORM 24001-LLAMA-SP-STORED-RET
+           END-PERFORM
+      * DECLARE DECLARE @BAZ099-F
       *
            EVALUATE TRUE
              WHEN SQL-88-OK
@@ -2987,10 +3594,53 @@
                   PERFORM 30000-FIN
            END-EVALUATE
 
-           MOVE VA-INI-AUX-SM     TO CAA-TB-AUTH(01:4); 
-           MOVE VA-FIN-AUX-SM     TO CAA-TB-AUTH(05:4); 
+           MOVE VA-INI-AUX-SM     TO CAA-TB-AUTH(01:4);
+           MOVE VA-FIN-AUX-SM     TO CAA-TB-AUTH(05:4);
            .
 
+      ******************************************************************
+      *24001-LLAMA-SP-STORED-RET
+      * DECLARE DECLARE @BAZ099-I
+      ******************************************************************
+       24001-LLAMA-SP-STORED-RET.
+      *
+           ACCEPT VA-H-INI-AUX     FROM TIME
+           exec sql
+               :RESULTADO = CALL MAZP.MAZP.MB09_MB2CF219(
+                                           :VA-ENT-IN IN;
+                                           :VA-BDMID-IN IN;
+                                           :VA-BRN-OPEN-IN IN;
+                                           :VA-COD-PROD-IN IN;
+                                           :VA-NUM-ACC-IN IN;
+                                           :VA-FECHA-IN IN;
+                                           :VA-ULT-LLAVE-IN IN;
+                                         :VA-SAL-1
+                                         :VA-SAL-2
+                                         :VA-SAL-3
+                                         :VA-SAL-4
+                                         :VA-SAL-5
+                                         :VA-SAL-6
+                                         :VA-SAL-7
+                                         :VA-SAL-8
+                                         :VA-SAL-9
+                                         :VA-SAL-10
+                                         :VA-SAL-11
+                                         :VA-SAL-12
+                                         :VA-SAL-13
+                                         :VA-SAL-14
+                                         :VA-SAL-15 OUTPUT
+
+                                      );
+          end-exec.
+          ACCEPT VA-H-FIN-AUX    FROM TIME
+      * @BAZ112-I
+           MOVE 'MB09_MB2CF219'            TO VA-SP-NOMBRE
+           PERFORM 23099-REGISTRA-LATENCIA-SP
+      * @BAZ112-F
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ099-F
       *
       ******************************************************************
       *100151-JUSTIFICAR-DERECHA.
@@ -3043,6 +3693,9 @@
              WHEN E009-CONTREG = SPACES ALSO E009-ULTLLAV = SPACES
                 MOVE CA-MAXLLAV          TO VA-ULT-LLAVE
                 MOVE ZEROES              TO VN-CONTREG
+      * DECLARE DECLARE @BAZ089-I
+                MOVE ZEROES              TO VA-TOT-TARDIG VA-TOT-TARFIS
+      * DECLARE DECLARE @BAZ089-F
              WHEN E009-CONTREG > SPACES ALSO E009-ULTLLAV > SPACES
                 MOVE E009-ULTLLAV        TO VA-ULT-LLAVE
                 IF E009-CONTREG IS NOT NUMERIC
@@ -3056,6 +3709,20 @@
                 MOVE 'MCE0129'           TO CAA-COD-ERROR
                 PERFORM 30000-FIN
            END-EVALUATE
+      * DECLARE DECLARE @BAZ081-I
+      * VALIDA TAMANIO DE PAGINA SOLICITADO; POR OMISION O FUERA DE
+      * RANGO (1 A CA-LIMITE); SE USA EL LIMITE ACTUAL (CA-LIMITE)
+           EVALUATE TRUE
+             WHEN E009-PAGESIZE = ZEROES OR E009-PAGESIZE = SPACES
+                MOVE CA-LIMITE           TO WS-LIMITE-PAG
+             WHEN E009-PAGESIZE NOT NUMERIC
+                MOVE CA-LIMITE           TO WS-LIMITE-PAG
+             WHEN E009-PAGESIZE > CA-LIMITE
+                MOVE CA-LIMITE           TO WS-LIMITE-PAG
+             WHEN OTHER
+                MOVE E009-PAGESIZE       TO WS-LIMITE-PAG
+           END-EVALUATE
+      * DECLARE DECLARE @BAZ081-F
       *-------------------
       *    VALIDA QUE SE ENCUENTRE EL NÚMERO DE TARJETA (E009-NUMTARJ);  O 
       *    EL NÚMERO DE CUENTA (E009-NUMCUEN);  Y QUE SEAN VALORES NUMÉRICOS
@@ -3099,6 +3766,11 @@
                    SET WSS-RET-CTA         TO TRUE
                 END-IF
            END-EVALUATE
+      * DECLARE DECLARE @BAZ091-I
+           IF VN-CONTREG = ZEROES
+              PERFORM 21099-REGISTRA-AUDITORIA-CONSULTA
+           END-IF
+      * DECLARE DECLARE @BAZ091-F
       *-----------------------
       *    VALIDA QUE SÍ SE ENCUENTRA EL NÚMERO DE TELÉFONO (E009-NUMECEL); ;
       *    TAMBIÉN SU IDENTIFICADOR (E009-IDCELUL); 
@@ -3134,6 +3806,28 @@
               MOVE E009-TIPCONS          TO WSS-TIPO-CONSULTA
            END-IF.
       *
+      * @BAZ076-I
+      * CUANDO EL LLAMADOR MANDA EL NUMERO DE OPERACION SE FILTRA EL
+      * RESULTADO AL MOVIMIENTO CON ESA AUTORIZACION EN LUGAR DE
+      * REGRESAR TODA LA PAGINA.
+           IF E009-NUMOPER > SPACES
+              SET WSS-BUSCA-NUMOPER-SI    TO TRUE
+              MOVE E009-NUMOPER           TO VA-NUMOPER-IN
+           ELSE
+              SET WSS-BUSCA-NUMOPER-NO    TO TRUE
+           END-IF.
+      * @BAZ076-F
+      *
+      * @BAZ094-I
+      * CUANDO EL LLAMADOR MANDA EL TELEFONO DEL BENEFICIARIO SE
+      * RESUELVE CONTRA MCDT403 PARA FILTRAR LOS MOVIMIENTOS WALLET
+      * (SALIDA 5); QUE CORRESPONDAN A ESA CUENTA CONTRAPARTE.
+           SET WSS-TELBENEF-NO            TO TRUE
+           IF E009-TELBENEF > SPACES
+              PERFORM 23120-RESUELVE-TELBENEF
+           END-IF.
+      * @BAZ094-F
+      *
       ******************************************************************
       *                    21100-CAMPOS-POSICION                       *
       *SE VALIDA QUE LOS CAMPOS RELACIONADOS CON LA POSICI�N SATELITAL *
@@ -3175,6 +3869,59 @@
                       VN-IND1
                       VN-IND2.
       *
+      * DECLARE DECLARE @BAZ091-I
+      ******************************************************************
+      *.PN 21099-REGISTRA-AUDITORIA-CONSULTA.                          *
+      * REGISTRA EN MBDT144 LA BITACORA DE ACCESO A LA CONSULTA DE      *
+      * MOVIMIENTOS DE CUENTA/TARJETA (USUARIO, TERMINAL, CANAL Y       *
+      * LLAVE CONSULTADA). SOLO SE REGISTRA EN LA PRIMERA PAGINA DE LA  *
+      * CONSULTA (VN-CONTREG = CERO); ES UN REGISTRO DE MEJOR ESFUERZO, *
+      * NO DETIENE EL FLUJO PRINCIPAL.                                  *
+      ******************************************************************
+       21099-REGISTRA-AUDITORIA-CONSULTA.
+      *
+           IF WSS-TARJETA OR WSS-RET-TRJ
+              MOVE E009-NUMTARJ          TO VA-AUDIT-LLAVE
+           ELSE
+              MOVE E009-NUMCUEN          TO VA-AUDIT-LLAVE
+           END-IF
+      *
+      * DECLARE DECLARE @BAZ109-I
+      * SE REGISTRA SI EL CANAL PIDIO VISTA SIN ENMASCARAR DE LAS
+      * CUENTAS CONTRAPARTE (S509-CTAPARA/-CTADE) PARA QUE QUEDE
+      * AUDITADO QUE UN ROL AUTORIZADO VIO EL DATO COMPLETO.
+           IF E009-VERSIN-SI
+              MOVE 'S'                  TO VA-AUDIT-DESENMASC
+           ELSE
+              MOVE 'N'                  TO VA-AUDIT-DESENMASC
+           END-IF
+      * DECLARE DECLARE @BAZ109-F
+      *
+           EXEC SQL
+                INSERT INTO MBDT144
+                     (T144_ENT_ORIGIN   ,
+                      T144_USERID       ,
+                      T144_TERMINAL     ,
+                      T144_CHANN        ,
+                      T144_PRKEY        ,
+                      T144_LLAVE        ,
+                      T144_DESENMASC    ,
+                      T144_STP_LASTMOD  )
+                VALUES
+                     (:CAA-ENTIDAD          ,
+                      :CAA-USERID           ,
+                      :EIBTRMID             ,
+                      :CAA-CHANN            ,
+                      :CAA-PRKEY            ,
+                      :VA-AUDIT-LLAVE       ,
+                      :VA-AUDIT-DESENMASC   ,
+                      CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ091-F
+      *
       ******************************************************************
       *                    22000-CALCULA-FECHA                         *
       * SE RESTAN TRES MESES A LA FECHA EN CURSO.                      *
@@ -3184,6 +3931,14 @@
            MOVE CAA-2DAT-TRANSMI       TO VA-FECHA-SIST
            MOVE '01'                   TO VA-DIA-CALC
       *
+      * @BAZ075-I
+      * EN MODO HISTORICO SE RESPETA LA FECHA DE INICIO QUE MANDA EL
+      * LLAMADOR (CONSULTA CONTRA EL HISTORICO) EN LUGAR DE TRUNCAR
+      * SIEMPRE A LOS ULTIMOS TRES MESES.
+           IF E009-HISTMOD-SI AND E009-FECHINI NOT EQUAL SPACES
+              MOVE E009-FECHINI        TO VA-FECHA-CALC
+           ELSE
+      * @BAZ075-F
            EVALUATE VA-MES-SIST
            WHEN '01'
              MOVE '10'                 TO VA-MES-CALC
@@ -3197,8 +3952,10 @@
            WHEN OTHER
              COMPUTE VA-MES-C9 = VN-MES-S9 - 3
              MOVE VA-YEAR-SIST         TO VA-YEAR-CALC
-           END-EVALUATE.
-      *
+           END-EVALUATE
+      * @BAZ075-I
+           END-IF.
+      * @BAZ075-F
       * DECLARE DECLARE @ DECLARE DECLARE @BAZ057-I
       ******************************************************************
       *                    23000-CONSULTA-TARJETA                      *
@@ -3277,7 +4034,7 @@
            EVALUATE TRUE
              WHEN SQL-88-OK
                 ADD WSCN-1   TO VN-LEIDOS
-                IF VN-LEIDOS <=  CA-LIMITE
+                IF VN-LEIDOS <=  WS-LIMITE-PAG
                   INITIALIZE WSV-AUXSAL
                   PERFORM 28888-TIPO-OPER
                   MOVE VA-FETCH-LLAVE     TO VA-AUX-LLAVE
@@ -3290,7 +4047,7 @@
       * DECLARE DECLARE @BAZ007E.I
                   INSPECT WSV-AUX-DESC  REPLACING ALL 'CR ' BY '   '
       * DECLARE DECLARE @BAZ007E.F
-                  IF VN-LEIDOS < CA-LIMITE
+                  IF VN-LEIDOS < WS-LIMITE-PAG
       * DECLARE DECLARE @BAZ017-->INI
                     MOVE T043-COD-OPERATION         TO VA-COD-MOV
       * DECLARE DECLARE @BAZ017<--FIN
@@ -3409,6 +4166,64 @@
                PERFORM 999999-DB2-ABEND
            END-EVALUATE.
       *
+      * @BAZ094-I
+      ******************************************************************
+      *              23120-RESUELVE-TELBENEF                          *
+      * RESUELVE, VIA CURSOR, TODAS LAS CUENTAS WALLET QUE MCDT403     *
+      * TENGA REGISTRADAS PARA EL TELEFONO DEL BENEFICIARIO            *
+      * (E009-TELBENEF) -- UN MISMO TELEFONO PUEDE TENER MAS DE UNA    *
+      * CUENTA ASOCIADA (MISMA TABLA QUE RESUELVE BDMID EN             *
+      * VALIDA-RELACION-BDMID); DE MEJOR ESFUERZO: SI NO SE ENCUENTRA  *
+      * NINGUNA O FALLA LA CONSULTA EL FILTRO QUEDA INACTIVO Y NO SE   *
+      * RECHAZA LA CONSULTA.                                           *
+      ******************************************************************
+       23120-RESUELVE-TELBENEF.
+      *
+           MOVE 0                           TO VA-TELBENEF-NUMCTAS
+           MOVE 'N'                         TO WSS-FIN-TELBENEF
+      *
+           MOVE E009-TELBENEF              TO T403-BDMID
+      *
+           EXEC SQL
+               DECLARE C403TEL CURSOR FOR
+               SELECT T403_NUM_CTA
+                 FROM MCDT403 with (nolock);
+                WHERE T403_BDMID = :T403-BDMID
+           END-EXEC
+      *
+           EXEC SQL
+               OPEN C403TEL
+           END-EXEC
+      *
+           PERFORM UNTIL WSS-FIN-TELBENEF-SI OR VA-TELBENEF-NUMCTAS = 10
+              EXEC SQL
+                  FETCH C403TEL
+                  INTO :T403-NUM-CTA
+              END-EXEC
+      *
+              MOVE SQLCODE                  TO SQL-VALUES
+              EVALUATE TRUE
+                  WHEN SQL-88-OK
+                       ADD 1                 TO VA-TELBENEF-NUMCTAS
+                       MOVE T403-NUM-CTA     TO VA-TELBENEF-CTA-TAB
+                                                 (VA-TELBENEF-NUMCTAS)
+                  WHEN OTHER
+                       SET WSS-FIN-TELBENEF-SI TO TRUE
+              END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL
+               CLOSE C403TEL
+           END-EXEC
+      *
+           IF VA-TELBENEF-NUMCTAS > 0
+              SET WSS-TELBENEF-SI           TO TRUE
+           ELSE
+              SET WSS-TELBENEF-NO           TO TRUE
+           END-IF
+           .
+      * @BAZ094-F
+      *
       ******************************************************************
       *              23200-INSERT-PEDT100                              *
       ******************************************************************
@@ -3513,6 +4328,20 @@
                MOVE CAA-CEN-ACCOUNT        TO PR-GEO-CENTRO
                MOVE CAA-USERID             TO PR-GEO-USUARIO
                MOVE CAA-TERMINAL           TO PR-GEO-TERMINAL
+      * DECLARE DECLARE @BAZ092-I
+               IF E009-ACCURACY            NOT EQUAL TO SPACES
+                  MOVE FUNCTION NUMVAL (E009-ACCURACY);
+                                           TO PR-GEO-ACCURACY
+               ELSE
+                  MOVE ZEROES              TO PR-GEO-ACCURACY
+               END-IF
+               IF E009-ALTITUD             NOT EQUAL TO SPACES
+                  MOVE FUNCTION NUMVAL (E009-ALTITUD);
+                                           TO PR-GEO-ALTITUD
+               ELSE
+                  MOVE ZEROES              TO PR-GEO-ALTITUD
+               END-IF
+      * DECLARE DECLARE @BAZ092-F
 
                EXEC CICS
                    LINK PROGRAM (CT-MB7C0110); 
@@ -3596,6 +4425,160 @@
                PERFORM 999999-DB2-ABEND
            END-EVALUATE.
       * DECLARE DECLARE @BAZ052-F
+      * @BAZ079-I
+      ******************************************************************
+      *              23310-DETALLE-SOBRES                              *
+      * DETALLE POR SOBRE (NOMBRE, META Y SALDO); NO SOLO EL TOTAL.    *
+      ******************************************************************
+       23310-DETALLE-SOBRES.
+            MOVE 0                      TO S609-NUMSOB
+            SET WSS-FIN-N039            TO TRUE
+      *
+            EXEC SQL
+              DECLARE C039SOB CURSOR FOR
+              SELECT T039_NOM_META, T039_MONTO_META, T039_SALDO
+                FROM  MAZP.MBDT039 with(nolock)
+               WHERE T039_NUM_CLIENTE = :T039-NUM-CLIENTE
+                 AND T039_CTA_EJE     = :T039-CTA-EJE
+                 AND T039_ESTAT_CTA_META IN ('SA','SP','SV','SS')
+                 AND T039_LOG_METAS   = 'SOBRES'
+            END-EXEC
+      *
+            EXEC SQL
+              OPEN C039SOB
+            END-EXEC
+      *
+            PERFORM UNTIL WSS-FIN-S039 OR S609-NUMSOB = 15
+               EXEC SQL
+                  FETCH C039SOB
+                  INTO :T039-NOM-META, :T039-MONTO-META, :T039-SALDO
+               END-EXEC
+      *
+               MOVE SQLCODE              TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        ADD 1             TO S609-NUMSOB
+                        MOVE T039-NOM-META   TO S609-SOB-NOMBRE
+                                                 (S609-NUMSOB)
+                        MOVE T039-MONTO-META TO S609-SOB-META
+                                                 (S609-NUMSOB)
+                        MOVE T039-SALDO      TO S609-SOB-SALDO
+                                                 (S609-NUMSOB)
+                   WHEN OTHER
+                        SET WSS-FIN-S039  TO TRUE
+               END-EVALUATE
+            END-PERFORM
+      *
+            EXEC SQL
+              CLOSE C039SOB
+            END-EXEC
+            .
+      ******************************************************************
+      *              23410-DETALLE-ALCANCIA                            *
+      * DETALLE POR ALCANCIA (NOMBRE, META Y SALDO); NO SOLO EL TOTAL. *
+      ******************************************************************
+       23410-DETALLE-ALCANCIA.
+            MOVE 0                      TO S609-NUMALC
+            SET WSS-FIN-N039            TO TRUE
+      *
+            EXEC SQL
+              DECLARE C039ALC CURSOR FOR
+              SELECT T039_NOM_META, T039_MONTO_META, T039_SALDO
+                FROM  MAZP.MBDT039 with(nolock)
+               WHERE T039_NUM_CLIENTE = :T039-NUM-CLIENTE
+                 AND T039_CTA_EJE     = :T039-CTA-EJE
+                 AND T039_ESTAT_CTA_META IN ('AC','IN','PA')
+                 AND T039_LOG_METAS   = 'ALCANCIA'
+            END-EXEC
+      *
+            EXEC SQL
+              OPEN C039ALC
+            END-EXEC
+      *
+            PERFORM UNTIL WSS-FIN-S039 OR S609-NUMALC = 15
+               EXEC SQL
+                  FETCH C039ALC
+                  INTO :T039-NOM-META, :T039-MONTO-META, :T039-SALDO
+               END-EXEC
+      *
+               MOVE SQLCODE              TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        ADD 1             TO S609-NUMALC
+                        MOVE T039-NOM-META   TO S609-ALC-NOMBRE
+                                                 (S609-NUMALC)
+                        MOVE T039-MONTO-META TO S609-ALC-META
+                                                 (S609-NUMALC)
+                        MOVE T039-SALDO      TO S609-ALC-SALDO
+                                                 (S609-NUMALC)
+                   WHEN OTHER
+                        SET WSS-FIN-S039  TO TRUE
+               END-EVALUATE
+            END-PERFORM
+      *
+            EXEC SQL
+              CLOSE C039ALC
+            END-EXEC
+            .
+      * @BAZ079-F
+      * @BAZ105-I
+      ******************************************************************
+      *              23420-HISTORIAL-ALCANCIA                          *
+      * HISTORIAL DE ABONOS DE INTERES Y TRASPASOS AUTOMATICOS         *
+      * (BARRIDO) DE/HACIA LA ALCANCIA; NO SOLO EL SALDO ACTUAL.       *
+      ******************************************************************
+       23420-HISTORIAL-ALCANCIA.
+            MOVE 0                      TO S609-NUMHISTALC
+            SET WSS-FIN-N039H           TO TRUE
+      *
+            EXEC SQL
+              DECLARE C039H CURSOR FOR
+              SELECT T039H_FECHA, T039H_HORA, T039H_TIPO_MOV,
+                     T039H_IMPORTE, T039H_DESC
+                FROM  MAZP.MBDT039H with(nolock)
+               WHERE T039H_NUM_CLIENTE = :T039-NUM-CLIENTE
+                 AND T039H_CTA_EJE     = :T039-CTA-EJE
+                 AND T039H_LOG_METAS   = 'ALCANCIA'
+                 AND T039H_TIPO_MOV   IN ('INT','BAR')
+               ORDER BY T039H_FECHA DESC, T039H_HORA DESC
+            END-EXEC
+      *
+            EXEC SQL
+              OPEN C039H
+            END-EXEC
+      *
+            PERFORM UNTIL WSS-FIN-S039H OR S609-NUMHISTALC = 15
+               EXEC SQL
+                  FETCH C039H
+                  INTO :VA-HISTALC-FECHA, :VA-HISTALC-HORA,
+                       :VA-HISTALC-TIPMOV, :VA-HISTALC-IMPORTE,
+                       :VA-HISTALC-DESC
+               END-EXEC
+      *
+               MOVE SQLCODE               TO SQL-VALUES
+               EVALUATE TRUE
+                   WHEN SQL-88-OK
+                        ADD 1              TO S609-NUMHISTALC
+                        MOVE VA-HISTALC-FECHA    TO S609-HISTALC-FECHA
+                                                     (S609-NUMHISTALC)
+                        MOVE VA-HISTALC-HORA     TO S609-HISTALC-HORA
+                                                     (S609-NUMHISTALC)
+                        MOVE VA-HISTALC-TIPMOV   TO S609-HISTALC-TIPMOV
+                                                     (S609-NUMHISTALC)
+                        MOVE VA-HISTALC-IMPORTE  TO S609-HISTALC-IMPORTE
+                                                     (S609-NUMHISTALC)
+                        MOVE VA-HISTALC-DESC     TO S609-HISTALC-DESC
+                                                     (S609-NUMHISTALC)
+                   WHEN OTHER
+                        SET WSS-FIN-S039H  TO TRUE
+               END-EVALUATE
+            END-PERFORM
+      *
+            EXEC SQL
+              CLOSE C039H
+            END-EXEC
+            .
+      * @BAZ105-F
       *
       *
       * DECLARE DECLARE @ DECLARE DECLARE @BAZ057-I
@@ -3707,7 +4690,7 @@
            EVALUATE TRUE
              WHEN SQL-88-OK
                 ADD WSCN-1   TO VN-LEIDOS
-                IF VN-LEIDOS <= CA-LIMITE
+                IF VN-LEIDOS <= WS-LIMITE-PAG
                   INITIALIZE WSV-AUXSAL
                   MOVE VA-FETCH-LLAVE     TO VA-AUX-LLAVE
                   MOVE T010-NUM-AUT       TO WSV-AUX-NUMOPE
@@ -3719,7 +4702,7 @@
       * DECLARE DECLARE @BAZ007E.I
                   INSPECT WSV-AUX-DESC  REPLACING ALL 'CR ' BY '   '
       * DECLARE DECLARE @BAZ007E.F
-                  IF VN-LEIDOS < CA-LIMITE
+                  IF VN-LEIDOS < WS-LIMITE-PAG
                     PERFORM 29980-MOVER-SALIDA
       * DECLARE DECLARE @BAZ017-->INI
                     PERFORM 29990-MOVER-SALIDA-2
@@ -3744,7 +4727,7 @@
 
                 END-IF
              WHEN SQL-88-NOT-FOUND
-                IF VN-LEIDOS = CA-LIMITE
+                IF VN-LEIDOS = WS-LIMITE-PAG
                   PERFORM 29980-MOVER-SALIDA
       * DECLARE DECLARE @BAZ017-->INI
                   PERFORM 29990-MOVER-SALIDA-2
@@ -3807,6 +4790,11 @@
       *    PERFORM 25001-ABRE-BGDC0071
            MOVE CA-1                       TO I-REG
       * DECLARE DECLARE @BAZ037-F
+      * @BAZ115-I
+      *    PRECARGA EN LOTE LOS CARGOS RECURRENTES DE LA PAGINA ACTUAL
+      *    CONTRA MP9C0009 ANTES DE RECORRER LOS RENGLONES.
+           PERFORM 25001-PRELEE-MP9C0009-LOTE
+      * @BAZ115-F
            PERFORM 25002-LEER-BGDC0071 UNTIL WSS-FIN-S1
                                        OR VN-CONTREG >= CN-99
       * DECLARE DECLARE @BAZ037-I
@@ -3880,6 +4868,113 @@
            .
       *
       * DECLARE DECLARE @BAZ021-FIN
+      * @BAZ115-I
+      ******************************************************************
+      *            25001-PRELEE-MP9C0009-LOTE                          *
+      * RECORRE LA PAGINA ACTUAL DE BGDT071 Y RESUELVE EN LOTE (HASTA  *
+      * 10 CUENTAS POR LLAMADA A MP9C0009) LOS CARGOS RECURRENTES      *
+      * (COD-MOV 114), EN LUGAR DE UN CALL POR MOVIMIENTO.             *
+      ******************************************************************
+       25001-PRELEE-MP9C0009-LOTE.
+      *
+           MOVE ZEROS                      TO VA-MP9-LOTE-IDX
+           MOVE CA-1                       TO VA-MP9-I-REG
+           PERFORM 25004-EXAMINA-REG-MP9009-LOTE
+                   UNTIL VA-MP9-I-REG > CT-15-9
+      *
+           IF VA-MP9-LOTE-IDX > 0
+              PERFORM 25005-INVOCA-MP9C0009-LOTE
+           END-IF
+           .
+      *
+      ******************************************************************
+      *            25004-EXAMINA-REG-MP9009-LOTE                       *
+      * EXAMINA UN RENGLON DE LA PAGINA Y, SI ES UN CARGO RECURRENTE,  *
+      * LO ACUMULA EN EL LOTE DE ENTRADA DE MP9C0009.                  *
+      ******************************************************************
+       25004-EXAMINA-REG-MP9009-LOTE.
+      *
+           IF TB-T071-NUM-OPERATION2(VA-MP9-I-REG); EQUAL TO SPACES OR
+              TB-T071-NUM-OPERATION2(VA-MP9-I-REG); EQUAL TO LOW-VALUES
+              COMPUTE VA-MP9-I-REG = CT-15-9 + 1
+           ELSE
+              IF TB-T071-CODE(VA-MP9-I-REG); EQUAL CA-114
+                 ADD 1                     TO VA-MP9-LOTE-IDX
+                 MOVE VA-MP9-I-REG         TO
+                          VA-MP9-MAPA-REG(VA-MP9-LOTE-IDX)
+                 MOVE T071-ENT                 TO
+                       E109-LOTE-CUENTA(VA-MP9-LOTE-IDX)(1:4);
+                 MOVE T071-CEN-REG             TO
+                       E109-LOTE-CUENTA(VA-MP9-LOTE-IDX)(5:4);
+                 MOVE T071-ACC                 TO
+                       E109-LOTE-CUENTA(VA-MP9-LOTE-IDX)(9:10);
+                 MOVE TB-T071-NUM-OPERATION(VA-MP9-I-REG); TO
+                          E109-LOTE-NUM-OPE(VA-MP9-LOTE-IDX)
+                 IF VA-MP9-LOTE-IDX = CN-10
+                    PERFORM 25005-INVOCA-MP9C0009-LOTE
+                    MOVE ZEROS             TO VA-MP9-LOTE-IDX
+                 END-IF
+              END-IF
+              ADD 1                        TO VA-MP9-I-REG
+           END-IF
+           .
+      *
+      ******************************************************************
+      *            25005-INVOCA-MP9C0009-LOTE                          *
+      * INVOCA MP9C0009 EN MODO-LOTE CON LOS RENGLONES ACUMULADOS Y    *
+      * REGRESA CADA RESULTADO A SU RENGLON ORIGINAL DE LA PAGINA.     *
+      ******************************************************************
+       25005-INVOCA-MP9C0009-LOTE.
+      *
+           INITIALIZE VA-MPWC0009
+           MOVE CA-S                       TO E109-MODO-LOTE
+           MOVE VA-MP9-LOTE-IDX            TO E109-LOTE-NUM-CTAS
+      *
+           CALL CA-MP9C0009 USING VA-MPWC0009
+      *
+           MOVE ZEROS                      TO VA-MP9-COPY-IDX
+           PERFORM 25006-COPIA-RESULTADO-LOTE
+                   UNTIL VA-MP9-COPY-IDX >= E109-LOTE-NUM-RESULT
+           .
+      *
+      ******************************************************************
+      *            25006-COPIA-RESULTADO-LOTE                          *
+      * COPIA EL RESULTADO DE UN RENGLON DEL LOTE A LA CACHE DE LA     *
+      * PAGINA (TB-MP9009-*), IDENTIFICADA POR VA-MP9-MAPA-REG.        *
+      ******************************************************************
+       25006-COPIA-RESULTADO-LOTE.
+      *
+           ADD 1                           TO VA-MP9-COPY-IDX
+           MOVE VA-MP9-MAPA-REG(VA-MP9-COPY-IDX); TO VA-MP9-DEST-REG
+      *
+           MOVE E109-LR-COD-RETURN(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-COD-RETURN(VA-MP9-DEST-REG)
+           MOVE E109-LR-RECURRENTE(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-RECURRENTE(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-OPE-DEB(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-OPE-DEB(VA-MP9-DEST-REG)
+           MOVE E109-LR-TIPO-OPE(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-TIPO-OPE(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-AUTO(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-AUTO(VA-MP9-DEST-REG)
+           MOVE E109-LR-COD-FCC(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-COD-FCC(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-REFER(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-REFER(VA-MP9-DEST-REG)
+           MOVE E109-LR-COD-ACT(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-COD-ACT(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-NEGOC(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-NEGOC(VA-MP9-DEST-REG)
+           MOVE E109-LR-OPE-ORI(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-OPE-ORI(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-DECLA(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-DECLA(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-TRANS(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-TRANS(VA-MP9-DEST-REG)
+           MOVE E109-LR-NUM-CARD(VA-MP9-COPY-IDX); TO
+                    TB-MP9009-NUM-CARD(VA-MP9-DEST-REG)
+           .
+      * @BAZ115-F
       ******************************************************************
       *               25002-LEER-BGDC0071                              *
       * FETCH A LA TABLA BGDT071 PARA CONSULTAR LAS OPERACIONES DEL DIA*
@@ -3932,7 +5027,7 @@
                 END-IF
       * DECLARE DECLARE @BAZ063-FIN
                 ADD WSCN-1   TO VN-LEIDOS
-                IF VN-LEIDOS <= CA-LIMITE
+                IF VN-LEIDOS <= WS-LIMITE-PAG
                   INITIALIZE WSV-AUXSAL
                   MOVE VA-FETCH-LLAVE     TO VA-AUX-LLAVE
                   MOVE T071-NUM-OPERATION TO WSV-AUX-NUMOPE AUX-SEQ-T04
@@ -3965,7 +5060,7 @@
                   MOVE AUX-VA-COD-MOV     TO VA-COD-MOV
 
       *
-                  IF VN-LEIDOS < CA-LIMITE
+                  IF VN-LEIDOS < WS-LIMITE-PAG
       *
                     PERFORM 29980-MOVER-SALIDA
                     PERFORM 29990-MOVER-SALIDA-2
@@ -4290,29 +5385,40 @@
       *
            INITIALIZE VA-CARGOS-REC
                       VA-MPWC0009
-           MOVE T071-ENT                 TO E109-CUENTA(1:4); 
-           MOVE T071-CEN-REG             TO E109-CUENTA(5:4); 
-           MOVE T071-ACC                 TO E109-CUENTA(9:10); 
-
-           MOVE T071-NUM-OPERATION       TO E109-NUM-OPE
-      *
-           CALL CA-MP9C0009 USING VA-MPWC0009
+      * @BAZ115-I
+      *    EL RESULTADO DE MP9C0009 YA FUE PRECARGADO EN LOTE PARA
+      *    TODA LA PAGINA POR 25001-PRELEE-MP9C0009-LOTE; AQUI SOLO SE
+      *    RECUPERA DE LA CACHE DEL RENGLON, SIN VOLVER A LLAMARLO.
+           MOVE TB-MP9009-COD-RETURN(I-REG);  TO E109-COD-RETURN
+           MOVE TB-MP9009-RECURRENTE(I-REG);  TO E109-RECURRENTE
+      * @BAZ115-F
       *
            EVALUATE E109-COD-RETURN
            WHEN 00
            WHEN 10
              IF E109-RECURRENTE='CARGO RECURRENTE'
-               MOVE E109-NUM-OPE-DEB       TO VA-S109-NUM-OPE-DEB
-               MOVE E109-TIPO-OPE          TO VA-S109-TIPO-OPE
-               MOVE E109-NUM-AUTO          TO VA-S109-NUM-AUTO
-               MOVE E109-COD-FCC           TO VA-S109-COD-FCC
-               MOVE E109-NUM-REFER         TO VA-S109-NUM-REFER
-               MOVE E109-COD-ACT           TO VA-S109-COD-ACT
-               MOVE E109-NUM-NEGOC         TO VA-S109-NUM-NEGOC
-               MOVE E109-OPE-ORI           TO VA-S109-OPE-ORI
-               MOVE E109-NUM-DECLA         TO VA-S109-NUM-DECLA
-               MOVE E109-NUM-TRANS         TO VA-S109-NUM-TRANS
-               MOVE E109-NUM-CARD          TO VA-S109-NUM-CARD
+               MOVE TB-MP9009-NUM-OPE-DEB(I-REG);  TO
+                                           VA-S109-NUM-OPE-DEB
+               MOVE TB-MP9009-TIPO-OPE(I-REG);     TO
+                                           VA-S109-TIPO-OPE
+               MOVE TB-MP9009-NUM-AUTO(I-REG);     TO
+                                           VA-S109-NUM-AUTO
+               MOVE TB-MP9009-COD-FCC(I-REG);      TO
+                                           VA-S109-COD-FCC
+               MOVE TB-MP9009-NUM-REFER(I-REG);    TO
+                                           VA-S109-NUM-REFER
+               MOVE TB-MP9009-COD-ACT(I-REG);      TO
+                                           VA-S109-COD-ACT
+               MOVE TB-MP9009-NUM-NEGOC(I-REG);    TO
+                                           VA-S109-NUM-NEGOC
+               MOVE TB-MP9009-OPE-ORI(I-REG);      TO
+                                           VA-S109-OPE-ORI
+               MOVE TB-MP9009-NUM-DECLA(I-REG);    TO
+                                           VA-S109-NUM-DECLA
+               MOVE TB-MP9009-NUM-TRANS(I-REG);    TO
+                                           VA-S109-NUM-TRANS
+               MOVE TB-MP9009-NUM-CARD(I-REG);     TO
+                                           VA-S109-NUM-CARD
                MOVE E109-RECURRENTE        TO VA-S109-RECURRENTE
              ELSE
                MOVE SPACES                 TO VA-S109-NUM-OPE-DEB
@@ -4364,6 +5470,11 @@
                PERFORM 25100-VALIDA-SPROD-WALLET
            END-IF
       * DECLARE DECLARE @BAZ021-FIN
+      * DECLARE DECLARE @BAZ084-I
+           IF E009-ACCRET-LIBERA OR E009-ACCRET-CANCELA
+               PERFORM 27000-LIBERA-CANCELA-RETENCION
+           END-IF
+      * DECLARE DECLARE @BAZ084-F
       *    PERFORM 26001-ABRIR-BGDC0089
            MOVE CA-1                   TO I-REG
            PERFORM 26002-LEER-BGDC0089 UNTIL WSS-FIN-S3
@@ -4409,7 +5520,7 @@
                IF TB-T089-NUM-WHD2(I-REG);  EQUAL TO SPACES OR
                   TB-T089-NUM-WHD2(I-REG);  EQUAL TO LOW-VALUES
 
-                   IF VN-LEIDOS              EQUAL CA-LIMITE
+                   IF VN-LEIDOS              EQUAL WS-LIMITE-PAG
                        MOVE T089-COD          TO VA-COD-MOV
                        PERFORM 29980-MOVER-SALIDA
                        PERFORM 29990-MOVER-SALIDA-2
@@ -4457,11 +5568,15 @@
               END-IF
 
                    MOVE TB-T089-CODE(I-REG);   TO T089-COD
-                   MOVE TB-T089-OBSERVATIONS(I-REG); 
+                   MOVE TB-T089-OBSERVATIONS(I-REG);
                                              TO T089-OBSERVATIONS
+      * DECLARE DECLARE @BAZ102-I
+                   MOVE T089-OBSERVATIONS      TO VA-RETEN-MOTIVO
+                   PERFORM RETENCION-DETALLE
+      * DECLARE DECLARE @BAZ102-F
 
                    ADD WSCN-1   TO VN-LEIDOS
-                   IF VN-LEIDOS <= CA-LIMITE
+                   IF VN-LEIDOS <= WS-LIMITE-PAG
                      INITIALIZE WSV-AUXSAL
                      MOVE VA-FETCH-LLAVE     TO VA-AUX-LLAVE
                      MOVE T089-NUM-WHD       TO WSV-AUX-NUMOPE
@@ -4491,7 +5606,7 @@
                                              INTO WSV-AUX-DESC
                      MOVE CA-RC              TO VA-AUX-TCONS
                      PERFORM EDICION-DATOS-CODRET
-                     IF VN-LEIDOS < CA-LIMITE
+                     IF VN-LEIDOS < WS-LIMITE-PAG
                        MOVE T089-COD         TO VA-COD-MOV
                        PERFORM 29980-MOVER-SALIDA
                        PERFORM 29990-MOVER-SALIDA-2
@@ -4666,6 +5781,41 @@
       *    END-IF.
       *
       * DECLARE DECLARE @BAZ043-FIN
+      * DECLARE DECLARE @BAZ084-I
+      ******************************************************************
+      *27000-LIBERA-CANCELA-RETENCION
+      * SE LIBERA ('L'); O CANCELA ('C'); UNA RETENCION (HOLD); DE LA  *
+      * CUENTA IDENTIFICADA POR E009-NUMWHD; BORRANDO EL RENGLON EN    *
+      * BGDT089. EL RESULTADO SE REGRESA EN VA-CODRET-ACCION Y VIAJA   *
+      * EN CADA RENGLON DE SALIDA A TRAVES DE S009-CODRET.             *
+      ******************************************************************
+       27000-LIBERA-CANCELA-RETENCION.
+      *
+           MOVE CA-00                  TO VA-CODRET-ACCION
+      *
+           IF E009-NUMWHD EQUAL ZEROES
+              MOVE CA-10                TO VA-CODRET-ACCION
+           ELSE
+              EXEC SQL
+                   DELETE FROM BGDT089
+                    WHERE T089_ENT     = :T089-ENT
+                      AND T089_CEN_REG = :T089-CEN-REG
+                      AND T089_ACC     = :T089-ACC
+                      AND T089_NUM_WHD = :E009-NUMWHD
+              END-EXEC
+      *
+              MOVE SQLCODE              TO SQL-VALUES
+              EVALUATE TRUE
+                 WHEN SQL-88-OK
+                    MOVE CA-00          TO VA-CODRET-ACCION
+                 WHEN SQL-88-NOT-FOUND
+                    MOVE CA-10          TO VA-CODRET-ACCION
+                 WHEN OTHER
+                    MOVE CA-99          TO VA-CODRET-ACCION
+              END-EVALUATE
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ084-F
       ******************************************************************
       *28888-TIPO-OPER
       ******************************************************************
@@ -4734,8 +5884,42 @@
            WHEN OTHER
                    MOVE 'NC'              TO WSV-AUX-CLASIF
                    MOVE  T043-AMT-OPERATION  TO  WSV-AUX-IMPT
+      *@BAZ080-I
+                   PERFORM 28889-REGISTRA-OPER-NOCAT
+      *@BAZ080-F
            END-EVALUATE
            .
+      *@BAZ080-I
+      ******************************************************************
+      *.PN 28889-REGISTRA-OPER-NOCAT.                                  *
+      * REGISTRA EN MBDT141 EL CODIGO DE OPERACION QUE CAYO EN WHEN    *
+      * OTHER DE 28888-TIPO-OPER POR NO ESTAR CATALOGADO; ES UN        *
+      * REGISTRO DE MEJOR ESFUERZO, NO DETIENE EL FLUJO PRINCIPAL.     *
+      ******************************************************************
+       28889-REGISTRA-OPER-NOCAT.
+      *
+           EXEC SQL
+                INSERT INTO MBDT141
+                   (T141_ENT_ORIGIN    ,
+                    T141_COD_OPERATION ,
+                    T141_ACC           ,
+                    T141_NUM_DEB_OPE   ,
+                    T141_AMT_OPERATION ,
+                    T141_TRM_LASTMOD   ,
+                    T141_STP_LASTMOD   )
+                VALUES
+                   (:CAA-ENTIDAD           ,
+                    :T043-COD-OPERATION    ,
+                    :T043-ACC              ,
+                    :T043-NUM-DEB-OPE      ,
+                    :T043-AMT-OPERATION    ,
+                    :EIBTRMID              ,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           .
+      *@BAZ080-F
       *
       ******************************************************************
       *              29980-MOVER-SALIDA
@@ -4743,6 +5927,18 @@
        29980-MOVER-SALIDA.
       *
            INITIALIZE MBNS0009
+      *
+      * DECLARE DECLARE @BAZ084-I
+           MOVE VA-CODRET-ACCION       TO S009-CODRET
+      * DECLARE DECLARE @BAZ084-F
+      * DECLARE DECLARE @BAZ102-I
+           MOVE VA-RETEN-MOTIVO        TO S009-RETMOTIVO
+           MOVE VA-RETEN-DEPTO         TO S009-RETDEPTO
+           MOVE VA-RETEN-FEC-VENCE     TO S009-RETFECVENCE
+      * DECLARE DECLARE @BAZ102-F
+      * DECLARE DECLARE @BAZ104-I
+           MOVE VA-TIPCAM-APLICADO     TO S009-TIPCAMAPLI
+      * DECLARE DECLARE @BAZ104-F
       *
            ADD WSCN-1                  TO VN-CONTREG
       * DECLARE DECLARE @BAZ022-INI
@@ -4769,6 +5965,35 @@
            MOVE WSV-AUX-FECHA          TO S009-FECHM01
            MOVE WSV-AUX-HORA           TO S009-HORAM01
            MOVE WSV-AUX-DESC           TO S009-DESCM01
+      * DECLARE DECLARE @BAZ086-I
+           MOVE SPACES                 TO VA-MTCN-NUM
+           SET VA-ESTLIQ-MTCN-NA       TO TRUE
+           IF WSV-AUX-DESC(1:5);  = 'MTCN:' OR
+              WSV-AUX-DESC(1:5);  = 'MTCN '
+              MOVE WSV-AUX-DESC(6:10);  TO VA-MTCN-NUM
+              PERFORM 28896-CONSULTA-LIQ-MTCN
+           END-IF
+           MOVE VA-MTCN-NUM             TO S009-MTCN
+           MOVE VA-ESTLIQ-MTCN          TO S009-ESTLIQMTCN
+      * DECLARE DECLARE @BAZ086-F
+      * DECLARE DECLARE @BAZ088-I
+           MOVE VA-COMISION-CORR        TO S009-COMCORR
+           MOVE VA-RECONCOM             TO S009-RECONCOM
+      * DECLARE DECLARE @BAZ088-F
+      * DECLARE DECLARE @BAZ095-I
+           MOVE VA-COMISION-PRODUCTO    TO S009-COMPROD
+      * DECLARE DECLARE @BAZ095-F
+      * DECLARE DECLARE @BAZ096-I
+           MOVE VA-FACTOR-COMPRA-REG    TO S009-FACTORCOMPRA
+           MOVE VA-FACTOR-VENTA-REG     TO S009-FACTORVENTA
+           MOVE WSS-FACTOR-REGIONAL     TO S009-FACTOROUTL
+      * DECLARE DECLARE @BAZ096-F
+      * DECLARE DECLARE @BAZ097-I
+           MOVE VA-PREST-NUMPAGO        TO S009-PRESTNUMPAGO
+           MOVE VA-PREST-SALDO          TO S009-PRESTSALDO
+           MOVE VA-PREST-IMPPAGO        TO S009-PRESTIMPPAGO
+           MOVE VA-PREST-PROXPAGO       TO S009-PRESTPROXPAGO
+      * DECLARE DECLARE @BAZ097-F
            MOVE WSV-AUX-IMPT           TO S009-IMPTM01
            MOVE WSV-AUX-NUMOPE         TO S009-NOPEM01
            MOVE WSV-AUX-CLASIF         TO S009-TIPOPER
@@ -4786,6 +6011,15 @@
               MOVE  '0'                TO S009-INDNOM
            END-IF
       * DECLARE DECLARE @BAZ001<--FIN
+      * DECLARE DECLARE @BAZ082-I
+           IF VA-COD-MOV = '907'
+              MOVE VA-NOMEMP-907       TO S009-NOMEMP
+              MOVE VA-NUMLOTE-907      TO S009-NUMLOTE
+           ELSE
+              MOVE SPACES              TO S009-NOMEMP
+              MOVE SPACES              TO S009-NUMLOTE
+           END-IF
+      * DECLARE DECLARE @BAZ082-F
       * DECLARE DECLARE @BAZ071-INI
            IF ((VA-COD-MOV = 'Z92' OR 'AB2');  AND
                 T071-NETNAMEUPD(5:4);  = CA-MBWI); 
@@ -4867,6 +6101,9 @@
              MOVE VA-S109-RECURRENTE        TO S109-RECURRENTE
       * DECLARE DECLARE @BAZ063-FIN
            PERFORM 88888-WRITE
+      * @BAZ108-I
+           PERFORM 55555-WRITE
+      * @BAZ108-F
       *    INITIALIZE WSV-AUXSAL
            .
       *
@@ -4910,6 +6147,11 @@
            SET SW-OPE-WALLET-NK        TO TRUE
            IF SW-WALLET
                PERFORM CONSULTA-DESC-OPER-WALLET
+      * DECLARE DECLARE @BAZ110-I
+               IF (SW-Z25 OR SW-Z26 OR SW-Z51) AND E009-SALMETRO-SI
+                  PERFORM CONSULTA-SALDO-METRO
+               END-IF
+      * DECLARE DECLARE @BAZ110-F
            END-IF
       * -- Segunda L�nea
            IF SW-OPE-WALLET-NK OR SW-BAZ
@@ -4975,6 +6217,11 @@
                PERFORM VAL-SI-MOVTO-TJ-DIG
            END-IF
       * DECLARE DECLARE @BAZ038 - F
+      * DECLARE DECLARE @BAZ089-I
+           MOVE VA-IND-TARDIG          TO S209-INDTARDIG
+           MOVE VA-TOT-TARDIG          TO S209-TOTTARDIG
+           MOVE VA-TOT-TARFIS          TO S209-TOTTARFIS
+      * DECLARE DECLARE @BAZ089-F
 
       * DECLARE DECLARE @BAZ043-INI
 
@@ -5053,6 +6300,11 @@
            END-IF
       * DECLARE DECLARE @BAZ060-F
       * DECLARE DECLARE @BAZ015<--FIN
+      * @BAZ078-I
+           IF S309-FOLIO NOT EQUAL SPACES
+              PERFORM 2112-CONSULTA-HISTORIA-ACLARACION
+           END-IF
+      * @BAZ078-F
            PERFORM 66666-WRITE
            .
       *
@@ -5212,6 +6464,62 @@
            END-EVALUATE
            .
       * DECLARE DECLARE @BAZ071-FIN
+      * @BAZ078-I
+      ******************************************************************
+      *2112-CONSULTA-HISTORIA-ACLARACION
+      * OBTIENE EL HISTORICO COMPLETO DE ESTATUS DE LA ACLARACION
+      * (FOLIO) PARA QUE EL AGENTE PUEDA VER TODAS LAS ETAPAS, NO SOLO
+      * LA ULTIMA.
+      ******************************************************************
+       2112-CONSULTA-HISTORIA-ACLARACION.
+      *
+           MOVE 0                           TO S309-NUMHIST
+           SET WSS-FIN-N309H                TO TRUE
+      *
+           MOVE S309-FOLIO                  TO T309H-FOLIO
+      *
+           EXEC SQL
+                DECLARE C309H CURSOR FOR
+                SELECT T309H_FECHA, T309H_HORA, T309H_STATUS,
+                       T309H_DESC
+                  FROM MBDT309H with(nolock)
+                 WHERE T309H_FOLIO = :T309H-FOLIO
+                 ORDER BY T309H_FECHA, T309H_HORA
+           END-EXEC
+      *
+           EXEC SQL
+                OPEN C309H
+           END-EXEC
+      *
+           PERFORM UNTIL WSS-FIN-S309H OR S309-NUMHIST = 10
+              EXEC SQL
+                  FETCH C309H
+                  INTO :T309H-FECHA, :T309H-HORA, :T309H-STATUS,
+                       :T309H-DESC
+              END-EXEC
+      *
+              MOVE SQLCODE                  TO SQL-VALUES
+              EVALUATE TRUE
+                  WHEN SQL-88-OK
+                       ADD 1                 TO S309-NUMHIST
+                       MOVE T309H-FECHA      TO S309-HIST-FECHA
+                                                 (S309-NUMHIST)
+                       MOVE T309H-HORA       TO S309-HIST-HORA
+                                                 (S309-NUMHIST)
+                       MOVE T309H-STATUS     TO S309-HIST-STATUS
+                                                 (S309-NUMHIST)
+                       MOVE T309H-DESC       TO S309-HIST-DESC
+                                                 (S309-NUMHIST)
+                  WHEN OTHER
+                       SET WSS-FIN-S309H     TO TRUE
+              END-EVALUATE
+           END-PERFORM
+      *
+           EXEC SQL
+                CLOSE C309H
+           END-EXEC
+           .
+      * @BAZ078-F
       ******************************************************************
       *29991-CONSULTA-BLDT002.                                         *
       * SE CONSULTA LA TABLA;BLDT002(CAT�LOGO DE CODIGO DE OPERACIONES); *
@@ -5274,6 +6582,19 @@
       *
            IF SW-88-MOV-FOU-S
                PERFORM VALIDA-SI-TJ-DIG
+      * DECLARE DECLARE @BAZ089-I
+               IF SW-88-FIN-BIN-S
+                  SET VA-TARDIG-DIGITAL TO TRUE
+                  ADD 1                 TO VA-TOT-TARDIG
+               ELSE
+                  SET VA-TARDIG-FISICA  TO TRUE
+                  ADD 1                 TO VA-TOT-TARFIS
+               END-IF
+      * DECLARE DECLARE @BAZ089-F
+           ELSE
+      * DECLARE DECLARE @BAZ089-I
+               SET VA-TARDIG-NA         TO TRUE
+      * DECLARE DECLARE @BAZ089-F
            END-IF
            .
       *
@@ -5701,6 +7022,10 @@
                      IF AUX-INTREF71(12:4);  = CA-BATC
                         MOVE SPACES               TO S209-CONCEPT
                         MOVE CA-BON-DOS-P         TO VA-DESC-OPE
+      * @BAZ107-I
+                        MOVE CA-PR-BON2P          TO WSS-COD-PROMO
+                        PERFORM QUERY-WPDT003-PROMO
+      * @BAZ107-F
                      ELSE
       *BAZ044-F
                          SET SW-OPE-WALLET-NK    TO TRUE
@@ -5790,34 +7115,110 @@
        CONSULTA-CORRESPONSAL.
       *
            INITIALIZE DCLBGGT148
+      * DECLARE DECLARE @BAZ088-I
+           MOVE ZEROES                    TO VA-COMISION-CORR
+           SET VA-RECONCOM-NA             TO TRUE
+      * DECLARE DECLARE @BAZ088-F
+      *
+           MOVE WSV-AUX-DESC(01:30);        TO T148-REFERENCIA
+           MOVE WSV-AUX-FECHA             TO T148-DAT-OPER
+      *
+           EXEC SQL
+              SELECT T148_BRN_DES
+      * DECLARE DECLARE @BAZ088-I
+                    ,T148_AMT_COMISION
+      * DECLARE DECLARE @BAZ088-F
+               INTO :T148-BRN-DES
+      * DECLARE DECLARE @BAZ088-I
+                    ,:T148-AMT-COMISION
+      * DECLARE DECLARE @BAZ088-F
+              FROM BGDT148 with (nolock);
+              WHERE T148_REFERENCIA = :T148-REFERENCIA
+                AND T148_DAT_OPER   = :T148-DAT-OPER
+           END-EXEC
+      *
+           MOVE SQLCODE                        TO SQL-VALUES
+      *
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+      * DECLARE DECLARE @BAZ088-I
+                   MOVE T148-AMT-COMISION  TO VA-COMISION-CORR
+                   PERFORM 28897-RECONCILIA-COMISION-CORR
+      * DECLARE DECLARE @BAZ088-F
+              WHEN SQL-88-NOT-FOUND
+                   CONTINUE
+              WHEN OTHER
+                 INITIALIZE QGECABC
+                 MOVE 'MB2C0009'           TO ABC-DES-PROG
+                 MOVE 'SELECT'             TO ABC-REFERENCE1
+                 MOVE 'BGDT148'            TO ABC-OBJECT-ERROR
+                 MOVE SQLERRM              TO ABC-SQLERRM
+                 MOVE SQLCODE              TO ABC-SQLCODE
+                 PERFORM 999999-DB2-ABEND
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ088-I
+      ******************************************************************
+      *.PN 28897-RECONCILIA-COMISION-CORR.                             *
+      * COMPARA LA COMISION REPORTADA POR EL CORRESPONSAL (BGDT148)    *
+      * CONTRA LA COMISION ESPERADA SEGUN EL TABULADOR VIGENTE         *
+      * (CODT150); ES UNA CONSULTA DE MEJOR ESFUERZO QUE NO DETIENE EL *
+      * FLUJO PRINCIPAL.                                               *
+      ******************************************************************
+       28897-RECONCILIA-COMISION-CORR.
+      *
+           EXEC SQL
+                SELECT AMT_COMISION
+                  INTO :VA-COMISION-ESPERADA
+                  FROM CODT150 with (nolock);
+                 WHERE COD_OPERATION = :T043-COD-OPERATION
+                   AND COD_ENTITY    = :CAA-ENT-ACC
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   IF VA-COMISION-ESPERADA EQUAL VA-COMISION-CORR
+                      SET VA-RECONCOM-OK     TO TRUE
+                   ELSE
+                      SET VA-RECONCOM-DIF    TO TRUE
+                   END-IF
+              WHEN OTHER
+                   SET VA-RECONCOM-NA        TO TRUE
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ088-F
+      * DECLARE DECLARE @BAZ095-I
+      ******************************************************************
+      *.PN QUERY-CODT151-COMISION-PRODUCTO.                             *
+      * RECUPERA LA COMISION DEL TABULADOR VIGENTE POR PRODUCTO/        *
+      * SUBPRODUCTO (CODT151); ANALOGA A CODT150 (POR OPERACION) PERO A *
+      * NIVEL PRODUCTO/SUBPRODUCTO; SE INVOCA JUNTO A LA CONSULTA DE    *
+      * INFORMACION DE PRODUCTO (QUERY-WPDT003); CONSULTA DE MEJOR      *
+      * ESFUERZO QUE NO DETIENE EL FLUJO PRINCIPAL.                     *
+      ******************************************************************
+       QUERY-CODT151-COMISION-PRODUCTO.
       *
-           MOVE WSV-AUX-DESC(01:30);        TO T148-REFERENCIA
-           MOVE WSV-AUX-FECHA             TO T148-DAT-OPER
+           MOVE ZEROES                     TO VA-COMISION-PRODUCTO
       *
            EXEC SQL
-              SELECT T148_BRN_DES
-               INTO :T148-BRN-DES
-              FROM BGDT148 with (nolock); 
-              WHERE T148_REFERENCIA = :T148-REFERENCIA
-                AND T148_DAT_OPER   = :T148-DAT-OPER
+                SELECT AMT_COMISION
+                  INTO :VA-COMISION-PRODUCTO
+                  FROM CODT151 with (nolock);
+                 WHERE COD_ENTITY  = :CAA-ENT-ACC
+                   AND COD_PRODUCT = :V041-COD-PROD
+                   AND COD_SPROD   = :V041-COD-SPROD
            END-EXEC
       *
-           MOVE SQLCODE                        TO SQL-VALUES
-      *
+           MOVE SQLCODE TO SQL-VALUES
            EVALUATE TRUE
               WHEN SQL-88-OK
-              WHEN SQL-88-NOT-FOUND
                    CONTINUE
               WHEN OTHER
-                 INITIALIZE QGECABC
-                 MOVE 'MB2C0009'           TO ABC-DES-PROG
-                 MOVE 'SELECT'             TO ABC-REFERENCE1
-                 MOVE 'BGDT148'            TO ABC-OBJECT-ERROR
-                 MOVE SQLERRM              TO ABC-SQLERRM
-                 MOVE SQLCODE              TO ABC-SQLCODE
-                 PERFORM 999999-DB2-ABEND
+                   MOVE ZEROES              TO VA-COMISION-PRODUCTO
            END-EVALUATE
            .
+      * DECLARE DECLARE @BAZ095-F
       * DECLARE DECLARE @BAZ033-F
       * DECLARE DECLARE @BAZ0021-FIN
       ******************************************************************
@@ -5829,6 +7230,9 @@
       *
            INITIALIZE VA-DESC-OPE
                       VA-BENEFIC
+      * DECLARE DECLARE @BAZ104-I
+           INITIALIZE VA-TIPCAM-APLICADO
+      * DECLARE DECLARE @BAZ104-F
       *
            MOVE VA-COD-MOV                      TO WSS-COD-OPERACION
       *
@@ -6155,7 +7559,9 @@
                    MOVE 'DEPOSITO PRESTA PRENDA' TO S209-CONCEPT
       * DECLARE DECLARE @BAZ073-F
               WHEN OTHER
-                   CONTINUE
+      * DECLARE DECLARE @BAZ098-I
+                   PERFORM QUERY-WPDT003-DESCOPER
+      * DECLARE DECLARE @BAZ098-F
            END-EVALUATE.
       * DECLARE DECLARE @BAZ056-I
       ******************************************************************
@@ -6695,9 +8101,11 @@
            MOVE CAA-ENT-ACC          TO T003-ENT-EMP T003-ENT
            EXEC SQL
              SELECT TOP 1
-                    T003_NUM_E
-              INTO :T003-NUM-E
-             FROM DMDT003 with(nolock); 
+                    T003_NUM_E,
+                    T003_NUM_LOTE
+              INTO :T003-NUM-E,
+                   :T003-NUM-LOTE
+             FROM DMDT003 with(nolock);
                WHERE T003_BRN_EMP = :T003-BRN-EMP
                  AND T003_ACC_EMP = :T003-ACC-EMP
                  AND T003_ENT_EMP = :T003-ENT-EMP
@@ -6709,10 +8117,42 @@
            EVALUATE TRUE
            WHEN SQL-88-OK
                 MOVE T003-NUM-E TO VA-DESC-OPE
+      * DECLARE DECLARE @BAZ082-I
+                MOVE T003-NUM-LOTE  TO VA-NUMLOTE-907
+                PERFORM 28890-OBTEN-NOMBRE-EMPRESA
+      * DECLARE DECLARE @BAZ082-F
            WHEN OTHER
                 MOVE SPACES     TO VA-DESC-OPE
+      * DECLARE DECLARE @BAZ082-I
+                MOVE SPACES     TO VA-NOMEMP-907 VA-NUMLOTE-907
+      * DECLARE DECLARE @BAZ082-F
            END-EVALUATE
            .
+      * DECLARE DECLARE @BAZ082-I
+      ******************************************************************
+      *.PN 28890-OBTEN-NOMBRE-EMPRESA.                                 *
+      * OBTIENE EL NOMBRE DE LA EMPRESA EMISORA DEL LOTE DE NOMINA      *
+      * (DMDT001); PARA DETALLE DE LOTE LIGADO AL MOVIMIENTO 907.       *
+      ******************************************************************
+       28890-OBTEN-NOMBRE-EMPRESA.
+      *
+           MOVE T003-NUM-E           TO T001-NUM-E
+           MOVE CAA-ENT-ACC          TO T001-ENT
+           EXEC SQL
+             SELECT T001_NAME_E
+              INTO :T001-NAME-E
+              FROM DMDT001 with(nolock);
+             WHERE T001_ENT   = :T001-ENT
+               AND T001_NUM_E = :T001-NUM-E
+           END-EXEC
+           MOVE SQLCODE               TO SQL-VALUES
+           IF SQL-88-OK
+              MOVE T001-NAME-E        TO VA-NOMEMP-907
+           ELSE
+              MOVE SPACES             TO VA-NOMEMP-907
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ082-F
       *
       ******************************************************************
       *.PN ARMA-DESC-CODA36.                                           *
@@ -6751,11 +8191,16 @@
                MOVE V041-COD-PROD         TO T003-COD-PRODUCT
                MOVE V041-COD-SPROD        TO T003-CODE
                MOVE '2'                   TO T003-TYP-CODE
-               MOVE 'E'                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-I
+               MOVE CAA-SW-LNG-TERM                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-F
                PERFORM QUERY-WPDT003
                MOVE SQLCODE TO SQL-VALUES
                EVALUATE TRUE
                WHEN SQL-88-OK
+      * DECLARE DECLARE @BAZ095-I
+                    PERFORM QUERY-CODT151-COMISION-PRODUCTO
+      * DECLARE DECLARE @BAZ095-F
       *             MOVE T003-SDE-CODE    TO VA-DESC-OPE(1:15); 
       *             MOVE V041-CEN-REG     TO VA-DESC-OPE(17:04); 
       *             MOVE V041-ACC         TO VA-DESC-OPE(21:10); 
@@ -7278,11 +8723,16 @@
                MOVE V041-COD-PROD         TO T003-COD-PRODUCT
                MOVE V041-COD-SPROD        TO T003-CODE
                MOVE '2'                   TO T003-TYP-CODE
-               MOVE 'E'                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-I
+               MOVE CAA-SW-LNG-TERM                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-F
                PERFORM QUERY-WPDT003
                MOVE SQLCODE TO SQL-VALUES
                EVALUATE TRUE
                WHEN SQL-88-OK
+      * DECLARE DECLARE @BAZ095-I
+                    PERFORM QUERY-CODT151-COMISION-PRODUCTO
+      * DECLARE DECLARE @BAZ095-F
       *             MOVE T003-SDE-CODE    TO VA-DESC-OPE(1:15); 
       *             MOVE V041-CEN-REG     TO VA-DESC-OPE(17:04); 
       *             MOVE V041-ACC         TO VA-DESC-OPE(21:10); 
@@ -7346,11 +8796,16 @@
                MOVE V041-COD-PROD         TO T003-COD-PRODUCT
                MOVE V041-COD-SPROD        TO T003-CODE
                MOVE '2'                   TO T003-TYP-CODE
-               MOVE 'E'                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-I
+               MOVE CAA-SW-LNG-TERM                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-F
                PERFORM QUERY-WPDT003
                MOVE SQLCODE TO SQL-VALUES
                EVALUATE TRUE
                WHEN SQL-88-OK
+      * DECLARE DECLARE @BAZ095-I
+                    PERFORM QUERY-CODT151-COMISION-PRODUCTO
+      * DECLARE DECLARE @BAZ095-F
                     MOVE T003-DES-CODE    TO AUX-DESINT-APERT1
                     MOVE V041-CEN-REG     TO AUX-DESINT-APERT2(1:4); 
                     MOVE V041-ACC         TO AUX-DESINT-APERT2(5:10); 
@@ -7567,11 +9022,16 @@
                MOVE V041-COD-PROD         TO T003-COD-PRODUCT
                MOVE V041-COD-SPROD        TO T003-CODE
                MOVE '2'                   TO T003-TYP-CODE
-               MOVE 'E'                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-I
+               MOVE CAA-SW-LNG-TERM                   TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-F
                PERFORM QUERY-WPDT003
                MOVE SQLCODE TO SQL-VALUES
                EVALUATE TRUE
                WHEN SQL-88-OK
+      * DECLARE DECLARE @BAZ095-I
+                    PERFORM QUERY-CODT151-COMISION-PRODUCTO
+      * DECLARE DECLARE @BAZ095-F
                     MOVE T003-SDE-CODE    TO AUX-DESINT-RENEJE1
                     MOVE V041-CEN-REG     TO AUX-DESINT-RENEJE2(1:4); 
                     MOVE V041-ACC         TO AUX-DESINT-RENEJE2(5:10); 
@@ -7638,43 +9098,55 @@
            INITIALIZE S209-CONCEPT
            MOVE 'Transferencia Bancaria' TO S209-CONCEPT
       * DECLARE DECLARE @BAZ009.I
-      *    MOVE CAA-ENT-ACC             TO N1000-ENT
-      *    MOVE AUX-CTA-CEN             TO N1000-CEN-REG
-      *    MOVE AUX-CTA-NUM             TO N1000-ACC
-      *    MOVE VA-COD-MOV              TO N1000-CODE
-      *    MOVE AUX-AMT-COMP3           TO N1000-AMOUNT
-      *    MOVE AUX-INTREF71            TO N1000-INTREF
-      *    MOVE WSV-AUX-FECHA           TO N1000-DAT-OPERATION
-      *    MOVE VA-DAT-VALUE            TO N1000-DAT-VALUEI
-      *
-      *    IF VA-COD-MOV = ('215' OR '213'); 
-      *       MOVE WSV-AUX-NUMOPE       TO N1000-INTREF
-      *       MOVE AUX-SEQ-T04          TO N1000-INTREF
-      *    END-IF
+      * @BAZ077-I
+      * CUANDO EL LLAMADOR PIDE REFRESH (E009-REFRESH-SI) SE CONSULTA
+      * EN VIVO AL SWITCH SPEI (FE7C1000); EN LUGAR DE SOLO LEER EL
+      * ULTIMO DATO GRABADO (OBTEN-DETALLE-BT600); .
+           IF E009-REFRESH-SI
+              MOVE CAA-ENT-ACC             TO N1000-ENT
+              MOVE AUX-CTA-CEN             TO N1000-CEN-REG
+              MOVE AUX-CTA-NUM             TO N1000-ACC
+              MOVE VA-COD-MOV              TO N1000-CODE
+              MOVE AUX-AMT-COMP3           TO N1000-AMOUNT
+              MOVE AUX-INTREF71            TO N1000-INTREF
+              MOVE WSV-AUX-FECHA           TO N1000-DAT-OPERATION
+              MOVE VA-DAT-VALUE            TO N1000-DAT-VALUEI
+      *
+              IF VA-COD-MOV = ('215' OR '213')
+                 MOVE WSV-AUX-NUMOPE       TO N1000-INTREF
+                 MOVE AUX-SEQ-T04          TO N1000-INTREF
+              END-IF
       *
-      *    EXEC CICS
-      *       LINK PROGRAM ('FE7C1000'); 
-      *       COMMAREA(VA-FENC1000); 
-      *       NOHANDLE
-      *    END-EXEC
+              EXEC CICS
+                 LINK PROGRAM ('FE7C1000')
+                 COMMAREA(VA-FENC1000)
+                 NOHANDLE
+              END-EXEC
       *
-      *    IF EIBRESP EQUAL DFHRESP(NORMAL); 
-      *       IF N1000-COD-RETURN = '00'
-      *          MOVE N1000-BCO-ORIGIN      TO AUX-DES-TRANS1
-      *          MOVE N1000-CONCEPTOP       TO AUX-DES-TRANS2
-      *       ELSE
-      *         IF ((N1000-BCO-ORIGIN EQUAL SPACES OR LOW-VALUES);  AND
-      *             (N1000-CONCEPTOP EQUAL SPACES OR LOW-VALUES); ); 
-      *             PERFORM OBTEN-DETALLE-BT600
-      *         ELSE
-      *            MOVE N1000-BCO-ORIGIN      TO AUX-DES-TRANS1
-      *            MOVE N1000-CONCEPTOP       TO AUX-DES-TRANS2
-      *         END-IF
-      *       END-IF
-      *    ELSE
+              IF EIBRESP EQUAL DFHRESP(NORMAL)
+                 IF N1000-COD-RETURN = '00'
+                    MOVE N1000-BCO-ORIGIN      TO AUX-DES-TRANS1
+                    MOVE N1000-CONCEPTOP       TO AUX-DES-TRANS2
+                 ELSE
+                    IF ((N1000-BCO-ORIGIN EQUAL SPACES OR LOW-VALUES) AND
+                        (N1000-CONCEPTOP EQUAL SPACES OR LOW-VALUES))
+                        PERFORM OBTEN-DETALLE-BT600
+                    ELSE
+                       MOVE N1000-BCO-ORIGIN      TO AUX-DES-TRANS1
+                       MOVE N1000-CONCEPTOP       TO AUX-DES-TRANS2
+                    END-IF
+                 END-IF
+              ELSE
+                 MOVE SPACES TO VA-DESC-OPE
+                 PERFORM OBTEN-DETALLE-BT600
+              END-IF
+           ELSE
+      * @BAZ077-F
               MOVE SPACES TO VA-DESC-OPE
               PERFORM OBTEN-DETALLE-BT600
-      *    END-IF
+      * @BAZ077-I
+           END-IF
+      * @BAZ077-F
       * DECLARE DECLARE @BAZ009.F
               STRING AUX-DES-TRANS1  DELIMITED BY '  '
                                  ' ' DELIMITED BY SIZE
@@ -8382,6 +9854,9 @@
       *      MOVE AUX-TIPCAM-INTERF-R  TO AUX-TIP-CAMCPRA
              MOVE AUX-TIPCAM-INTERF-R  TO AUX-TIP-CAMVTA
            END-IF
+      * DECLARE DECLARE @BAZ104-I
+           MOVE AUX-VALOR              TO VA-TIPCAM-APLICADO
+      * DECLARE DECLARE @BAZ104-F
            MOVE 'TC.'                  TO AUX-DESTIP-CAMBIO0
            MOVE AUX-VALOR(1:5);          TO AUX-DESTIP-CAMBIO1
            MOVE ';'                    TO AUX-DESTIP-CAMBIOC
@@ -8439,6 +9914,9 @@
       *      MOVE AUX-TIPCAM-INTERF-R  TO AUX-TIP-CAMVTA
              MOVE AUX-TIPCAM-INTERF-R  TO AUX-TIP-CAMCPRA
            END-IF
+      * DECLARE DECLARE @BAZ104-I
+           MOVE AUX-VALOR              TO VA-TIPCAM-APLICADO
+      * DECLARE DECLARE @BAZ104-F
            MOVE 'TC.'                  TO AUX-DESTIP-CAMBIO0
            MOVE AUX-VALOR(1:5);          TO AUX-DESTIP-CAMBIO1
            MOVE ';'                    TO AUX-DESTIP-CAMBIOC
@@ -8488,10 +9966,13 @@
            ELSE
              MOVE AUX-INTREF71(2:2);     TO AUX-VALOR(1:2); 
              MOVE '.'                  TO AUX-VALOR(3:1); 
-             MOVE AUX-INTREF71(4:2);     TO AUX-VALOR(4:2); 
+             MOVE AUX-INTREF71(4:2);     TO AUX-VALOR(4:2);
            END-IF
-           MOVE 'Tipo De Cambio '      TO VA-DESC-OPE(1:15); 
-           MOVE AUX-VALOR              TO VA-DESC-OPE(16:16); 
+      * DECLARE DECLARE @BAZ104-I
+           MOVE AUX-VALOR              TO VA-TIPCAM-APLICADO
+      * DECLARE DECLARE @BAZ104-F
+           MOVE 'Tipo De Cambio '      TO VA-DESC-OPE(1:15);
+           MOVE AUX-VALOR              TO VA-DESC-OPE(16:16);
 
            .
       *
@@ -8521,10 +10002,13 @@
            ELSE
              MOVE AUX-INTREF71(2:2);     TO AUX-VALOR(1:2); 
              MOVE '.'                  TO AUX-VALOR(3:1); 
-             MOVE AUX-INTREF71(4:2);     TO AUX-VALOR(4:2); 
+             MOVE AUX-INTREF71(4:2);     TO AUX-VALOR(4:2);
            END-IF
-           MOVE 'Tipo De Cambio '      TO VA-DESC-OPE(1:15); 
-           MOVE AUX-VALOR              TO VA-DESC-OPE(16:16); 
+      * DECLARE DECLARE @BAZ104-I
+           MOVE AUX-VALOR              TO VA-TIPCAM-APLICADO
+      * DECLARE DECLARE @BAZ104-F
+           MOVE 'Tipo De Cambio '      TO VA-DESC-OPE(1:15);
+           MOVE AUX-VALOR              TO VA-DESC-OPE(16:16);
            .
       *
       ******************************************************************
@@ -8708,6 +10192,34 @@
               MOVE 'Comisi�n env�o Dinero Express' TO S209-CONCEPT
            END-IF
            .
+      * DECLARE DECLARE @BAZ086-I
+      ******************************************************************
+      *.PN 28896-CONSULTA-LIQ-MTCN.                                    *
+      * CONSULTA EL ESTATUS DE LIQUIDACION/RECONCILIACION DE UN ENVIO  *
+      * WESTERN UNION CONTRA LA BITACORA DE LIQUIDACION (WUDT201) USAN-*
+      * DO EL MTCN EXTRAIDO DE LA DESCRIPCION DEL MOVIMIENTO; ES UNA   *
+      * CONSULTA DE MEJOR ESFUERZO QUE NO DETIENE EL FLUJO PRINCIPAL.  *
+      ******************************************************************
+       28896-CONSULTA-LIQ-MTCN.
+      *
+           EXEC SQL
+                SELECT FLG_STATUS
+                  INTO :VA-ESTLIQ-MTCN
+                  FROM WUDT201
+                 WHERE COD_MTCN = :VA-MTCN-NUM
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                 CONTINUE
+              WHEN SQL-88-NOT-FOUND
+                 SET VA-ESTLIQ-MTCN-PEND  TO TRUE
+              WHEN OTHER
+                 SET VA-ESTLIQ-MTCN-NA    TO TRUE
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ086-F
       *
       ******************************************************************
       *.PN ARMA-DESC-COD683.                                           *
@@ -8726,6 +10238,9 @@
       *.PN ARMA-DESC-PAGPREST.                                         *
       ******************************************************************
        ARMA-DESC-PAGPREST.
+      * DECLARE DECLARE @BAZ097-I
+           PERFORM 28898-CONSULTA-DETALLE-PRESTAMO
+      * DECLARE DECLARE @BAZ097-F
       *LCR-INI
            IF VA-COD-MOV = 'D23'
       *      IF WSV-AUX-DESC = ('Nomina big' OR 'nomina big'); 
@@ -8783,11 +10298,10 @@
                    MOVE 'American Express' TO AUX-DESCOD-R801
                 END-IF
              ELSE
-                IF AUX-BIN(2:1);  = '3'
-                 MOVE 'American Express'   TO AUX-DESCOD-R801
-                ELSE
-                 MOVE SPACES               TO AUX-DESCOD-R801
-                END-IF
+      * DECLARE DECLARE @BAZ100-I
+                PERFORM DETERMINA-RED-BIN
+                MOVE AUX-DESBANCO          TO AUX-DESCOD-R801
+      * DECLARE DECLARE @BAZ100-F
              END-IF
       *
              MOVE '****'                   TO AUX-DESCOD-R802(1:4); 
@@ -8971,6 +10485,39 @@
            .
       * DECLARE DECLARE @BAZ074-F
       ******************************************************************
+      *.PN DETERMINA-RED-BIN.  IDENTIFICA LA RED DE LA TARJETA A PARTIR*
+      *                        DEL BIN (AUX-BIN) CUANDO NO SE ENCONTRO *
+      *                        EN MCDT097, CUBRIENDO RANGOS DE BIN DE  *
+      *                        LOS PRODUCTOS DE TARJETA MAS RECIENTES  *
+      *                        (P.EJ. MASTERCARD SERIE 2) Y NO SOLO    *
+      *                        AMERICAN EXPRESS COMO ANTES.            *
+      * DECLARE DECLARE @BAZ100-I
+      ******************************************************************
+       DETERMINA-RED-BIN.
+      *
+           MOVE SPACES TO AUX-DESBANCO
+           EVALUATE TRUE
+              WHEN AUX-BIN-NUM >= 340000 AND AUX-BIN-NUM <= 349999
+              WHEN AUX-BIN-NUM >= 370000 AND AUX-BIN-NUM <= 379999
+                   MOVE 'American Express'    TO AUX-DESBANCO
+              WHEN AUX-BIN-NUM >= 300000 AND AUX-BIN-NUM <= 305999
+              WHEN AUX-BIN-NUM >= 360000 AND AUX-BIN-NUM <= 369999
+              WHEN AUX-BIN-NUM >= 380000 AND AUX-BIN-NUM <= 399999
+                   MOVE 'Diners Club'         TO AUX-DESBANCO
+              WHEN AUX-BIN-NUM >= 510000 AND AUX-BIN-NUM <= 559999
+              WHEN AUX-BIN-NUM >= 222100 AND AUX-BIN-NUM <= 272099
+                   MOVE 'Mastercard'          TO AUX-DESBANCO
+              WHEN AUX-BIN-NUM >= 601100 AND AUX-BIN-NUM <= 601199
+              WHEN AUX-BIN-NUM >= 644000 AND AUX-BIN-NUM <= 659999
+                   MOVE 'Discover'            TO AUX-DESBANCO
+              WHEN AUX-BIN-NUM >= 400000 AND AUX-BIN-NUM <= 499999
+                   MOVE 'Visa'                TO AUX-DESBANCO
+              WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ100-F
+      ******************************************************************
       *.PN VALIDA-BINBANCO.    AUX-DESTDC-PAGO1 = NOMBRE BANCO         *
       *                        AUX-DESTDC-PAGO2 = **** + ultimos 4 tarj*
       ******************************************************************
@@ -9008,25 +10555,21 @@
               IF WSV-AUX-DESC(1:3);  = 'AB '
                  MOVE '****'             TO AUX-DESTDC-PAGO2(1:4); 
                  MOVE WSV-AUX-DESC(16:4);  TO AUX-DESTDC-PAGO2(5:4); 
-                 IF AUX-BIN(2:1);  = '3'
-                  MOVE 'American Express'  TO AUX-DESBANCO
-      *           MOVE WSV-AUX-DESC(15:4);   TO AUX-DESTDC-PAGO2(5:4); 
-      * DECLARE DECLARE @BAZ046-I
-                 ELSE
+      * DECLARE DECLARE @BAZ100-I
+                 PERFORM DETERMINA-RED-BIN
+                 IF AUX-DESBANCO = SPACES
                     PERFORM QUERY-MCDT279
-      * DECLARE DECLARE @BAZ046-I
                  END-IF
+      * DECLARE DECLARE @BAZ100-F
               ELSE
-                 MOVE '****'             TO AUX-DESTDC-PAGO2(1:4); 
-                 MOVE WSV-AUX-DESC(22:4);  TO AUX-DESTDC-PAGO2(5:4); 
-                 IF AUX-BIN(2:1);  = '3'
-                  MOVE 'American Express'  TO AUX-DESBANCO
-      *           MOVE WSV-AUX-DESC(21:4);   TO AUX-DESTDC-PAGO2(5:4); 
-      * DECLARE DECLARE @BAZ046-I
-                 ELSE
+                 MOVE '****'             TO AUX-DESTDC-PAGO2(1:4);
+                 MOVE WSV-AUX-DESC(22:4);  TO AUX-DESTDC-PAGO2(5:4);
+      * DECLARE DECLARE @BAZ100-I
+                 PERFORM DETERMINA-RED-BIN
+                 IF AUX-DESBANCO = SPACES
                     PERFORM QUERY-MCDT279
-      * DECLARE DECLARE @BAZ046-I
                  END-IF
+      * DECLARE DECLARE @BAZ100-F
               END-IF
               MOVE AUX-DESBANCO          TO AUX-DESTDC-PAGO1
            END-IF
@@ -9180,6 +10723,9 @@
                         AUX-SURNAME DELIMITED BY '   '
                                     INTO AUX-NOMBRECTE
                    SET  WSS-CTA-SI   TO TRUE
+      * DECLARE DECLARE @BAZ087-I
+                   PERFORM 9645-REGISTRA-CONSENT-GK
+      * DECLARE DECLARE @BAZ087-F
               WHEN OTHER
                    MOVE SPACES TO AUX-NOMBRECTE
               END-EVALUATE
@@ -9188,7 +10734,35 @@
               MOVE SPACES TO AUX-NUMCUS8
            END-IF
            .
-
+      * DECLARE DECLARE @BAZ087-I
+      ******************************************************************
+      *.PN 9645-REGISTRA-CONSENT-GK.                                   *
+      * BITACORA DE CONSENTIMIENTO/AUTORIZACION DEL TUTOR AL CONSULTAR *
+      * MOVIMIENTOS DE UNA CUENTA GUARDADITO KIDS; ES UN REGISTRO DE   *
+      * MEJOR ESFUERZO, NO DETIENE EL FLUJO PRINCIPAL.                 *
+      ******************************************************************
+       9645-REGISTRA-CONSENT-GK.
+      *
+           EXEC SQL
+                INSERT INTO MBDT143
+                   (T143_ENT_ORIGIN    ,
+                    T143_ACC           ,
+                    T143_NUM_CUS_TUTOR ,
+                    T143_NUM_CUS_KID   ,
+                    T143_TRM_LASTMOD   ,
+                    T143_STP_LASTMOD   )
+                VALUES
+                   (:CAA-ENT-ACC           ,
+                    :AUX-CTA-NUM           ,
+                    :WSE-NUMCUS            ,
+                    :AUX-NUMCUS8           ,
+                    :EIBTRMID              ,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ087-F
       * DECLARE DECLARE @BAZ029-FIN
       ******************************************************************
       *.PN OBTEN-CUENTA-20POS.                                         *
@@ -9356,6 +10930,122 @@
                   AND T003_COD_LANGUAGE = :T003-COD-LANGUAGE
             END-EXEC.
       *
+      * DECLARE DECLARE @BAZ098-I
+      ******************************************************************
+      *.PN QUERY-WPDT003-DESCOPER.                                     *
+      * RESPALDO CONFIGURABLE (TABLA WPDT003, TYP_CODE '9') PARA        *
+      * DESCRIBIR CODIGOS DE OPERACION NUEVOS QUE AUN NO TIENEN UN      *
+      * WHEN PROPIO EN CONSULTA-DESC-OPER; DE MEJOR ESFUERZO: SI NO SE  *
+      * ENCUENTRA CONFIGURADO; VA-DESC-OPE QUEDA COMO ANTES (VACIO, EL  *
+      * CALLER USA SU PROPIO DEFAULT).                                  *
+      ******************************************************************
+       QUERY-WPDT003-DESCOPER.
+      *
+           MOVE CAA-ENT-ACC                TO T003-COD-ENTITY
+           MOVE SPACES                     TO T003-COD-PRODUCT
+           MOVE VA-COD-MOV                 TO T003-CODE
+           MOVE '9'                        TO T003-TYP-CODE
+      * DECLARE DECLARE @BAZ101-I
+           MOVE CAA-SW-LNG-TERM                        TO T003-COD-LANGUAGE
+      * DECLARE DECLARE @BAZ101-F
+      *
+           PERFORM QUERY-WPDT003
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           IF SQL-88-OK
+              MOVE T003-DES-CODE           TO VA-DESC-OPE
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ098-F
+      *
+      * DECLARE DECLARE @BAZ102-I
+      ******************************************************************
+      *.PN RETENCION-DETALLE.   CALCULA EL DEPARTAMENTO RESPONSABLE Y   *
+      *                         LA FECHA DE VENCIMIENTO DE LA RETENCION *
+      *                         ACTUAL (VA-RETEN-MOTIVO YA SE MOVIO     *
+      *                         DESDE T089-OBSERVATIONS POR EL CALLER). *
+      *                         DE MEJOR ESFUERZO: SI NO SE ENCUENTRA   *
+      *                         CONFIGURADO, QUEDA EN SPACES.           *
+      ******************************************************************
+       RETENCION-DETALLE.
+      *
+           MOVE SPACES                     TO VA-RETEN-DEPTO
+                                               VA-RETEN-FEC-VENCE
+           PERFORM QUERY-WPDT003-DEPTORET
+           PERFORM CALCULA-FEC-VENCE-RET
+           .
+      ******************************************************************
+      *.PN QUERY-WPDT003-DEPTORET.                                     *
+      * RESPALDO CONFIGURABLE (TABLA WPDT003, TYP_CODE '3') PARA        *
+      * OBTENER EL DEPARTAMENTO QUE ORIGINA UN CODIGO DE RETENCION      *
+      * (T089-COD); DE MEJOR ESFUERZO: SI NO SE ENCUENTRA CONFIGURADO,  *
+      * VA-RETEN-DEPTO QUEDA EN SPACES.                                 *
+      ******************************************************************
+       QUERY-WPDT003-DEPTORET.
+      *
+           MOVE CAA-ENT-ACC                TO T003-COD-ENTITY
+           MOVE SPACES                     TO T003-COD-PRODUCT
+           MOVE T089-COD                   TO T003-CODE
+           MOVE '3'                        TO T003-TYP-CODE
+           MOVE CAA-SW-LNG-TERM            TO T003-COD-LANGUAGE
+      *
+           PERFORM QUERY-WPDT003
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           IF SQL-88-OK
+              MOVE T003-DES-CODE           TO VA-RETEN-DEPTO
+           END-IF
+           .
+      * @BAZ107-I
+      ******************************************************************
+      *.PN QUERY-WPDT003-PROMO.  RESPALDO CONFIGURABLE (TABLA WPDT003,  *
+      *     TYP_CODE '8') PARA LAS LEYENDAS DE PROMOCIONES QUE VIENEN   *
+      *     MOVIDAS A VA-DESC-OPE COMO CONSTANTE FIJA; EL LLAMADOR      *
+      *     MUEVE PRIMERO SU CODIGO DE PROMOCION (CA-PR-*) A            *
+      *     WSS-COD-PROMO Y LA LEYENDA FIJA DE SIEMPRE A VA-DESC-OPE;   *
+      *     DE MEJOR ESFUERZO: SI NO SE ENCUENTRA CONFIGURADA, SE       *
+      *     RESPETA LA LEYENDA FIJA YA MOVIDA POR EL LLAMADOR.          *
+      ******************************************************************
+       QUERY-WPDT003-PROMO.
+      *
+           MOVE CAA-ENT-ACC                TO T003-COD-ENTITY
+           MOVE SPACES                     TO T003-COD-PRODUCT
+           MOVE WSS-COD-PROMO              TO T003-CODE
+           MOVE CA-8                       TO T003-TYP-CODE
+           MOVE CAA-SW-LNG-TERM            TO T003-COD-LANGUAGE
+      *
+           PERFORM QUERY-WPDT003
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           IF SQL-88-OK
+              MOVE T003-DES-CODE           TO VA-DESC-OPE
+           END-IF
+           .
+      * @BAZ107-F
+      ******************************************************************
+      *.PN CALCULA-FEC-VENCE-RET.  CALCULA LA FECHA DE VENCIMIENTO DE   *
+      *                            LA RETENCION COMO LA FECHA DE        *
+      *                            REGISTRO (T089-DAT-REG) MAS EL       *
+      *                            PLAZO CONFIGURADO (CA-DIAS-VENCE-RET)*
+      *                            USANDO ARITMETICA DE FECHAS DEL      *
+      *                            MOTOR SQL (DE MEJOR ESFUERZO: SI LA  *
+      *                            CONSULTA FALLA, QUEDA EN SPACES).    *
+      ******************************************************************
+       CALCULA-FEC-VENCE-RET.
+      *
+           EXEC SQL
+              SELECT CHAR(DATE(:T089-DAT-REG); + :CA-DIAS-VENCE-RET DAYS);
+                INTO :VA-RETEN-FEC-VENCE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           IF NOT SQL-88-OK
+              MOVE SPACES                  TO VA-RETEN-FEC-VENCE
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ102-F
+      *
       ******************************************************************
       *.PN QUERY-TCDT010-CAJERO.                                       *
       ******************************************************************
@@ -9701,10 +11391,16 @@
                NOHANDLE
            END-EXEC.
       *
-           IF EIBRESP EQUAL DFHRESP(NORMAL); 
+      * DECLARE DECLARE @BAZ085-I
+           SET VA-ORIGEN-CERO            TO TRUE
+      * DECLARE DECLARE @BAZ085-F
+           IF EIBRESP EQUAL DFHRESP(NORMAL);
               IF TCEC0810-COD-RETURN = '00'
                  MOVE TCEC0810-BIDRATE    TO AUX-TIP-CAMCPRA
                  MOVE TCEC0810-OFFERRATE  TO AUX-TIP-CAMVTA
+      * DECLARE DECLARE @BAZ085-I
+                 SET VA-ORIGEN-LIVE       TO TRUE
+      * DECLARE DECLARE @BAZ085-F
               ELSE
                  MOVE CAA-ENT-ACC   TO V081-COD-ENTITY
                  MOVE WSV-AUX-FECHA TO V081-DAT-EXCHANGE
@@ -9732,6 +11428,9 @@
                  IF SQL-88-OK
                     MOVE V081-BIDRATE   TO AUX-TIP-CAMCPRA
                     MOVE V081-OFFERRATE TO AUX-TIP-CAMVTA
+      * DECLARE DECLARE @BAZ085-I
+                    SET VA-ORIGEN-HIST  TO TRUE
+      * DECLARE DECLARE @BAZ085-F
                  ELSE
                     MOVE ZEROES TO AUX-TIP-CAMCPRA
                                    AUX-TIP-CAMVTA
@@ -9741,6 +11440,9 @@
               MOVE ZEROES TO AUX-TIP-CAMCPRA
                              AUX-TIP-CAMVTA
            END-IF
+      * DECLARE DECLARE @BAZ085-I
+           PERFORM 28895-REGISTRA-TIPCAM-HIST
+      * DECLARE DECLARE @BAZ085-F
       *
            IF (AUX-TIP-CAMVTA <> ZEROES AND AUX-TIP-CAMCPRA <> ZEROES); 
               INITIALIZE TCEC0820-INPUT
@@ -9757,7 +11459,7 @@
                       NOHANDLE
               END-EXEC
       *
-              IF EIBRESP EQUAL DFHRESP(NORMAL); 
+              IF EIBRESP EQUAL DFHRESP(NORMAL);
                  EVALUATE TCEC0820-COD-RETURN
                  WHEN 00
                  WHEN 40
@@ -9766,10 +11468,117 @@
                         MOVE TCEC0820-BIDRATE   TO AUX-TIP-CAMCPRA
                         MOVE TCEC0820-OFFERRATE TO AUX-TIP-CAMVTA
                      END-IF
+      * DECLARE DECLARE @BAZ096-I
+                     MOVE TCEC0820-FAC-BIDRATE   TO VA-FACTOR-COMPRA-REG
+                     MOVE TCEC0820-FAC-OFFERRATE TO VA-FACTOR-VENTA-REG
+                     PERFORM 28894-VALIDA-FACTOR-REGIONAL
+      * DECLARE DECLARE @BAZ096-F
                  END-EVALUATE
               END-IF
            END-IF
            .
+      * DECLARE DECLARE @BAZ096-I
+      ******************************************************************
+      *.PN 28894-VALIDA-FACTOR-REGIONAL.                                *
+      * COMPARA LOS FACTORES DE AJUSTE CAMBIARIO REGIONAL (TCTC4041,    *
+      * DEVUELTOS POR TC7C0820 COMO TCEC0820-FAC-BIDRATE/-OFFERRATE)    *
+      * CONTRA SU RANGO NORMAL (1.000000 +/- CA-FACTOR-TOLERANCIA) PARA *
+      * SEÑALAR UN FACTOR REGIONAL ATIPICO (OUTLIER) EN LA SALIDA.      *
+      ******************************************************************
+       28894-VALIDA-FACTOR-REGIONAL.
+      *
+           SET WSS-FACTOR-REGIONAL-NORMAL TO TRUE
+      *
+           IF VA-FACTOR-COMPRA-REG > ZEROES OR
+              VA-FACTOR-VENTA-REG  > ZEROES
+              IF (VA-FACTOR-COMPRA-REG < (1 - CA-FACTOR-TOLERANCIA); OR
+                  VA-FACTOR-COMPRA-REG > (1 + CA-FACTOR-TOLERANCIA);) OR
+                 (VA-FACTOR-VENTA-REG  < (1 - CA-FACTOR-TOLERANCIA); OR
+                  VA-FACTOR-VENTA-REG  > (1 + CA-FACTOR-TOLERANCIA);)
+                 SET WSS-FACTOR-REGIONAL-OUTLIER TO TRUE
+              END-IF
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ096-F
+      * DECLARE DECLARE @BAZ097-I
+      ******************************************************************
+      *.PN 28898-CONSULTA-DETALLE-PRESTAMO.                             *
+      * RECUPERA EL DETALLE DEL CALENDARIO DE PAGOS DEL PRESTAMO LIGADO *
+      * A LA CUENTA CONSULTADA (CRDT060); NUMERO DE PAGO, SALDO         *
+      * INSOLUTO, IMPORTE DE PAGO Y FECHA DEL PROXIMO PAGO; SE INVOCA   *
+      * AL DESCRIBIR UN MOVIMIENTO DE PAGO DE PRESTAMO (SW-PAGO-PREST); *
+      * ES DE MEJOR ESFUERZO, NO DETIENE EL FLUJO PRINCIPAL.            *
+      ******************************************************************
+       28898-CONSULTA-DETALLE-PRESTAMO.
+      *
+           MOVE ZEROES                     TO VA-PREST-NUMPAGO
+                                               VA-PREST-SALDO
+                                               VA-PREST-IMPPAGO
+           MOVE SPACES                     TO VA-PREST-PROXPAGO
+      *
+           EXEC SQL
+                SELECT NUM_PAGO
+                      ,SALDO_INSOLUTO
+                      ,IMP_PAGO
+                      ,FEC_PROX_PAGO
+                  INTO :VA-PREST-NUMPAGO
+                      ,:VA-PREST-SALDO
+                      ,:VA-PREST-IMPPAGO
+                      ,:VA-PREST-PROXPAGO
+                  FROM CRDT060 with (nolock);
+                 WHERE ENT     = :CAA-ENT-ACC
+                   AND CEN_REG = :VA-CUENTA-AUX(5:4);
+                   AND ACC     = :VA-CUENTA-AUX(11:10);
+           END-EXEC
+      *
+           MOVE SQLCODE                    TO SQL-VALUES
+           EVALUATE TRUE
+              WHEN SQL-88-OK
+                   CONTINUE
+              WHEN OTHER
+                   MOVE ZEROES              TO VA-PREST-NUMPAGO
+                                               VA-PREST-SALDO
+                                               VA-PREST-IMPPAGO
+                   MOVE SPACES              TO VA-PREST-PROXPAGO
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ097-F
+      * DECLARE DECLARE @BAZ085-I
+      ******************************************************************
+      *.PN 28895-REGISTRA-TIPCAM-HIST.                                 *
+      * REGISTRA EN MBDT142 EL TIPO DE CAMBIO RESUELTO PARA EL MOVTO   *
+      * DOLARIZADO (ORIGEN LIVE/TC7C0810, HISTORICO/TCDT081, O CERO SI *
+      * NO SE PUDO RESOLVER); ES UN REGISTRO DE MEJOR ESFUERZO, NO     *
+      * DETIENE EL FLUJO PRINCIPAL.                                    *
+      ******************************************************************
+       28895-REGISTRA-TIPCAM-HIST.
+      *
+           EXEC SQL
+                INSERT INTO MBDT142
+                   (T142_ENT_ORIGIN    ,
+                    T142_ACC           ,
+                    T142_COD_OPERATION ,
+                    T142_DAT_EXCHANGE  ,
+                    T142_BIDRATE       ,
+                    T142_OFFERRATE     ,
+                    T142_ORIGEN_TIPCAM ,
+                    T142_TRM_LASTMOD   ,
+                    T142_STP_LASTMOD   )
+                VALUES
+                   (:CAA-ENTIDAD           ,
+                    :T043-ACC              ,
+                    :T043-COD-OPERATION    ,
+                    :WSV-AUX-FECHA         ,
+                    :AUX-TIP-CAMCPRA       ,
+                    :AUX-TIP-CAMVTA        ,
+                    :VA-ORIGEN-TIPCAM      ,
+                    :EIBTRMID              ,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           MOVE SQLCODE TO SQL-VALUES
+           .
+      * DECLARE DECLARE @BAZ085-F
       *
       ******************************************************************
       *.PN EDITA-VALOR.                                                *
@@ -10400,6 +12209,30 @@
            END-EVALUATE
            .
       * DECLARE DECLARE @BAZ007K.F
+      * DECLARE DECLARE @BAZ090-I
+      ******************************************************************
+      *.PN 29997-ARMA-ESTADO-DEVSPEI.                                   *
+      * CLASIFICA EL ESTATUS DEL CICLO DE VIDA DE UNA DEVOLUCION/       *
+      * RECHAZO SPEI (T004_FLG_OPEST) Y CONSERVA LA CLAVE DE            *
+      * DEVOLUCION (T004_COD_RETURN) YA OBTENIDAS POR ARMA-DESC-DEVSPEI *
+      * PARA EXPONERLAS EN LA SALIDA 5 (S509-ESTSPEI/-CODRETSPEI).      *
+      ******************************************************************
+       29997-ARMA-ESTADO-DEVSPEI.
+      *
+           MOVE AUX-CLAV-DEVSPEI             TO VA-SPEI-CODRET
+      *
+           EVALUATE V0040-FLG-OPEST OF FEVC0040
+               WHEN '6'
+                  SET VA-SPEI-ESTADO-RECHAZADO   TO TRUE
+               WHEN 'E'
+                  SET VA-SPEI-ESTADO-ERROR       TO TRUE
+               WHEN 'D'
+                  SET VA-SPEI-ESTADO-DEVUELTO    TO TRUE
+               WHEN OTHER
+                  SET VA-SPEI-ESTADO-PENDIENTE   TO TRUE
+           END-EVALUATE
+           .
+      * DECLARE DECLARE @BAZ090-F
       * DECLARE DECLARE @BAZ005E.I*******************************************************
       *.PN ARMA-DESC-U79U80.                                           *
       * CONCEPT => enviar lo contenido en T071_OBSERVATIONS            *
@@ -10428,7 +12261,11 @@
            IF WSV-AUX-DESC(1:30);  = 'BONIFICACION 5% COMPRA ELEKTRA'
               INITIALIZE S209-CONCEPT
               MOVE WSV-AUX-DESC(1:30);                  TO S209-CONCEPT
-              MOVE 'PROMOCION BUEN FIN BANCA DIGITAL' TO VA-DESC-OPE
+              MOVE CA-PROBUENFIN                      TO VA-DESC-OPE
+      * @BAZ107-I
+              MOVE CA-PR-BFBD                         TO WSS-COD-PROMO
+              PERFORM QUERY-WPDT003-PROMO
+      * @BAZ107-F
            ELSE
               MOVE S209-CONCEPT                       TO VA-DESC-OPE
               INITIALIZE S209-CONCEPT
@@ -10544,11 +12381,44 @@
               PERFORM 999999-CICS-ABEND
            END-IF
       *
-           MOVE '+DC1'                  TO CAA-TB-DES1(1); 
-           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1); 
-           MOVE 'P'                     TO CAA-TB-SCRDOCU(1); 
+           MOVE '+DC1'                  TO CAA-TB-DES1(1);
+           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1);
+           MOVE 'P'                     TO CAA-TB-SCRDOCU(1);
            .
       *LCR-FIN2
+      * @BAZ108-I
+      ******************************************************************
+      *   ESCRIBIR COPY 4 (DETALLE CARGO RECURRENTE/DOMICILIACION)     *
+      ******************************************************************
+       55555-WRITE.
+      *
+           MOVE LENGTH OF MBNS1009      TO VN-TSLTH2
+           MOVE SPACES                  TO VA-TSCNT2
+           MOVE MBNS1009                TO VA-FMTCNT2
+           MOVE 'MBNS1009'              TO VA-DES-FORMAT2
+           ADD +8                       TO VN-TSLTH2
+           PERFORM REMPLA-HEX-W1
+
+           EXEC CICS
+                WRITEQ TS QUEUE(VA-TS2);
+                FROM(VA-TSCNT2);
+                LENGTH(VN-TSLTH2);
+                MAIN NOHANDLE
+           END-EXEC
+      *
+           INITIALIZE EIBRESP
+      *
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL);
+              INITIALIZE QGECABC
+              MOVE CA-WRITEQQUEUE       TO ABC-REFERENCIA
+              PERFORM 999999-CICS-ABEND
+           END-IF
+      *
+           MOVE '+DC1'                  TO CAA-TB-DES1(1);
+           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1);
+           MOVE 'P'                     TO CAA-TB-SCRDOCU(1);
+           .
+      * @BAZ108-F
       * DECLARE DECLARE @BAZ023.I
       ******************************************************************
       *   ESCRIBIR SALIDA 4                                            *
@@ -10744,13 +12614,16 @@
       *
                        MOVE AUX-DESC(10:10);           TO T036-NUM-CEL
                        PERFORM 29994-RECUPERA-INF-RET
-                       MOVE T036-CEN-REG             TO S509-CTADE(1:4); 
-                       MOVE T036-ACC                 TO S509-CTADE(5:10); 
+                       MOVE T036-CEN-REG             TO S509-CTADE(1:4);
+                       MOVE T036-ACC                 TO S509-CTADE(5:10);
       *
                        MOVE T036-NAME-CUS            TO VA-NOMBRE-COMPLE
                        PERFORM 29995-FORMATE-NOMBRE
                        MOVE VA-NOMBRE-AUX            TO S509-NOMBDE
                        MOVE T036-ALIAS               TO S509-ALIASDE
+      * DECLARE DECLARE @BAZ103-I
+                       MOVE T036-NUM-CEL             TO S509-CELDE
+      * DECLARE DECLARE @BAZ103-F
       *
                     END-IF
       *             ENVIO CTA BAZ A TOMIIN
@@ -10770,14 +12643,17 @@
       *
                        MOVE AUX-DESC(10:10);           TO T036-NUM-CEL
                        PERFORM 29994-RECUPERA-INF-RET
-                       MOVE T036-CEN-REG             TO S509-CTADE(1:4); 
-                       MOVE T036-ACC                 TO S509-CTADE(5:10); 
+                       MOVE T036-CEN-REG             TO S509-CTADE(1:4);
+                       MOVE T036-ACC                 TO S509-CTADE(5:10);
       *
                        MOVE T036-NAME-CUS            TO VA-NOMBRE-COMPLE
                        PERFORM 29995-FORMATE-NOMBRE
                        MOVE VA-NOMBRE-AUX            TO S509-NOMBDE
 
                        MOVE T036-ALIAS               TO S509-ALIASDE
+      * DECLARE DECLARE @BAZ103-I
+                       MOVE T036-NUM-CEL             TO S509-CELDE
+      * DECLARE DECLARE @BAZ103-F
                     END-IF
       * DECLARE DECLARE @BAZ041-I
       *             RECEPCION POR TRANSAFERENCIA CTAS PROPIAS
@@ -10819,6 +12695,9 @@
                        MOVE VA-NOMBRE-AUX            TO S509-NOMBPA
       *
                        MOVE T036-ALIAS               TO S509-ALIASPA
+      * DECLARE DECLARE @BAZ103-I
+                       MOVE T036-NUM-CEL             TO S509-CELPA
+      * DECLARE DECLARE @BAZ103-F
       *
                     END-IF
       *             CARGO A CTA TOMIIN DE ENVIO A BAZ
@@ -10846,6 +12725,9 @@
                        MOVE VA-NOMBRE-AUX            TO S509-NOMBPA
       *
                        MOVE T036-ALIAS               TO S509-ALIASPA
+      * DECLARE DECLARE @BAZ103-I
+                       MOVE T036-NUM-CEL             TO S509-CELPA
+      * DECLARE DECLARE @BAZ103-F
       *
                     END-IF
       * DECLARE DECLARE @BAZ041-I
@@ -10933,10 +12815,47 @@
       *             CODIGO NO CONTROLADO
                     CONTINUE
            END-EVALUATE
+      * DECLARE DECLARE @BAZ090-I
+           IF SW-DEV-SPEI
+              PERFORM 29997-ARMA-ESTADO-DEVSPEI
+           ELSE
+              SET VA-SPEI-ESTADO-NA                  TO TRUE
+              MOVE SPACES                            TO VA-SPEI-CODRET
+           END-IF
+           MOVE VA-SPEI-ESTADO                       TO S509-ESTSPEI
+           MOVE VA-SPEI-CODRET                        TO S509-CODRETSPEI
+      * DECLARE DECLARE @BAZ090-F
       *
            SET WSS-SEGCON-NO                         TO TRUE
       *
-           PERFORM 66668-WRITE-SALIDA5
+      * @BAZ094-I
+      * SI SE SOLICITO FILTRAR POR TELEFONO DE BENEFICIARIO SOLO SE
+      * ESCRIBE EL MOVIMIENTO CUANDO LA CUENTA CONTRAPARTE (CTAPARA O
+      * CTADE); COINCIDE CON ALGUNA DE LAS CUENTAS RESUELTAS PARA ESE
+      * TELEFONO (VA-TELBENEF-CTA-TAB, VER 23120-RESUELVE-TELBENEF).
+           IF WSS-TELBENEF-NO
+              PERFORM 66668-WRITE-SALIDA5
+           ELSE
+              SET WSS-TELBENEF-MATCH-NO           TO TRUE
+              MOVE 1                              TO VA-TELBENEF-IDX
+              PERFORM UNTIL WSS-TELBENEF-MATCH-SI OR
+                             VA-TELBENEF-IDX > VA-TELBENEF-NUMCTAS
+                 MOVE VA-TELBENEF-CTA-TAB(VA-TELBENEF-IDX);
+                                           TO VA-TELBENEF-CTA-AUX
+                 IF (S509-CTAPARA(1:4);  = VA-TELBENEF-CTA-AUX(5:4); AND
+                     S509-CTAPARA(5:10); = VA-TELBENEF-CTA-AUX(11:10);)
+                                                                   OR
+                    (S509-CTADE(1:4);    = VA-TELBENEF-CTA-AUX(5:4); AND
+                     S509-CTADE(5:10);   = VA-TELBENEF-CTA-AUX(11:10);)
+                    SET WSS-TELBENEF-MATCH-SI      TO TRUE
+                 END-IF
+                 ADD 1                             TO VA-TELBENEF-IDX
+              END-PERFORM
+              IF WSS-TELBENEF-MATCH-SI
+                 PERFORM 66668-WRITE-SALIDA5
+              END-IF
+           END-IF
+      * @BAZ094-F
            .
       *
       ******************************************************************
@@ -11104,6 +13023,9 @@
       ******************************************************************
        66668-WRITE-SALIDA5.
       *
+      * DECLARE DECLARE @BAZ109-I
+           PERFORM MASCARA-CTAPARTE-SALIDA5
+      * DECLARE DECLARE @BAZ109-F
            MOVE LENGTH OF MBNS5009      TO VN-TSLTH2
            MOVE SPACES                  TO VA-TSCNT2
            MOVE MBNS5009                TO VA-FMTCNT2
@@ -11126,10 +13048,34 @@
               PERFORM 999999-CICS-ABEND
            END-IF
       *
-           MOVE '+DC1'                  TO CAA-TB-DES1(1); 
-           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1); 
-           MOVE 'P'                     TO CAA-TB-SCRDOCU(1); 
+           MOVE '+DC1'                  TO CAA-TB-DES1(1);
+           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1);
+           MOVE 'P'                     TO CAA-TB-SCRDOCU(1);
+           .
+      * DECLARE DECLARE @BAZ109-I
+      ******************************************************************
+      *   ENMASCARA CUENTAS CONTRAPARTE DE LA SALIDA 5 (WALLET/SPEI)   *
+      *   MISMA POLITICA DE ENMASCARADO YA APLICADA POR @BAZ051 A LA   *
+      *   TARJETA: SE DEJAN VISIBLES CENTRO + 2 DIGITOS Y LOS ULTIMOS  *
+      *   4 DIGITOS DE LA CUENTA, TAPANDO EL RESTO. SI EL CANAL PIDIO  *
+      *   VISTA SIN ENMASCARAR (E009-VERSIN-SI); NO SE ENMASCARA -     *
+      *   ESA PETICION YA QUEDA AUDITADA EN 21099-REGISTRA-AUDITORIA-  *
+      *   CONSULTA (MBDT144).                                         *
+      ******************************************************************
+       MASCARA-CTAPARTE-SALIDA5.
+      *
+           IF E009-VERSIN-SI
+              CONTINUE
+           ELSE
+              IF S509-CTAPARA NOT = SPACES
+                 MOVE '****'              TO S509-CTAPARA(7:4)
+              END-IF
+              IF S509-CTADE NOT = SPACES
+                 MOVE '****'              TO S509-CTADE(7:4)
+              END-IF
+           END-IF
            .
+      * DECLARE DECLARE @BAZ109-F
       * DECLARE DECLARE @BAZ027-F
       * DECLARE DECLARE @BAZ052-I
       ******************************************************************
@@ -11159,12 +13105,94 @@
               PERFORM 999999-CICS-ABEND
            END-IF
 
-           MOVE '+DC1'                  TO CAA-TB-DES1(1); 
-           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1); 
-           MOVE 'P'                     TO CAA-TB-SCRDOCU(1); 
+           MOVE '+DC1'                  TO CAA-TB-DES1(1);
+           MOVE CAA-SW-LNG-TERM         TO CAA-TB-LNG(1);
+           MOVE 'P'                     TO CAA-TB-SCRDOCU(1);
            .
       *
       * DECLARE DECLARE @BAZ052-F
+      * DECLARE DECLARE @BAZ110-I
+      ******************************************************************
+      *.PN CONSULTA-SALDO-METRO.                                        *
+      * CONSULTA EN VIVO EL SALDO/VIAJES DISPONIBLES DE LA TARJETA DE   *
+      * TRANSPORTE (METRO CDMX); LIGADA A UN MOVIMIENTO DE COMPRA/      *
+      * RECARGA DE BOLETOS (VA-COD-MOV Z25/Z26/Z51); PARA QUE EL        *
+      * CLIENTE PUEDA CONFIRMAR QUE LA RECARGA SI LLEGO A SU TARJETA DE *
+      * TRANSPORTE, NO SOLO QUE EL BANCO LE HIZO EL CARGO. MISMO ESTILO *
+      * DE LINK A UN SWITCH EXTERNO QUE @BAZ077 YA USA CONTRA FE7C1000. *
+      ******************************************************************
+       CONSULTA-SALDO-METRO.
+      *
+           INITIALIZE MBEC0130
+                      MBNS7009
+      *
+           MOVE CAA-ENT-ACC             TO PR-MET-ENT
+           MOVE AUX-CTA-CEN             TO PR-MET-CEN-REG
+           MOVE AUX-CTA-NUM             TO PR-MET-ACC
+           MOVE E009-NUMTARJ(1:16);       TO PR-MET-NUMTARJ
+           MOVE WSV-AUX-NUMOPE          TO PR-MET-NUM-OPE
+           MOVE VA-COD-MOV              TO PR-MET-COD-OPER
+           MOVE AUX-AMT-COMP3           TO PR-MET-IMPORTE
+      *
+           EXEC CICS
+              LINK PROGRAM ('MB7C0130')
+              COMMAREA(VA-MBEC0130)
+              NOHANDLE
+           END-EXEC
+      *
+           MOVE WSV-AUX-NUMOPE          TO S709-NUMOPE
+      *
+           IF EIBRESP EQUAL DFHRESP(NORMAL) AND PR-MET-COD-RETURN = '00'
+              MOVE PR-MET-COD-RETURN    TO S709-CODRET
+              MOVE PR-MET-SALDO         TO S709-SALTRANS
+              MOVE PR-MET-VIAJES        TO S709-VIATRANS
+              MOVE PR-MET-ESTATUS       TO S709-ESTATUS
+           ELSE
+      *       EL OPERADOR DE TRANSPORTE NO PUDO SER CONSULTADO; SE
+      *       INFORMA EL RECHAZO PERO NO SE DETIENE LA CONSULTA DEL
+      *       MOVIMIENTO DEL LADO DEL BANCO (MEJOR ESFUERZO).
+              MOVE '99'                 TO S709-CODRET
+              MOVE 'NO DISPONIBLE'      TO S709-ESTATUS
+      * @BAZ111-I
+      *       SE DEJA CONSTANCIA DEL RECHAZO (DEGRADADO, NO ABENDA)
+      *       PARA VISIBILIDAD DE OPERACIONES; NO DETIENE LA CONSULTA.
+              INITIALIZE QGECABC
+              MOVE 'D'                        TO ABC-SEVERIDAD
+              MOVE CA-NODISP-MB7C0130         TO ABC-REFERENCIA
+              PERFORM 999999-CICS-ABEND
+      * @BAZ111-F
+           END-IF
+      *
+           PERFORM 66670-WRITE-SALIDA7
+           .
+      ******************************************************************
+      *   ESCRIBIR SALIDA 7                                            *
+      ******************************************************************
+       66670-WRITE-SALIDA7.
+      *
+           MOVE LENGTH OF MBNS7009      TO VN-TSLTH2
+           MOVE SPACES                  TO VA-TSCNT2
+           MOVE MBNS7009                TO VA-FMTCNT2
+           MOVE 'MBNS7009'              TO VA-DES-FORMAT2
+           ADD +8                       TO VN-TSLTH2
+           PERFORM REMPLA-HEX-W1
+      *
+           EXEC CICS
+                WRITEQ TS QUEUE(VA-TS2);
+                FROM(VA-TSCNT2);
+                LENGTH(VN-TSLTH2);
+                MAIN NOHANDLE
+           END-EXEC
+      *
+           INITIALIZE EIBRESP
+      *
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL);
+              INITIALIZE QGECABC
+              MOVE CA-WRITEQQUEUE       TO ABC-REFERENCIA
+              PERFORM 999999-CICS-ABEND
+           END-IF
+           .
+      * DECLARE DECLARE @BAZ110-F
       * DECLARE DECLARE @BAZ007H.I*******************************************************
       *.PN REMPLA-HEX-W1.                                              *
       ******************************************************************
