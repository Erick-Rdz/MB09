@@ -0,0 +1,45 @@
+      * MBEC0130:  COMMAREA MB7C0130 -- SALDO/VIAJES TARJETA TRANSPORTE*
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      *  CODE       AUTHOR  DATE     DESCRIPTION                       *
+      *  ---------- ------- -------- --------------------------------- *
+      *  @BAZ001    AGR     08-08-26 ALTA DEL COMMAREA                  *
+      *                                                                *
+      *****************************************************************
+      *01 MB7C0130-01.
+      * 02 PR-PARAM-METRO.                                             *
+      *   05 PR-MET-ENT                  PIC X(04).                    *
+      *   05 PR-MET-CEN-REG              PIC X(04).                    *
+      *   05 PR-MET-ACC                  PIC X(10).                    *
+      *   05 PR-MET-NUMTARJ              PIC X(16).                    *
+      *   05 PR-MET-NUM-OPE              PIC X(09).                    *
+      *   05 PR-MET-COD-OPER             PIC X(03).                    *
+      *   05 PR-MET-IMPORTE              PIC S9(13)V9(02).             *
+      *   05 PR-MET-COD-RETURN           PIC X(02).                    *
+      *   05 PR-MET-SALDO                PIC S9(13)V9(02).             *
+      *   05 PR-MET-VIAJES               PIC 9(03).                    *
+      *   05 PR-MET-ESTATUS              PIC X(20).                    *
+      ******************************************************************
+      * SE ENVIA A LA TARJETA/CUENTA DUE�A DE UN MOVIMIENTO DE COMPRA/  *
+      * RECARGA DE BOLETOS METRO (VA-COD-MOV Z25/Z26/Z51); PARA         *
+      * CONSULTAR EN VIVO EL SALDO Y VIAJES DISPONIBLES QUE EL OPERADOR *
+      * DE TRANSPORTE TIENE REGISTRADOS PARA ESA TARJETA, DE FORMA QUE  *
+      * EL CLIENTE PUEDA CONFIRMAR QUE LA RECARGA SI LLEGO A SU         *
+      * TARJETA DE TRANSPORTE Y NO SOLO QUE SE LE HIZO EL CARGO.        *
+      * PR-MET-COD-RETURN: '00' CONSULTA EXITOSA; CUALQUIER OTRO VALOR  *
+      * INDICA QUE EL OPERADOR DE TRANSPORTE NO PUDO SER CONSULTADO Y   *
+      * QUE SOLO SE DEBE MOSTRAR EL MOVIMIENTO DEL LADO DEL BANCO.      *
+      ******************************************************************
+        02 PR-PARAM-METRO.
+          05 PR-MET-ENT                   PIC X(04).
+          05 PR-MET-CEN-REG               PIC X(04).
+          05 PR-MET-ACC                   PIC X(10).
+          05 PR-MET-NUMTARJ                PIC X(16).
+          05 PR-MET-NUM-OPE               PIC X(09).
+          05 PR-MET-COD-OPER              PIC X(03).
+          05 PR-MET-IMPORTE               PIC S9(13)V9(02).
+          05 PR-MET-COD-RETURN            PIC X(02).
+          05 PR-MET-SALDO                 PIC S9(13)V9(02).
+          05 PR-MET-VIAJES                PIC 9(03).
+          05 PR-MET-ESTATUS               PIC X(20).
