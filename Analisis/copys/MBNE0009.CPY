@@ -5,6 +5,29 @@
       * CODE    AUTOR  FECHA       DESCRIPCION                         *
       * ------- ------ ----------- ----------------------------------- *
       * @BAZ000   AAG  24-01-2017  -PASE A PRODUCCION XXXXXXXXXXXXXXXX *
+      * @BAZ075   MAR  08-08-2026  SE AGREGA FLAG DE MODO HISTORICO    *
+      *                            PARA CONSULTAR MAS DE 3 MESES      *
+      * @BAZ076   MAR  08-08-2026  SE AGREGA NUMERO DE OPERACION PARA  *
+      *                            BUSQUEDA DIRECTA DE UN MOVIMIENTO  *
+      * @BAZ077   MAR  08-08-2026  SE AGREGA FLAG DE REFRESH PARA      *
+      *                            CONSULTAR ESTATUS SPEI EN VIVO     *
+      * @BAZ079   MAR  08-08-2026  SE AGREGA FLAG DE DETALLE DE SOBRES *
+      *                            Y ALCANCIA POR CUENTA META         *
+      * @BAZ081   AGR  08-08-2026  SE AGREGA TAMANIO DE PAGINA         *
+      *                            CONFIGURABLE (MAX CA-LIMITE)        *
+      * @BAZ084   AGR  08-08-2026  SE AGREGA ACCION DE LIBERAR/CANCELAR*
+      *                            UNA RETENCION DE CUENTA (ACCRET/    *
+      *                            NUMWHD)                             *
+      * @BAZ092   AGR  08-08-2026  SE AGREGAN PRECISION (ACCURACY) Y   *
+      *                            ALTITUD DE LA GEOLOCALIZACION       *
+      * @BAZ094   AGR  08-08-2026  SE AGREGA TELEFONO DE BENEFICIARIO  *
+      *                            PARA FILTRAR MOVIMIENTOS WALLET     *
+      * @BAZ109   AGR  08-08-2026  SE AGREGA FLAG PARA SOLICITAR VISTA *
+      *                            SIN ENMASCARAR DE CUENTAS (ROL      *
+      *                            AUTORIZADO); QUEDA AUDITADO         *
+      * @BAZ110   AGR  08-08-2026  SE AGREGA FLAG PARA CONSULTAR EN    *
+      *                            VIVO EL SALDO DE LA TARJETA DE      *
+      *                            TRANSPORTE (METRO CDMX)             *
       ******************************************************************
       * MBNE0009       NOMBRE DEL COPY DE ENTRADA PARA LA TRX MB09.    *
       * FILLER         ESPACIO RESERVADO PARA DATOS DE LA ARQUITECTURA.*
@@ -74,3 +97,91 @@
             10 E009-ULTLLAV                PIC X(20).
             10 E009-TIPCONS                PIC X(02).
       *
+      * @BAZ075-I
+          05 E009-HISTMOD-L                PIC S9(4) COMP.
+          05 E009-HISTMOD-A                PIC X(01).
+          05 E009-HISTMOD                  PIC X(01).
+             88 E009-HISTMOD-SI                   VALUE 'S'.
+             88 E009-HISTMOD-NO                   VALUE 'N' SPACES.
+      * @BAZ075-F
+      * @BAZ076-I
+          05 E009-NUMOPER-L                PIC S9(4) COMP.
+          05 E009-NUMOPER-A                PIC X(01).
+          05 E009-NUMOPER                  PIC X(09).
+      * @BAZ076-F
+      * @BAZ077-I
+          05 E009-REFRESH-L                PIC S9(4) COMP.
+          05 E009-REFRESH-A                PIC X(01).
+          05 E009-REFRESH                  PIC X(01).
+             88 E009-REFRESH-SI                   VALUE 'S'.
+             88 E009-REFRESH-NO                   VALUE 'N' SPACES.
+      * @BAZ077-F
+      * @BAZ079-I
+          05 E009-DETSOB-L                 PIC S9(4) COMP.
+          05 E009-DETSOB-A                 PIC X(01).
+          05 E009-DETSOB                   PIC X(01).
+             88 E009-DETSOB-SI                    VALUE 'S'.
+             88 E009-DETSOB-NO                    VALUE 'N' SPACES.
+      * @BAZ079-F
+      * @BAZ081-I
+          05 E009-PAGESIZE-L               PIC S9(4) COMP.
+          05 E009-PAGESIZE-A               PIC X(01).
+          05 E009-PAGESIZE                 PIC 9(02).
+      * @BAZ081-F
+      * @BAZ084-I
+          05 E009-ACCRET-L                  PIC S9(4) COMP.
+          05 E009-ACCRET-A                  PIC X(01).
+          05 E009-ACCRET                    PIC X(01).
+             88 E009-ACCRET-LIBERA                VALUE 'L'.
+             88 E009-ACCRET-CANCELA               VALUE 'C'.
+             88 E009-ACCRET-NO                     VALUE SPACES.
+      *
+          05 E009-NUMWHD-L                  PIC S9(4) COMP.
+          05 E009-NUMWHD-A                  PIC X(01).
+          05 E009-NUMWHD                    PIC 9(05).
+      * @BAZ084-F
+      * @BAZ092-I
+          05 E009-ACCURACY-L                PIC S9(4) COMP.
+          05 E009-ACCURACY-A                PIC X(01).
+          05 E009-ACCURACY                  PIC X(05).
+      *    PRECISION DEL GPS EN METROS; ESPACIOS SI NO SE ENVIA.
+      *
+          05 E009-ALTITUD-L                 PIC S9(4) COMP.
+          05 E009-ALTITUD-A                 PIC X(01).
+          05 E009-ALTITUD                   PIC X(08).
+      *    ALTITUD EN METROS SOBRE EL NIVEL DEL MAR (PUEDE SER
+      *    NEGATIVA); ESPACIOS SI NO SE ENVIA.
+      * @BAZ092-F
+      * @BAZ094-I
+          05 E009-TELBENEF-L                PIC S9(4) COMP.
+          05 E009-TELBENEF-A                PIC X(01).
+          05 E009-TELBENEF                  PIC X(15).
+      *    TELEFONO DEL BENEFICIARIO PARA FILTRAR LOS MOVIMIENTOS
+      *    WALLET (SALIDA 5); A LA CUENTA RESUELTA POR MCDT403;
+      *    ESPACIOS SI NO SE ENVIA (NO SE FILTRA).
+      * @BAZ094-F
+      * @BAZ109-I
+          05 E009-VERSIN-L                   PIC S9(4) COMP.
+          05 E009-VERSIN-A                   PIC X(01).
+          05 E009-VERSIN                     PIC X(01).
+             88 E009-VERSIN-SI                     VALUE 'S'.
+             88 E009-VERSIN-NO                     VALUE 'N' SPACES.
+      *    'S' SOLICITA VER LAS CUENTAS CONTRAPARTE (CTAPARA/CTADE);
+      *    SIN ENMASCARAR. SOLO DEBE ENVIARLO UN CANAL CON UN ROL
+      *    AUTORIZADO PARA ELLO; LA CONSULTA QUEDA AUDITADA EN MBDT144
+      *    (VER 21099-REGISTRA-AUDITORIA-CONSULTA); SIN IMPORTAR ESTE
+      *    FLAG SE ENMASCARAN LAS CUENTAS CONTRAPARTE POR DEFECTO.
+      * @BAZ109-F
+      * @BAZ110-I
+          05 E009-SALMETRO-L                 PIC S9(4) COMP.
+          05 E009-SALMETRO-A                 PIC X(01).
+          05 E009-SALMETRO                   PIC X(01).
+             88 E009-SALMETRO-SI                   VALUE 'S'.
+             88 E009-SALMETRO-NO                   VALUE 'N' SPACES.
+      *    'S' SOLICITA CONSULTAR EN VIVO CONTRA EL OPERADOR DE
+      *    TRANSPORTE (MB7C0130); EL SALDO/VIAJES DE LA TARJETA DE
+      *    TRANSPORTE LIGADA A UN MOVIMIENTO DE COMPRA/RECARGA DE
+      *    BOLETOS METRO (VA-COD-MOV Z25/Z26/Z51); SE ENVIA EN LA
+      *    SALIDA 7 (MBNS7009).
+      * @BAZ110-F
+      *
