@@ -0,0 +1,43 @@
+      *MBNS7009:  COPY DEL FORMATO DE SALIDA PARA LA TRX MB09           *
+      *           SALDO DE TARJETA DE TRANSPORTE (METRO CDMX)          *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ001   AGR  08-08-2026  ALTA DEL COPY                       *
+      ******************************************************************
+      * MBNS7009       NOMBRE DEL COPY DE SALIDA  PARA LA TRX MB09.    *
+      * FILLER         ESPACIO RESERVADO PARA DATOS DE LA ARQUITECTURA.*
+      * NUMOPE   (S)   NUMERO DE OPERACION DEL MOVIMIENTO METRO AL QUE *
+      *                CORRESPONDE ESTE SALDO                         *
+      * CODRET   (S)   '00' CONSULTA EXITOSA AL OPERADOR DE TRANSPORTE,*
+      *                CUALQUIER OTRO VALOR = NO SE PUDO CONSULTAR     *
+      * SALTRANS (S)   SALDO ACTUAL DE LA TARJETA DE TRANSPORTE        *
+      * VIATRANS (S)   VIAJES DISPONIBLES EN LA TARJETA DE TRANSPORTE  *
+      * ESTATUS  (S)   ESTATUS DEVUELTO POR EL OPERADOR DE TRANSPORTE  *
+      ******************************************************************
+       01 MBNS7009.
+      *
+          05 S709-FILLER                   PIC X(12).
+      *
+          05 S709-NUMOPE-L                 PIC S9(4) COMP.
+          05 S709-NUMOPE-A                 PIC X(01).
+          05 S709-NUMOPE                   PIC X(09).
+      *
+          05 S709-CODRET-L                 PIC S9(4) COMP.
+          05 S709-CODRET-A                 PIC X(01).
+          05 S709-CODRET                   PIC X(02).
+      *
+          05 S709-SALTRANS-L               PIC S9(4) COMP.
+          05 S709-SALTRANS-A               PIC X(01).
+          05 S709-SALTRANS                 PIC S9(13)V9(02).
+      *
+          05 S709-VIATRANS-L               PIC S9(4) COMP.
+          05 S709-VIATRANS-A               PIC X(01).
+          05 S709-VIATRANS                 PIC 9(03).
+      *
+          05 S709-ESTATUS-L                PIC S9(4) COMP.
+          05 S709-ESTATUS-A                PIC X(01).
+          05 S709-ESTATUS                  PIC X(20).
+      *
