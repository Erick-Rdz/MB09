@@ -7,6 +7,28 @@
       * @BAZ000   AAG  24-01-2017  -PASEA A PRODUCCION XXXXXXXXXXXXXXX *
       * @BAZ001   IMM  02-11-2016  SE AGREGA BANDERA PARA INDICAR SI EL*
       *                            MOVIMIENTO ES DE NOMINA.            *
+      * @BAZ082   AGR  08-08-2026  SE AGREGA DETALLE DE LOTE DE NOMINA *
+      *                            (EMPRESA/LOTE); PARA MOVTOS COD 907 *
+      * @BAZ084   AGR  08-08-2026  SE AGREGA CODIGO DE RESULTADO DE    *
+      *                            LIBERAR/CANCELAR UNA RETENCION      *
+      * @BAZ086   AGR  08-08-2026  SE AGREGA MTCN Y ESTATUS DE         *
+      *                            LIQUIDACION WESTERN UNION           *
+      * @BAZ088   AGR  08-08-2026  SE AGREGA COMISION DE CORRESPONSAL  *
+      *                            Y SU ESTATUS DE RECONCILIACION      *
+      * @BAZ095   AGR  08-08-2026  SE AGREGA COMISION DEL PRODUCTO/    *
+      *                            SUBPRODUCTO (CODT151)               *
+      * @BAZ090   AGR  08-08-2026  SE AGREGAN FACTORES DE AJUSTE       *
+      *                            CAMBIARIO REGIONAL Y BANDERA DE     *
+      *                            FACTOR ATIPICO (OUTLIER)            *
+      * @BAZ091   AGR  08-08-2026  SE AGREGA DETALLE DEL CALENDARIO DE *
+      *                            PAGOS DEL PRESTAMO (CRDT060) PARA   *
+      *                            MOVIMIENTOS DE PAGO DE PRESTAMO     *
+      * @BAZ102   AGR  08-08-2026  SE AGREGA DETALLE DE LA RETENCION:  *
+      *                            MOTIVO, DEPARTAMENTO QUE LA ORIGINO*
+      *                            Y FECHA DE VENCIMIENTO             *
+      * @BAZ104   AGR  08-08-2026  SE AGREGA EL TIPO DE CAMBIO REALMEN-*
+      *                            TE APLICADO EN MOVIMIENTOS DE      *
+      *                            COMPRA/VENTA DE DIVISA             *
       ******************************************************************
       * MBNS0009       NOMBRE DEL COPY DE SALIDA  PARA LA TRX MB09.    *
       * FILLER         ESPACIO RESERVADO PARA DATOS DE LA ARQUITECTURA.*
@@ -68,4 +90,91 @@
           05 S009-INDNOM-A                 PIC X(01).
           05 S009-INDNOM                   PIC X(01).
       *@BAZ001<--FIN
+      *@BAZ082-I
+          05 S009-NOMEMP-L                 PIC S9(4) COMP.
+          05 S009-NOMEMP-A                 PIC X(01).
+          05 S009-NOMEMP                   PIC X(50).
+      *
+          05 S009-NUMLOTE-L                PIC S9(4) COMP.
+          05 S009-NUMLOTE-A                PIC X(01).
+          05 S009-NUMLOTE                  PIC X(10).
+      *@BAZ082-F
+      *@BAZ084-I
+          05 S009-CODRET-L                 PIC S9(4) COMP.
+          05 S009-CODRET-A                 PIC X(01).
+          05 S009-CODRET                   PIC X(02).
+      *@BAZ084-F
+      *@BAZ086-I
+          05 S009-MTCN-L                   PIC S9(4) COMP.
+          05 S009-MTCN-A                   PIC X(01).
+          05 S009-MTCN                     PIC X(10).
+      *
+          05 S009-ESTLIQMTCN-L             PIC S9(4) COMP.
+          05 S009-ESTLIQMTCN-A             PIC X(01).
+          05 S009-ESTLIQMTCN               PIC X(02).
+      *@BAZ086-F
+      *@BAZ088-I
+          05 S009-COMCORR-L                PIC S9(4) COMP.
+          05 S009-COMCORR-A                PIC X(01).
+          05 S009-COMCORR                  PIC S9(09)V99 COMP-3.
+      *
+          05 S009-RECONCOM-L               PIC S9(4) COMP.
+          05 S009-RECONCOM-A               PIC X(01).
+          05 S009-RECONCOM                 PIC X(02).
+      *@BAZ088-F
+      *@BAZ095-I
+          05 S009-COMPROD-L                PIC S9(4) COMP.
+          05 S009-COMPROD-A                PIC X(01).
+          05 S009-COMPROD                  PIC S9(09)V99 COMP-3.
+      *@BAZ095-F
+      *@BAZ090-I
+          05 S009-FACTORCOMPRA-L           PIC S9(4) COMP.
+          05 S009-FACTORCOMPRA-A           PIC X(01).
+          05 S009-FACTORCOMPRA             PIC S9(06)V9(06) COMP-3.
+      *
+          05 S009-FACTORVENTA-L            PIC S9(4) COMP.
+          05 S009-FACTORVENTA-A            PIC X(01).
+          05 S009-FACTORVENTA              PIC S9(06)V9(06) COMP-3.
+      *
+          05 S009-FACTOROUTL-L             PIC S9(4) COMP.
+          05 S009-FACTOROUTL-A             PIC X(01).
+          05 S009-FACTOROUTL               PIC X(01).
+             88 S009-FACTOROUTL-SI                VALUE 'S'.
+             88 S009-FACTOROUTL-NO                VALUE 'N'.
+      *@BAZ090-F
+      *@BAZ091-I
+          05 S009-PRESTNUMPAGO-L           PIC S9(4) COMP.
+          05 S009-PRESTNUMPAGO-A           PIC X(01).
+          05 S009-PRESTNUMPAGO             PIC 9(03).
+      *
+          05 S009-PRESTSALDO-L             PIC S9(4) COMP.
+          05 S009-PRESTSALDO-A             PIC X(01).
+          05 S009-PRESTSALDO               PIC S9(09)V99 COMP-3.
+      *
+          05 S009-PRESTIMPPAGO-L           PIC S9(4) COMP.
+          05 S009-PRESTIMPPAGO-A           PIC X(01).
+          05 S009-PRESTIMPPAGO             PIC S9(09)V99 COMP-3.
+      *
+          05 S009-PRESTPROXPAGO-L          PIC S9(4) COMP.
+          05 S009-PRESTPROXPAGO-A          PIC X(01).
+          05 S009-PRESTPROXPAGO            PIC X(10).
+      *@BAZ091-F
+      *@BAZ102-I
+          05 S009-RETMOTIVO-L              PIC S9(4) COMP.
+          05 S009-RETMOTIVO-A              PIC X(01).
+          05 S009-RETMOTIVO                PIC X(40).
+      *
+          05 S009-RETDEPTO-L               PIC S9(4) COMP.
+          05 S009-RETDEPTO-A               PIC X(01).
+          05 S009-RETDEPTO                 PIC X(30).
+      *
+          05 S009-RETFECVENCE-L            PIC S9(4) COMP.
+          05 S009-RETFECVENCE-A            PIC X(01).
+          05 S009-RETFECVENCE              PIC X(10).
+      *@BAZ102-F
+      *@BAZ104-I
+          05 S009-TIPCAMAPLI-L             PIC S9(4) COMP.
+          05 S009-TIPCAMAPLI-A             PIC X(01).
+          05 S009-TIPCAMAPLI               PIC X(16).
+      *@BAZ104-F
       *
