@@ -4,6 +4,10 @@
       ******************************************************************
       *  CODE       AUTHOR  DATE     DESCRIPTION                       *
       *  ---------- ------- -------- --------------------------------- *
+      *  @BAZ001    AGR     08-08-26 SE AGREGA BANDERA DE SALIDA PARA  *
+      *                              VIAJE IMPOSIBLE DETECTADO         *
+      *  @BAZ002    AGR     08-08-26 SE AGREGAN PRECISION (ACCURACY) Y *
+      *                              ALTITUD DE LA COORDENADA          *
       *                                                                *
       *****************************************************************
       *01 MB7C0100-01.
@@ -43,5 +47,18 @@
           05 PR-GEO-FLG2                 PIC X(01).
           05 PR-GEO-CHAR2                PIC X(20).
           05 PR-GEO-MONTO2               PIC 9(13)V99.
+      *@BAZ001-I
+          05 PR-GEO-FLGVIAJIMP            PIC X(01).
+      *    'S' VELOCIDAD IMPLICADA ENTRE ESTA COORDENADA Y LA ULTIMA
+      *    REGISTRADA PARA EL CLIENTE EXCEDE LO FISICAMENTE POSIBLE;
+      *    'N' EN CUALQUIER OTRO CASO.
+      *@BAZ001-F
+      *@BAZ002-I
+          05 PR-GEO-ACCURACY              PIC 9(05).
+      *    PRECISION DEL GPS EN METROS; ZEROES SI NO SE INFORMO.
+          05 PR-GEO-ALTITUD               PIC S9(05)V9(02).
+      *    ALTITUD EN METROS SOBRE EL NIVEL DEL MAR; ZEROES SI NO SE
+      *    INFORMO.
+      *@BAZ002-F
       *
       ******************************************************************
