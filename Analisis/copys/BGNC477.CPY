@@ -10,6 +10,13 @@
            05 BGNC477-IN.
                10 BGNC477-NUM-OP               PIC 9(09).
                10 BGNC477-ACC                  PIC X(20).
+      *@BG0001-I REVERSO DEL TRASPASO CONSULTADO
+               10 BGNC477-FLG-REVERSA          PIC X(01).
+                   88 BGNC477-88-REVERSA-SI           VALUE 'S'.
+                   88 BGNC477-88-REVERSA-NO           VALUE 'N'.
+               10 BGNC477-MOV-REV-CRED         PIC 9(09).
+               10 BGNC477-MOV-REV-DEB          PIC 9(09).
+      *@BG0001-F
 
            05 BGNC477-VAL.
                10 BGNC477-REF-CRED             PIC X(20).
@@ -37,4 +44,11 @@
                10 BGNC477-ERR-DB2.
                    15 BGNC477-SQLCODE          PIC S9(09) COMP.
                    15 BGNC477-DES-TABLE        PIC X(08).
+      *@BG0001-I
+           05 BGNC477-REV-RETURN.
+               10 BGNC477-REV-COD-RETURN       PIC X(02).
+                   88 BGNC477-REV-OK                  VALUE '00'.
+                   88 BGNC477-REV-YA-REVERSADO        VALUE '10'.
+                   88 BGNC477-REV-ERROR               VALUE '99'.
+      *@BG0001-F
       ******************************************************************
