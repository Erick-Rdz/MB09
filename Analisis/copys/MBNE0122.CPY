@@ -0,0 +1,42 @@
+      * MBNE0122: COPY DE ENTRADA/SALIDA PARA EL BATCH DE MIGRACION    *
+      *           EN SITIO DE CUENTA ESTANDAR A WALLET, MB9B0122.      *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ093   AGR  08-08-2026  ALTA DE COPY PARA MIGRACION EN SITIO*
+      *                            DE CUENTA ESTANDAR A WALLET         *
+      *                            (MB9B0122)                          *
+      ******************************************************************
+      * MBNE0122          PARAMETROS DEL JOB/HERRAMIENTA DE MIGRACION. *
+      * E122-ENT-ACC       (R)  ENTIDAD DE LA CUENTA                   *
+      * E122-CEN-REG       (R)  CENTRO DE REGISTRO DE LA CUENTA        *
+      * E122-ACC           (R)  NUMERO DE CUENTA A MIGRAR              *
+      * E122-COD-PROD-DEST (R)  PRODUCTO WALLET DESTINO (T041_COD_     *
+      *                         PRODUCT)                               *
+      * E122-COD-SPROD-DEST(R)  SUBPRODUCTO WALLET DESTINO (T041_COD_  *
+      *                         SPROD)                                 *
+      * E122-COD-PROD-ANT  (S)  PRODUCTO ORIGINAL DE LA CUENTA (ANTES  *
+      *                         DE LA MIGRACION)                       *
+      * E122-COD-SPROD-ANT (S)  SUBPRODUCTO ORIGINAL DE LA CUENTA      *
+      * E122-COD-RETURN    (S)  '00' MIGRADA; '10' CUENTA NO ENCONTRADA*
+      *                         '20' LA CUENTA YA ES EL WALLET DESTINO;*
+      *                         '30' EL PRODUCTO/SUBPRODUCTO DESTINO NO*
+      *                         ESTA CONFIGURADO COMO WALLET (BGDT140);*
+      *                         '99' ERROR SQL                         *
+      ******************************************************************
+       01 MBNE0122.
+          05 E122-ENT-ACC                  PIC X(04).
+          05 E122-CEN-REG                  PIC X(04).
+          05 E122-ACC                      PIC X(10).
+          05 E122-COD-PROD-DEST            PIC X(02).
+          05 E122-COD-SPROD-DEST           PIC X(04).
+          05 E122-COD-PROD-ANT             PIC X(02).
+          05 E122-COD-SPROD-ANT            PIC X(04).
+          05 E122-COD-RETURN               PIC X(02).
+             88 E122-RETURN-OK                     VALUE '00'.
+             88 E122-RETURN-NO-ENCONTRADA          VALUE '10'.
+             88 E122-RETURN-YA-WALLET              VALUE '20'.
+             88 E122-RETURN-DEST-NO-WALLET         VALUE '30'.
+             88 E122-RETURN-ERROR                  VALUE '99'.
