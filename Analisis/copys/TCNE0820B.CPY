@@ -0,0 +1,12 @@
+      * TCNE0820B: PARAMETROS DEL REPORTE DIARIO DE TC REGIONALIZADO    *
+      * VS TC NACIONAL (BATCH TC9B0820)                                 *
+      ******************************************************************
+       01  TCNE0820B-COMMAREA.
+           05 TC820B-COD-ENTITY            PIC X(04).
+           05 TC820B-COD-FCC               PIC X(03).
+           05 TC820B-FECHA                 PIC X(10).
+           05 TC820B-COD-RETURN            PIC X(02).
+              88 TC820B-RETURN-OK                  VALUE '00'.
+              88 TC820B-RETURN-SIN-DATOS           VALUE '10'.
+              88 TC820B-RETURN-ERROR               VALUE '99'.
+           05 TC820B-NUM-REGS              PIC S9(07) COMP-3.
