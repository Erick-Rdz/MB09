@@ -5,6 +5,8 @@
       * CODE    AUTOR  FECHA       DESCRIPCION                         *
       * ------- ------ ----------- ----------------------------------- *
       * @BAZ001   AAG  31-03-2017  AGREGAR CAMPO BENEFIC EN COPY3      *
+      * @BAZ078   MAR  08-08-2026  SE AGREGA HISTORICO DE ESTATUS DE   *
+      *                            LA ACLARACION, NO SOLO EL ACTUAL   *
       ******************************************************************
       *                                                                *
       * STATUS   (S)   ESTATUS DE ACLARACION                           *
@@ -29,3 +31,16 @@
           05 S309-BENEFIC-A               PIC X(01).
           05 S309-BENEFIC                 PIC X(50).
       *@BAZ001.F
+      * @BAZ078-I
+          05 S309-NUMHIST-L               PIC S9(4) COMP.
+          05 S309-NUMHIST-A               PIC X(01).
+          05 S309-NUMHIST                 PIC 9(02).
+      *
+          05 S309-HISTORIA-L              PIC S9(4) COMP.
+          05 S309-HISTORIA-A              PIC X(01).
+          05 S309-HISTORIA OCCURS 10 TIMES.
+             10 S309-HIST-FECHA           PIC X(10).
+             10 S309-HIST-HORA            PIC X(08).
+             10 S309-HIST-STATUS          PIC X(02).
+             10 S309-HIST-DESC            PIC X(40).
+      * @BAZ078-F
