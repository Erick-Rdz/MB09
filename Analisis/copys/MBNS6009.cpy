@@ -5,6 +5,11 @@
       * CODE    AUTOR  FECHA       DESCRIPCION                         *
       * ------- ------ ----------- ----------------------------------- *
       * ------- ------ ----------- ----------------------------------- *
+      * @BAZ079   MAR  08-08-2026  SE AGREGA DETALLE POR SOBRE/ALCANCIA*
+      *                            (NOMBRE, META Y SALDO)             *
+      * @BAZ105   AGR  08-08-2026  SE AGREGA HISTORIAL DE ABONOS DE   *
+      *                            INTERES Y TRASPASOS AUTOMATICOS    *
+      *                            (BARRIDO) DE/HACIA LA ALCANCIA     *
       ******************************************************************
       * DATOS SOBRES Y ALCANCIA                                        *
       * MBNS6009       NOMBRE DEL COPY DE SALIDA  PARA LA TRX MB09.    *
@@ -17,6 +22,8 @@
       * INDALC   (S)   INDICADOR DE ALCANCIA                           *
       * SALSOB   (S)   SALDO DE SOBRE                                  *
       * SALALC   (S)   SALDO DE ALCANCIA.                              *
+      * HISTALC  (S)   HISTORIAL DE ABONOS DE INTERES Y TRASPASOS      *
+      *                AUTOMATICOS (BARRIDO) DE/HACIA LA ALCANCIA      *
       ******************************************************************
        01 MBNS6009.
       *
@@ -54,4 +61,41 @@
           05 S609-SALALC-A                 PIC X(01).
           05 S609-SALALC                   PIC S9(13)V9(02).
       *
+      * @BAZ079-I
+          05 S609-NUMSOB-L                 PIC S9(4) COMP.
+          05 S609-NUMSOB-A                 PIC X(01).
+          05 S609-NUMSOB                   PIC 9(02).
+      *
+          05 S609-SOBRES-L                 PIC S9(4) COMP.
+          05 S609-SOBRES-A                 PIC X(01).
+          05 S609-SOBRES OCCURS 15 TIMES.
+             10 S609-SOB-NOMBRE            PIC X(30).
+             10 S609-SOB-META              PIC S9(13)V9(02).
+             10 S609-SOB-SALDO             PIC S9(13)V9(02).
+      *
+          05 S609-NUMALC-L                 PIC S9(4) COMP.
+          05 S609-NUMALC-A                 PIC X(01).
+          05 S609-NUMALC                   PIC 9(02).
+      *
+          05 S609-ALCANCIAS-L              PIC S9(4) COMP.
+          05 S609-ALCANCIAS-A              PIC X(01).
+          05 S609-ALCANCIAS OCCURS 15 TIMES.
+             10 S609-ALC-NOMBRE            PIC X(30).
+             10 S609-ALC-META              PIC S9(13)V9(02).
+             10 S609-ALC-SALDO             PIC S9(13)V9(02).
+      * @BAZ079-F
+      * @BAZ105-I
+          05 S609-NUMHISTALC-L             PIC S9(4) COMP.
+          05 S609-NUMHISTALC-A             PIC X(01).
+          05 S609-NUMHISTALC               PIC 9(02).
+      *
+          05 S609-HISTALCS-L               PIC S9(4) COMP.
+          05 S609-HISTALCS-A               PIC X(01).
+          05 S609-HISTALCS OCCURS 15 TIMES.
+             10 S609-HISTALC-FECHA         PIC X(10).
+             10 S609-HISTALC-HORA          PIC X(08).
+             10 S609-HISTALC-TIPMOV        PIC X(03).
+             10 S609-HISTALC-IMPORTE       PIC S9(13)V9(02).
+             10 S609-HISTALC-DESC          PIC X(30).
+      * @BAZ105-F
       *
