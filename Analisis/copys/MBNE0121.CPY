@@ -0,0 +1,34 @@
+      * MBNE0121: COPY DE ENTRADA/SALIDA PARA EL BATCH DE LIBERACION   *
+      *           AUTOMATICA DE RETENCIONES DE TARJETA DIGITAL         *
+      *           VENCIDAS, MB9B0121.                                  *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ120   AGR  08-08-2026  ALTA DE COPY PARA LIBERACION DE     *
+      *                            RETENCIONES DE TARJETA DIGITAL      *
+      *                            VENCIDAS (MB9B0121)                 *
+      ******************************************************************
+      * MBNE0121         PARAMETROS DEL JOB DE LIBERACION AUTOMATICA.  *
+      * E121-ENT-ORIGIN   (R)  ENTIDAD A PROCESAR                      *
+      * E121-COD-TIPRET   (R)  CODIGO DE RETENCION DE TARJETA DIGITAL  *
+      *                        (T089-COD A LIBERAR)                    *
+      * E121-DIAS-VIGENCIA(R)  DIAS DE VIGENCIA; SE LIBERA TODA        *
+      *                        RETENCION CON T089-DAT-REG ANTERIOR A   *
+      *                        FECHA-PROCESO MENOS ESTOS DIAS          *
+      * E121-FECHA-PROCESO(R)  FECHA DE CORRIDA DEL JOB (YYYY-MM-DD)   *
+      * E121-COD-RETURN   (S)  '00' LIBERO RETENCIONES  '10' SIN       *
+      *                        RETENCIONES VENCIDAS  '99' ERROR SQL    *
+      * E121-NUM-LIBERADAS(S)  TOTAL DE RETENCIONES LIBERADAS          *
+      ******************************************************************
+       01 MBNE0121.
+          05 E121-ENT-ORIGIN               PIC X(03).
+          05 E121-COD-TIPRET               PIC X(04).
+          05 E121-DIAS-VIGENCIA            PIC 9(03).
+          05 E121-FECHA-PROCESO            PIC X(10).
+          05 E121-COD-RETURN               PIC X(02).
+             88 E121-RETURN-OK                     VALUE '00'.
+             88 E121-RETURN-SIN-DATOS              VALUE '10'.
+             88 E121-RETURN-ERROR                  VALUE '99'.
+          05 E121-NUM-LIBERADAS            PIC 9(07).
