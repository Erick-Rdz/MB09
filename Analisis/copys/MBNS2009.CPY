@@ -5,12 +5,18 @@
       * CODE    AUTOR  FECHA       DESCRIPCION                         *
       * ------- ------ ----------- ----------------------------------- *
       * @BAZ000   AAG  24-01-2017  -PASE A PRODUCCION XXXXXXXXXXXXXXXX *
+      * @BAZ001   AGR  08-08-2026  SE AGREGA INDICADOR DE TARJETA      *
+      *                            DIGITAL/FISICA Y CONTADORES DE USO  *
       ******************************************************************
       *                                                                *
       * CONCEPT  (S)   CONCEPTO DE OPERACI?N                           *
       * DESCOPE  (S)   DESCRIPCION DE OPERACI?N                        *
       * FOTO     (S)   FOTOGRAF?A DEL USUARIO                          *
       * IDOPER   (S)   ID DE OPERACI?N                                 *
+      * INDTARDIG(S)   'D' TARJETA DIGITAL  'F' TARJETA FISICA         *
+      *                ESPACIOS SI EL MOVIMIENTO NO FUE CON TARJETA    *
+      * TOTTARDIG(S)   TOTAL ACUMULADO DE MOVTOS CON TARJETA DIGITAL   *
+      * TOTTARFIS(S)   TOTAL ACUMULADO DE MOVTOS CON TARJETA FISICA    *
       *                                                                *
       ******************************************************************
       *
@@ -33,4 +39,17 @@
           05 S209-IDOPER-L                 PIC S9(4) COMP.
           05 S209-IDOPER-A                 PIC X(01).
           05 S209-IDOPER                   PIC X(03).
+      *@BAZ001-I
+          05 S209-INDTARDIG-L              PIC S9(4) COMP.
+          05 S209-INDTARDIG-A              PIC X(01).
+          05 S209-INDTARDIG                PIC X(01).
+      *
+          05 S209-TOTTARDIG-L              PIC S9(4) COMP.
+          05 S209-TOTTARDIG-A              PIC X(01).
+          05 S209-TOTTARDIG                PIC 9(03).
+      *
+          05 S209-TOTTARFIS-L              PIC S9(4) COMP.
+          05 S209-TOTTARFIS-A              PIC X(01).
+          05 S209-TOTTARFIS                PIC 9(03).
+      *@BAZ001-F
       *
