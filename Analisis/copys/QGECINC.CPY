@@ -0,0 +1,29 @@
+      ******************************************************************
+      *A.OR.S
+      *  QGECINC: COMMAREA PARA EL ALTA AUTOMATICA DE INCIDENTE CUANDO
+      *           QG1CABC VA A ABENDAR LA TAREA.
+      *A.OR.E
+      *B.OR QGECINC: COMMAREA FOR THE AUTOMATIC INCIDENT CREATION WHEN
+      *              QG1CABC IS ABOUT TO ABEND THE TASK.
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ119   AGR  08-08-2026  ALTA DE COPY PARA CREACION DE       *
+      *                            INCIDENTE DESDE QG1CABC (QG1CINC)   *
+      ******************************************************************
+             02 QGECINC.
+                 05 INC-ABCODE             PIC X(04).
+                 05 INC-DES-PROG           PIC X(08).
+                 05 INC-REFERENCE1         PIC X(20).
+                 05 INC-OBJECT-ERROR       PIC X(08).
+                 05 INC-SQLCODE            PIC S9(09) COMP.
+                 05 INC-SQLERRM            PIC X(70).
+                 05 INC-EIBFN              PIC X(02).
+                 05 INC-EIBRSRCE           PIC X(08).
+                 05 INC-EIBRCODE           PIC X(06).
+                 05 INC-EIBRESP1           PIC S9(09) COMP.
+                 05 INC-EIBRESP2           PIC S9(09) COMP.
+                 05 INC-COD-RETURN         PIC X(02).
+                    88 INC-RETURN-OK             VALUE '00'.
