@@ -4,18 +4,31 @@
       ******************************************************************
       * CODE    AUTOR  FECHA       DESCRIPCION                         *
       * ------- ------ ----------- ----------------------------------- *
+      * @BAZ001   AGR  08-08-2026  SE AGREGA ESTATUS DE CICLO DE VIDA  *
+      *                            Y CLAVE DE DEVOLUCION/RECHAZO SPEI  *
+      * @BAZ002   AGR  08-08-2026  SE AGREGA CELULAR DE LA CONTRAPARTE *
+      *                            EN TRANSFERENCIAS MONEDERO A        *
+      *                            MONEDERO (TOMIIN A TOMIIN)          *
+      * @BAZ003   AGR  08-08-2026  CTAPARA/CTADE SE ENVIAN ENMASCARADAS*
+      *                            POR DEFECTO (VER E009-VERSIN)       *
       ******************************************************************
       * MBNS5009       NOMBRE DEL COPY DE SALIDA  PARA LA TRX MB09.    *
       * FILLER         ESPACIO RESERVADO PARA DATOS DE LA ARQUITECTURA.*
       * ALIASPA  (S)   RAZON SOCIAL PARA                               *
       * NOMBPA   (S)   NOMBRE PARA                                     *
-      * CTAPARA  (S)   CUENTA PARA                                     *
+      * CTAPARA  (S)   CUENTA PARA (ENMASCARADA, VER E009-VERSIN)      *
       * BANCOPA  (S)   BANCO PARA                                      *
       * ALIASDE  (S)   RAZON SOCIAL DE ENVIO                           *
       * NOMBDE   (S)   NOMBRE DE                                       *
-      * CTADE    (S)   CUENTA DE                                       *
+      * CTADE    (S)   CUENTA DE (ENMASCARADA, VER E009-VERSIN)        *
       * REFEOPE  (S)   REFERENCIA DE OPERACION                         *
       * OPERADO  (S)   OPERADORA                                       *
+      * ESTSPEI  (S)   ESTATUS DE DEVOLUCION/RECHAZO SPEI: 'PE'        *
+      *                PENDIENTE (NO ES DEVOLUCION) 'DV' DEVUELTO      *
+      *                'RC' RECHAZADO 'ER' ERROR 'NA' NO APLICA        *
+      * CODRETSPEI(S)  CLAVE DE DEVOLUCION SPEI (T004_COD_RETURN)      *
+      * CELPA    (S)   CELULAR DE LA CONTRAPARTE PARA (MONEDERO)       *
+      * CELDE    (S)   CELULAR DE LA CONTRAPARTE DE (MONEDERO)         *
       ******************************************************************
        01 MBNS5009.
       *
@@ -56,4 +69,22 @@
           05 S509-OPERADO-L                PIC S9(4) COMP.
           05 S509-OPERADO-A                PIC X(01).
           05 S509-OPERADO                  PIC X(10).
+      *@BAZ001-I
+          05 S509-ESTSPEI-L                PIC S9(4) COMP.
+          05 S509-ESTSPEI-A                PIC X(01).
+          05 S509-ESTSPEI                  PIC X(02).
+      *
+          05 S509-CODRETSPEI-L             PIC S9(4) COMP.
+          05 S509-CODRETSPEI-A             PIC X(01).
+          05 S509-CODRETSPEI               PIC X(02).
+      *@BAZ001-F
+      *@BAZ002-I
+          05 S509-CELPA-L                   PIC S9(4) COMP.
+          05 S509-CELPA-A                   PIC X(01).
+          05 S509-CELPA                     PIC X(10).
+      *
+          05 S509-CELDE-L                   PIC S9(4) COMP.
+          05 S509-CELDE-A                   PIC X(01).
+          05 S509-CELDE                     PIC X(10).
+      *@BAZ002-F
       *
