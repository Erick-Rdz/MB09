@@ -0,0 +1,54 @@
+      * MBNE0120: COPY DE ENTRADA/SALIDA PARA EL BATCH DE RECONCILIA-  *
+      *           CION DE SALDOS DE WALLET MB9B0120.                   *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ083   AGR  08-08-2026  ALTA DE COPY PARA RECONCILIACION    *
+      *                            DE SALDOS DE WALLET (MB9B0120)      *
+      * @BAZ116   MAR  08-09-2026  E120-CTA-EJE PASA A SER OPCIONAL    *
+      *                            (EN BLANCO RECONCILIA TODOS LOS     *
+      *                            WALLETS DEL CLIENTE); AGREGA        *
+      *                            E120-ENTIDAD Y E120-NUM-CUENTAS;    *
+      *                            E120-SALDO-WALLET DEJA DE SER       *
+      *                            PROPORCIONADO POR EL LLAMADOR Y     *
+      *                            AHORA LO CALCULA EL BATCH DESDE     *
+      *                            BGDT071.                            *
+      ******************************************************************
+      * MBNE0120        PARAMETROS DE LA RECONCILIACION DE WALLET.     *
+      * E120-NUM-CLIENTE (R)  NUMERO DE CLIENTE DUENO DEL WALLET        *
+      * E120-CTA-EJE      (O)  CUENTA EJECUTORA DEL WALLET A RECONCI-   *
+      *                        LIAR; EN BLANCO RECONCILIA TODOS LOS    *
+      *                        WALLETS DEL CLIENTE (VIA MBDT039).      *
+      * E120-ENTIDAD      (O)  ENTIDAD DE LA CUENTA; SI SE DEJA EN      *
+      *                        BLANCO, EL BATCH USA LA ENTIDAD POR     *
+      *                        DEFECTO (VER CA-ENTIDAD-DFT EN EL       *
+      *                        PROGRAMA).                               *
+      * E120-SALDO-WALLET (S)  SUMA DEL SALDO CONTABLE (BGDT071,        *
+      *                        ULTIMO V071-AUTBAL) DE LOS WALLETS      *
+      *                        RECONCILIADOS.                          *
+      * E120-COD-RETURN   (S)  '00' CUADRA  '08' DIFERENCIA EN ALGUN    *
+      *                        WALLET  '10' SIN WALLETS/DATOS DE       *
+      *                        SOBRES-ALCANCIA  '99' ERROR             *
+      * E120-SALDO-SOBRES (S)  SUMA DE SALDOS DE SOBRES (MBDT039)       *
+      * E120-SALDO-ALCANC (S)  SUMA DE SALDOS DE ALCANCIA (MBDT039)     *
+      * E120-SALDO-ENVOLV (S)  SALDO-SOBRES + SALDO-ALCANCIA            *
+      * E120-DIFERENCIA   (S)  E120-SALDO-WALLET - E120-SALDO-ENVOLV    *
+      * E120-NUM-CUENTAS  (S)  NUMERO DE WALLETS RECONCILIADOS          *
+      ******************************************************************
+       01 MBNE0120.
+          05 E120-NUM-CLIENTE              PIC X(08).
+          05 E120-CTA-EJE                  PIC X(20).
+          05 E120-SALDO-WALLET             PIC S9(13)V9(02).
+          05 E120-COD-RETURN               PIC X(02).
+             88 E120-RETURN-CUADRA                 VALUE '00'.
+             88 E120-RETURN-DIFERENCIA             VALUE '08'.
+             88 E120-RETURN-SIN-DATOS              VALUE '10'.
+             88 E120-RETURN-ERROR                  VALUE '99'.
+          05 E120-SALDO-SOBRES             PIC S9(13)V9(02).
+          05 E120-SALDO-ALCANC             PIC S9(13)V9(02).
+          05 E120-SALDO-ENVOLV             PIC S9(13)V9(02).
+          05 E120-DIFERENCIA               PIC S9(13)V9(02).
+          05 E120-ENTIDAD                  PIC X(04).
+          05 E120-NUM-CUENTAS              PIC 9(03).
