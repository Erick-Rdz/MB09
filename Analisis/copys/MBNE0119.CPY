@@ -0,0 +1,37 @@
+      * MBNE0119:  COPY DE ENTRADA PARA EL BATCH DE EXTRACTO MB9B0119. *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ075   MAR  08-08-2026  ALTA DE COPY PARA EXTRACTO BATCH    *
+      *                            DE MOVIMIENTOS (MB9B0119)           *
+      * @BAZ117   MAR  08-09-2026  AGREGA E119-ENTIDAD (OPCIONAL, CON  *
+      *                            DEFAULT) PARA LA LLAMADA AL SP      *
+      *                            MB09_MB2CF119_v5.                   *
+      ******************************************************************
+      * MBNE0119       PARAMETROS DE ENTRADA DEL BATCH DE EXTRACTO.    *
+      * E119-BDMID     (R)   BDMID                                     *
+      * E119-NUMCUEN   (R)   NUMERO DE CUENTA                          *
+      * E119-FECHINI   (R)   FECHA INICIO DEL ESTADO DE CUENTA         *
+      * E119-FECHFIN   (R)   FECHA FIN DEL ESTADO DE CUENTA            *
+      * E119-FORMATO   (O)   'C' = CSV   'F' = ANCHO FIJO              *
+      * E119-ENTIDAD   (O)   ENTIDAD DE LA CUENTA; SI SE DEJA EN       *
+      *                      BLANCO, EL BATCH USA LA ENTIDAD POR       *
+      *                      DEFECTO (VER CA-ENTIDAD-DFT EN EL         *
+      *                      PROGRAMA).                                *
+      ******************************************************************
+       01 MBNE0119.
+          05 E119-BDMID                    PIC X(40).
+          05 E119-NUMCUEN                  PIC X(14).
+          05 E119-FECHINI                  PIC X(10).
+          05 E119-FECHFIN                  PIC X(10).
+          05 E119-FORMATO                  PIC X(01).
+             88 E119-FORMATO-CSV                   VALUE 'C'.
+             88 E119-FORMATO-FIJO                  VALUE 'F'.
+          05 E119-ENTIDAD                  PIC X(04).
+          05 E119-COD-RETURN                PIC X(02).
+             88 E119-RETURN-OK                     VALUE '00'.
+             88 E119-RETURN-SIN-DATOS              VALUE '10'.
+             88 E119-RETURN-ERROR                  VALUE '99'.
+          05 E119-NUM-REGS                  PIC 9(07).
