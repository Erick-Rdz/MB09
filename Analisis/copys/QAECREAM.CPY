@@ -16,17 +16,37 @@
       ******************************************************************
       *OL.S
       ******************************************************************
-      *                        QAECRMEM                                 
+      *                        QAECRMEM
       *                                                                *
       ******************************************************************
       *OL.E
-       02 QAECREAM.                                                     
-          05 EREAM-MEMO-NM                 PIC X(8).                    
-          05 EREAM-OPTION                  PIC X(1).                    
-          05 EREAM-NUM-RECORD              PIC X(2).                    
-          05 EREAM-COD-RETURN              PIC S9(5) COMP-3.            
-          05 EREAM-RECORD                  PIC X(20000).                
-                                                                        
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ001   AGR  08-08-2026  SE AGREGA NUMERO DE PAGINA PARA      *
+      *                            PAGINAR LECTURAS CUANDO EL RESULTADO*
+      *                            NO CABE EN UNA SOLA LLAMADA A LA    *
+      *                            RUTINA DE LECTURA EN MEMORIA        *
+      ******************************************************************
+       02 QAECREAM.
+          05 EREAM-MEMO-NM                 PIC X(8).
+          05 EREAM-OPTION                  PIC X(1).
+          05 EREAM-NUM-RECORD              PIC X(2).
+          05 EREAM-COD-RETURN              PIC S9(5) COMP-3.
+      *@BAZ001-I
+          05 EREAM-NUM-PAGINA              PIC 9(04).
+      *    NUMERO DE PAGINA (OCURRENCIA EN ORDEN DE CLAVE) SOLICITADA;
+      *    1 O ESPACIOS/CEROS = COMPORTAMIENTO ORIGINAL (1A OCURRENCIA).
+      *    EL BUFFER EREAM-RECORD NO CAMBIA DE TAMANO (ES COMPARTIDO
+      *    CON LA RUTINA EXTERNA DE LECTURA EN MEMORIA); EN SU LUGAR,
+      *    LA PAGINACION SE LOGRA AVANZANDO CLAVE POR CLAVE (OPCION
+      *    'SIGUIENTE') HASTA LA PAGINA SOLICITADA, SIN NECESIDAD DE
+      *    DEVOLVER VARIAS OCURRENCIAS EN UNA SOLA LLAMADA.
+      *@BAZ001-F
+          05 EREAM-RECORD                  PIC X(20000).
+
       *OL.S
       ******************************************************************
       *I  COPY LENGTH         (IN BYTES):   20 BYTES                    
