@@ -16,6 +16,11 @@
       *B/IF                               FIELD MUST BE INFORMED       *
       *B/IF                           '3' ACCESS BY ENTITY INDICATING  *
       *B/IF                               IF COEXISTENCE PERIOD        *
+      *B/IF                           '9' FORCES AN UNCONDITIONAL      *
+      *B/IF                               RELOAD OF THE TCDT099 IN-    *
+      *B/IF                               MEMORY AREA (CACHE           *
+      *B/IF                               INVALIDATION BROADCAST). KEY *
+      *B/IF                               AND COD-LNGKEY ARE NOT USED. *
       *B.IF KEY                       ENTITY CODE                      *
       *B.IF COD-LNGKEY                LANGUAGE KEY CODE                *
       *B.OF OUTPUT                    OUTPUT FIELDS                    *
