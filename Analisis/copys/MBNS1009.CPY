@@ -0,0 +1,78 @@
+      * MBNS1009:  COPY DEL FORMATO DE SALIDA PARA LA TRX MB09 CON EL   *
+      *            DETALLE DE CARGO RECURRENTE/DOMICILIACION (MP9C0009)*
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ108   AGR  08-08-2026  ALTA DEL COPY; LOS CAMPOS S109-*    *
+      *                            YA SE MOVIAN EN 29XXX-MOVER-SALIDA-1*
+      *                            (DESDE @BAZ063) PERO NUNCA TUVIERON *
+      *                            UN COPY DE SALIDA QUE LOS RESPALDARA*
+      ******************************************************************
+      * DATOS DE CARGO RECURRENTE/DOMICILIACION (MP9C0009)             *
+      * NUMOPEDEB(S)   NUMERO DE OPERACION DE DEBITO                   *
+      * TIPOOPE  (S)   TIPO DE OPERACION                                *
+      * NUMAUTO  (S)   NUMERO DE AUTORIZACION                           *
+      * CODFCC   (S)   CODIGO FCC                                       *
+      * NUMREFER (S)   NUMERO DE REFERENCIA                             *
+      * CODACT   (S)   CODIGO DE ACTIVIDAD                              *
+      * NUMNEGOC (S)   NUMERO DE NEGOCIO                                *
+      * OPEORI   (S)   OPERACION ORIGEN                                 *
+      * NUMDECLA (S)   NUMERO DE DECLARACION                            *
+      * NUMTRANS (S)   NUMERO DE TRANSACCION                            *
+      * NUMCARD  (S)   NUMERO DE TARJETA (ENMASCARADO POR EL LLAMADOR)  *
+      * RECURRENTE(S)  'CARGO RECURRENTE' SI EL MOVIMIENTO ES UN CARGO  *
+      *                RECURRENTE/DOMICILIADO; SPACES EN CASO CONTRARIO *
+      * (S)=SALIDA                                                      *
+      ******************************************************************
+       01 MBNS1009.
+      *
+          05 S109-NUM-OPE-DEB-L            PIC S9(4) COMP.
+          05 S109-NUM-OPE-DEB-A            PIC X(01).
+          05 S109-NUM-OPE-DEB              PIC X(05).
+      *
+          05 S109-TIPO-OPE-L               PIC S9(4) COMP.
+          05 S109-TIPO-OPE-A               PIC X(01).
+          05 S109-TIPO-OPE                 PIC X(07).
+      *
+          05 S109-NUM-AUTO-L               PIC S9(4) COMP.
+          05 S109-NUM-AUTO-A               PIC X(01).
+          05 S109-NUM-AUTO                 PIC X(06).
+      *
+          05 S109-COD-FCC-L                PIC S9(4) COMP.
+          05 S109-COD-FCC-A                PIC X(01).
+          05 S109-COD-FCC                  PIC X(03).
+      *
+          05 S109-NUM-REFER-L              PIC S9(4) COMP.
+          05 S109-NUM-REFER-A              PIC X(01).
+          05 S109-NUM-REFER                PIC X(25).
+      *
+          05 S109-COD-ACT-L                PIC S9(4) COMP.
+          05 S109-COD-ACT-A                PIC X(01).
+          05 S109-COD-ACT                  PIC X(04).
+      *
+          05 S109-NUM-NEGOC-L              PIC S9(4) COMP.
+          05 S109-NUM-NEGOC-A              PIC X(01).
+          05 S109-NUM-NEGOC                PIC X(10).
+      *
+          05 S109-OPE-ORI-L                PIC S9(4) COMP.
+          05 S109-OPE-ORI-A                PIC X(01).
+          05 S109-OPE-ORI                  PIC X(02).
+      *
+          05 S109-NUM-DECLA-L              PIC S9(4) COMP.
+          05 S109-NUM-DECLA-A              PIC X(01).
+          05 S109-NUM-DECLA                PIC X(04).
+      *
+          05 S109-NUM-TRANS-L              PIC S9(4) COMP.
+          05 S109-NUM-TRANS-A              PIC X(01).
+          05 S109-NUM-TRANS                PIC X(06).
+      *
+          05 S109-NUM-CARD-L               PIC S9(4) COMP.
+          05 S109-NUM-CARD-A               PIC X(01).
+          05 S109-NUM-CARD                 PIC X(16).
+      *
+          05 S109-RECURRENTE-L             PIC S9(4) COMP.
+          05 S109-RECURRENTE-A             PIC X(01).
+          05 S109-RECURRENTE               PIC X(16).
+      *
