@@ -63,6 +63,16 @@
                  05 ABCR-EIBRESP1 REDEFINES ABC-EIBRESP1.
                     10 RED-EIBRESP1        PIC X(4).
                  05 ABC-EIBRESP2           PIC S9(9) COMP.
+      * @BAZ111-I
+                 05 ABC-SEVERIDAD          PIC X(1).
+                    88 ABC-SEVERIDAD-CRITICA     VALUE 'C' SPACES.
+                    88 ABC-SEVERIDAD-DEGRADADA   VALUE 'D'.
+      *    'C'/ESPACIOS: ERROR CRITICO, QG1CABC ABENDA LA TAREA COMO
+      *    ANTES (VALOR POR DEFECTO SI EL LLAMADOR NO LO ENVIA).
+      *    'D': ERROR DEGRADADO/RECUPERABLE (P.EJ. UN SP DE ENRIQUECI-
+      *    MIENTO DE DESCRIPCION QUE NO RESPONDE); QG1CABC REGISTRA EL
+      *    INCIDENTE PERO NO ABENDA, REGRESANDO EL CONTROL AL LLAMADOR.
+      * @BAZ111-F
       *$.
              02 QGECABC-RE REDEFINES QGECABC.
                  05 FILLER                 PIC X(1).
@@ -80,3 +90,4 @@
                  05 FILLER-8 REDEFINES FILLER-7.
                     10 FILLER              PIC X(4).
                  05 FILLER-9               PIC S9(9) COMP.
+                 05 FILLER-10              PIC X(1).
