@@ -34,6 +34,11 @@
       *B.OF DES-ERR                   DESCRIPCI???N DEL ERROR            *
       *B.OF SQLCODE                   CODIGO DE RETORNO DE ERROR SQL.  *
       *B.OF RECURRENTE                SE INFORMA SI ES CARGO RECURRENTE*
+      *B.IF MODO-LOTE                 'S' CONSULTA UN LOTE DE CUENTAS  *
+      *B.IF LOTE-NUM-CTAS             NUM. DE RENGLONES DEL LOTE (1-10)*
+      *B.IF LOTE-ENTRADA              CUENTA/NUM-OPE POR RENGLON       *
+      *B.OF LOTE-NUM-RESULT           NUM. DE RESULTADOS REGRESADOS    *
+      *B.OF LOTE-RESULTADOS           RESULTADO POR RENGLON DEL LOTE   *
       ******************************************************************
        02  MPEC009.
       *
@@ -59,5 +64,30 @@
            05  E109-COD-RETURN             PIC X(02).
            05  E109-DES-ERR                PIC X(45).
            05  E109-SQLCODE                PIC S9(09) COMP.
-
+      *
+      *@MP0002-I CONSULTA POR LOTE DE CUENTAS (MULTI-CUENTA)
+         03 MPEC0009-LOTE.
+           05  E109-MODO-LOTE              PIC X(01) VALUE 'N'.
+               88  E109-88-MODO-LOTE-SI              VALUE 'S'.
+           05  E109-LOTE-NUM-CTAS          PIC S9(02) COMP.
+           05  E109-LOTE-ENTRADA OCCURS 10 TIMES.
+               10  E109-LOTE-CUENTA        PIC X(18).
+               10  E109-LOTE-NUM-OPE       PIC 9(9).
+           05  E109-LOTE-NUM-RESULT        PIC S9(02) COMP.
+           05  E109-LOTE-RESULTADOS OCCURS 10 TIMES.
+               10  E109-LR-COD-RETURN      PIC X(02).
+               10  E109-LR-DES-ERR         PIC X(45).
+               10  E109-LR-NUM-OPE-DEB     PIC X(05).
+               10  E109-LR-TIPO-OPE        PIC X(07).
+               10  E109-LR-NUM-AUTO        PIC X(06).
+               10  E109-LR-COD-FCC         PIC X(03).
+               10  E109-LR-NUM-REFER       PIC X(25).
+               10  E109-LR-COD-ACT         PIC X(04).
+               10  E109-LR-NUM-NEGOC       PIC X(10).
+               10  E109-LR-OPE-ORI         PIC X(02).
+               10  E109-LR-NUM-DECLA       PIC X(04).
+               10  E109-LR-NUM-TRANS       PIC X(06).
+               10  E109-LR-NUM-CARD        PIC X(16).
+               10  E109-LR-RECURRENTE      PIC X(16).
+      *@MP0002-F
       *
