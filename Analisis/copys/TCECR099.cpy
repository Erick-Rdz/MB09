@@ -76,6 +76,15 @@
       *B/OF                           '1' - MORE TABLE DATA            *
       *B.OF NUM-RREC                  RECOVERING RECORD NUMBERS        *
       *B.OF TB-TAB-REC                RECORD CONTENT                   *
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ001   AGR  08-08-2026  SE AGREGA NUMERO DE PAGINA PARA      *
+      *                            SOLICITAR UNA OCURRENCIA DISTINTA   *
+      *                            A LA PRIMERA SIN AGRANDAR EL AREA   *
+      *                            DE MEMORIA COMPARTIDA (QAECREAM)    *
       ******************************************************************
        01 TCECR099.
          05 TCECR099-INPUT.
@@ -83,6 +92,12 @@
            10 TCECR099-KEY.
              15 TCECR099-COD-ENT-INP        PIC X(4).
              15 TCECR099-LNG-INP            PIC X(1).
+      *@BAZ001-I
+           10 TCECR099-NUM-PAGINA           PIC 9(04).
+      *    1 O ESPACIOS/CEROS = PRIMERA OCURRENCIA (COMPORTAMIENTO
+      *    ORIGINAL); N = AVANZA HASTA LA N-ESIMA OCURRENCIA EN ORDEN
+      *    DE CLAVE ANTES DE REGRESARLA EN TCECR099-TB-TAB-REC.
+      *@BAZ001-F
          05 TCECR099-OUTPUT.
            10 TCECR099-COD-RETURN           PIC X(2).
            10 TCECR099-ERR-DB2.
