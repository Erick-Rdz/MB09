@@ -0,0 +1,20 @@
+      * MBNE0123: COPY DE ENTRADA/SALIDA PARA EL BATCH DE RECARGA       *
+      *           PROGRAMADA DEL CACHE EN MEMORIA DE TCDT099, MB9B0123.*
+      ******************************************************************
+      *                     MODIFICATIONS LOG                          *
+      ******************************************************************
+      * CODE    AUTOR  FECHA       DESCRIPCION                         *
+      * ------- ------ ----------- ----------------------------------- *
+      * @BAZ106   AGR  08-08-2026  ALTA DE COPY PARA RECARGA PROGRAMADA*
+      *                            DEL CACHE EN MEMORIA DE TCDT099     *
+      *                            (MB9B0123)                          *
+      ******************************************************************
+      * MBNE0123          PARAMETROS DEL JOB DE RECARGA PROGRAMADA.    *
+      * E123-COD-RETURN    (S)  '00' CACHE RECARGADO; '99' ERROR AL    *
+      *                         RECARGAR (EAREA-COD-RETURN DISTINTO    *
+      *                         DE CERO)                                *
+      ******************************************************************
+       01 MBNE0123.
+          05 E123-COD-RETURN               PIC X(02).
+             88 E123-RETURN-OK                     VALUE '00'.
+             88 E123-RETURN-ERROR                  VALUE '99'.
